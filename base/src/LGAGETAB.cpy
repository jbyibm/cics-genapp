@@ -0,0 +1,33 @@
+      ******************************************************************
+      *               LGAGETAB - Policy age-eligibility table           *
+      *                                                                *
+      *   Minimum/maximum customer age per policy type, shared by      *
+      *  LGACB01 and every policy-issue program (LGHPB01, LGMPB01,     *
+      *  LGEPB01, LGCPB01).  Keyed by the same one-character policy-   *
+      *  type code used throughout those programs.  A program checks   *
+      *  a customer's age against this table before letting a policy  *
+      *  be written, instead of relying on underwriting to catch it.   *
+      ******************************************************************
+       01  LGAGE-STATICS.
+           05 FILLER                  PIC X(01) VALUE 'E'.
+           05 FILLER                  PIC S9(03) COMP VALUE 18.
+           05 FILLER                  PIC S9(03) COMP VALUE 75.
+           05 FILLER                  PIC X(01) VALUE 'H'.
+           05 FILLER                  PIC S9(03) COMP VALUE 18.
+           05 FILLER                  PIC S9(03) COMP VALUE 99.
+           05 FILLER                  PIC X(01) VALUE 'M'.
+           05 FILLER                  PIC S9(03) COMP VALUE 17.
+           05 FILLER                  PIC S9(03) COMP VALUE 80.
+           05 FILLER                  PIC X(01) VALUE 'C'.
+           05 FILLER                  PIC S9(03) COMP VALUE 18.
+           05 FILLER                  PIC S9(03) COMP VALUE 99.
+
+       01  LGAGE-TABLE REDEFINES LGAGE-STATICS.
+           05 LGAGE-ENTRY OCCURS 4 TIMES INDEXED BY LGAGE-IDX.
+               10 LGAGE-POLICY-TYPE    PIC X(01).
+                   88 LGAGE-ENDOWMENT        VALUE 'E'.
+                   88 LGAGE-HOUSE            VALUE 'H'.
+                   88 LGAGE-MOTOR            VALUE 'M'.
+                   88 LGAGE-COMMERCIAL       VALUE 'C'.
+               10 LGAGE-MINIMUM-AGE    PIC S9(03) COMP.
+               10 LGAGE-MAXIMUM-AGE    PIC S9(03) COMP.
