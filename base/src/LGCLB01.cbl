@@ -0,0 +1,258 @@
+      ******************************************************************
+      *                                                                *
+      * (C) Copyright IBM Corp. 2011, 2024                             *
+      *                                                                *
+      *                      ADD Claim Details                         *
+      *                                                                *
+      *   To file a claim against an existing policy, adding a row to  *
+      *  the DB2 CLAIM table.                                           *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     LGCLB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           05 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGCLB01-------WS'.
+           05 WS-TRANSID               PIC X(4).
+           05 WS-TERMID                PIC X(4).
+           05 WS-TASKNUM               PIC 9(7).
+           05 WS-CALEN                 PIC S9(4) COMP.
+
+       01  WS-RESP                    PIC S9(8) COMP.
+       01  WS-NEW-CLAIM-NUM           PIC S9(8) COMP.
+       01  WS-POLICY-COUNT            PIC S9(8) COMP VALUE +0.
+       01  WS-DB-POLICY-TYPE          PIC X(03) VALUE SPACES.
+       01  GENLcount                 PIC X(16) Value 'GENACLAIMNUM'.
+       01  GENLpool                  PIC X(8)  Value 'GENA'.
+      * Variables for time/date processing
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+
+      * Error Message structure
+       01  ERROR-MSG.
+           05 EM-DATE                  PIC X(8)  VALUE SPACES.
+           05 FILLER                   PIC X     VALUE SPACES.
+           05 EM-TIME                  PIC X(6)  VALUE SPACES.
+           05 FILLER                   PIC X(9)  VALUE ' LGCLB01 '.
+           05 EM-VARIABLE.
+             15 FILLER                 PIC X(6)  VALUE ' PNUM='.
+             15 EM-POLNUM              PIC X(10)  VALUE SPACES.
+             15 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             15 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             15 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+
+       01  CA-ERROR-MSG.
+           05 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
+           05 CA-DATA                  PIC X(90) VALUE SPACES.
+      *----------------------------------------------------------------*
+       77 LGSTSQ                       PIC X(8)  VALUE 'LGSTSQ'.
+
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+      * Fields to be used to check that commarea is correct length
+       01  WS-COMMAREA-LENGTHS.
+           05 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           05 WS-REQUIRED-CA-LEN       PIC S9(4) COMP VALUE +0.
+
+      *    Include copybook for defintion of policy detail lengths
+           COPY LGPOLICY.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE LGCLAMCA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE.
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           MOVE EIBCALEN TO WS-CALEN.
+
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF.
+
+           MOVE '00' TO CA-RETURN-CODE.
+
+           COMPUTE WS-REQUIRED-CA-LEN =
+               WS-CA-HEADER-LEN + WS-FULL-CLAIM-LEN.
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC.
+
+           PERFORM CHECK-POLICY-EXISTS.
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           PERFORM OBTAIN-CLAIM-NUMBER.
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           PERFORM INSERT-CLAIM.
+
+           MOVE WS-NEW-CLAIM-NUM TO CA-CLAIM-NUM.
+
+           EXEC CICS RETURN END-EXEC.
+
+      *================================================================*
+       CHECK-POLICY-EXISTS.
+      *================================================================*
+           MOVE ' SELECT POLICY' TO EM-SQLREQ
+           MOVE CA-POLICY-NUM TO EM-POLNUM
+           EXEC SQL
+             SELECT COUNT(*)
+               INTO :WS-POLICY-COUNT
+               FROM POLICY
+              WHERE POLICYNUMBER = :CA-POLICY-NUM
+           END-EXEC.
+           EVALUATE TRUE
+             WHEN SQLCODE NOT EQUAL 0
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+             WHEN WS-POLICY-COUNT IS EQUAL TO ZERO
+               MOVE '94' TO CA-RETURN-CODE
+             WHEN OTHER
+               PERFORM OBTAIN-POLICY-TYPE
+           END-EVALUATE.
+      *================================================================*
+       OBTAIN-POLICY-TYPE.
+      *================================================================*
+      * CA-POLICY-TYPE is returned to the caller as the same single-   *
+      * character code LGHPB01/LGMPB01/LGEPB01/LGCPB01 hand back on    *
+      * the add, not POLICY's own three-character POLICYTYPE.          *
+      *================================================================*
+           MOVE ' SELECT POLICYTYPE' TO EM-SQLREQ
+           EXEC SQL
+             SELECT POLICYTYPE
+               INTO :WS-DB-POLICY-TYPE
+               FROM POLICY
+              WHERE POLICYNUMBER = :CA-POLICY-NUM
+           END-EXEC.
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+           ELSE
+             EVALUATE WS-DB-POLICY-TYPE
+               WHEN 'HOU'
+                 MOVE 'H' TO CA-POLICY-TYPE
+               WHEN 'MOT'
+                 MOVE 'M' TO CA-POLICY-TYPE
+               WHEN 'END'
+                 MOVE 'E' TO CA-POLICY-TYPE
+               WHEN 'COM'
+                 MOVE 'C' TO CA-POLICY-TYPE
+               WHEN OTHER
+                 MOVE SPACES TO CA-POLICY-TYPE
+             END-EVALUATE
+           END-IF.
+      *================================================================*
+       OBTAIN-CLAIM-NUMBER.
+      *================================================================*
+           Exec CICS Get Counter(GENLcount)
+                         Pool(GENLpool)
+                         Value(WS-NEW-CLAIM-NUM)
+                         Resp(WS-RESP)
+           End-Exec.
+           If WS-RESP Not = DFHRESP(NORMAL)
+             MOVE '92' TO CA-RETURN-CODE
+             MOVE ' NAMED COUNTER GENACLAIMNUM/GENA UNAVAILABLE - '
+               TO EM-VARIABLE
+             PERFORM WRITE-ERROR-MESSAGE
+           End-If.
+      *================================================================*
+       INSERT-CLAIM.
+      *================================================================*
+           MOVE ' INSERT CLAIM' TO EM-SQLREQ
+           EXEC SQL
+             INSERT INTO CLAIM
+                       ( CLAIMNUMBER,
+                         POLICYNUMBER,
+                         CLAIMDATE,
+                         CLAIMTYPE,
+                         CLAIMAMOUNT,
+                         CLAIMSTATUS,
+                         CLAIMDESCRIPTION )
+                VALUES ( :WS-NEW-CLAIM-NUM,
+                         :CA-POLICY-NUM,
+                         :CA-CLAIM-DATE,
+                         :CA-CLAIM-TYPE,
+                         :CA-CLAIM-AMOUNT,
+                         'O',
+                         :CA-CLAIM-DESCRIPTION )
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+      *================================================================*
+      * Procedure to write error message to Queues                     *
+      *================================================================*
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 91 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:90) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             END-IF
+           END-IF.
