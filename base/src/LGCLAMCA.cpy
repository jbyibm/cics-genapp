@@ -0,0 +1,41 @@
+      ******************************************************************
+      *                                                                *
+      *               LGCLAMCA - Claim intake commarea                  *
+      *                                                                *
+      *   Field-by-field layout of the DFHCOMMAREA passed to LGCLB01.  *
+      *  CA-POLICY-DATA identifies the existing policy being claimed    *
+      *  against (only CA-POLICY-NUM need be set by the caller); it is  *
+      *  WS-POLICY-LEN (LGPOLICY) bytes, followed by CA-CLAIM-DATA at    *
+      *  WS-CLAIM-LEN bytes - the two together match WS-FULL-CLAIM-LEN. *
+      *                                                                *
+      ******************************************************************
+       01  CA-HEADER.
+           05 CA-RETURN-CODE           PIC X(02).
+           05 CA-REQUEST-TYPE          PIC X(01).
+               88 CA-REQ-ADD-CLAIM           VALUE '1'.
+           05 CA-COMMAREA-VERSN        PIC X(02).
+           05 CA-STAFF-ID              PIC X(05).
+           05 FILLER                   PIC X(08).
+
+       01  CA-POLICY-DATA.
+           05 CA-POLICY-NUM            PIC 9(10).
+           05 CA-CUSTOMER-NUM          PIC 9(10).
+           05 CA-ISSUE-DATE            PIC X(10).
+           05 CA-EXPIRY-DATE           PIC X(10).
+           05 CA-LAST-CHANGED          PIC X(10).
+           05 CA-BROKER-ID             PIC X(08).
+           05 CA-BROKER-COMMISSION     PIC 9(03)V9(02).
+           05 CA-POLICY-TYPE           PIC X(01).
+           05 FILLER                   PIC X(08).
+
+       01  CA-CLAIM-DATA.
+           05 CA-CLAIM-NUM              PIC 9(10).
+           05 CA-CLAIM-DATE             PIC X(10).
+           05 CA-CLAIM-TYPE             PIC X(04).
+           05 CA-CLAIM-AMOUNT           PIC 9(07)V9(02).
+           05 CA-CLAIM-STATUS           PIC X(01).
+               88 CA-CLAIM-OPEN             VALUE 'O'.
+               88 CA-CLAIM-SETTLED          VALUE 'S'.
+               88 CA-CLAIM-REJECTED         VALUE 'R'.
+           05 CA-CLAIM-DESCRIPTION      PIC X(480).
+           05 FILLER                   PIC X(32).
