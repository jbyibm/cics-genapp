@@ -14,16 +14,24 @@
       *                                                                *
       ******************************************************************
        01  WS-POLICY-LENGTHS.
-           03 WS-CUSTOMER-LEN          PIC S9(4) COMP VALUE +72.
+      * WS-CUSTOMER-LEN was a placeholder 72 until LGCMAREA was
+      * checked in as the authoritative commarea contract; it now
+      * matches the real length of CA-CUSTOMER-DATA in that copybook.
+           03 WS-CUSTOMER-LEN          PIC S9(4) COMP VALUE +193.
            03 WS-POLICY-LEN            PIC S9(4) COMP VALUE +72.
            03 WS-ENDOW-LEN             PIC S9(4) COMP VALUE +52.
            03 WS-HOUSE-LEN             PIC S9(4) COMP VALUE +58.
            03 WS-MOTOR-LEN             PIC S9(4) COMP VALUE +65.
-           03 WS-COMM-LEN              PIC S9(4) COMP VALUE +1102.
+      * WS-COMM-LEN/WS-FULL-COMM-LEN grew by 3 when CA-COMM-CURRENCY-
+      * CODE was added to LGCOMMCA
+           03 WS-COMM-LEN              PIC S9(4) COMP VALUE +1105.
            03 WS-CLAIM-LEN             PIC S9(4) COMP VALUE +546.
            03 WS-FULL-ENDOW-LEN        PIC S9(4) COMP VALUE +124.
            03 WS-FULL-HOUSE-LEN        PIC S9(4) COMP VALUE +130.
            03 WS-FULL-MOTOR-LEN        PIC S9(4) COMP VALUE +137.
-           03 WS-FULL-COMM-LEN         PIC S9(4) COMP VALUE +1174.
+           03 WS-FULL-COMM-LEN         PIC S9(4) COMP VALUE +1177.
            03 WS-FULL-CLAIM-LEN        PIC S9(4) COMP VALUE +618.
-           03 WS-SUMRY-ENDOW-LEN       PIC S9(4) COMP VALUE +25.
\ No newline at end of file
+           03 WS-SUMRY-ENDOW-LEN       PIC S9(4) COMP VALUE +25.
+      * CA-POLICY-SUMMARY in LGCSUMCA - per-type active policy counts
+      * returned by LGCSU01
+           03 WS-SUMRY-CUST-LEN        PIC S9(4) COMP VALUE +24.
\ No newline at end of file
