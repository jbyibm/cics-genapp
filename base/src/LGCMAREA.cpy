@@ -0,0 +1,66 @@
+      ******************************************************************
+      *                                                                *
+      * (C) Copyright IBM Corp. 2011, 2024                             *
+      *                                                                *
+      *                 LGCMAREA - Customer commarea                   *
+      *                                                                *
+      *   Authoritative field-by-field layout of the DFHCOMMAREA       *
+      *  passed to/from LGACB01 (and any sibling transaction that      *
+      *  routes through it via CA-REQUEST-TYPE).  The overall length   *
+      *  of CA-CUSTOMER-DATA must agree with WS-CUSTOMER-LEN in        *
+      *  LGPOLICY, and the header length with WS-CA-HEADER-LEN.        *
+      *                                                                *
+      ******************************************************************
+      *    Modification History                                       *
+      *    ----------------------                                      *
+      *    2024-03-02  First checked-in version of this copybook -     *
+      *                previously callers had to infer the layout      *
+      *                from LGACB01 source alone.                      *
+      ******************************************************************
+       01  CA-HEADER.
+      * overall result of the request - see LGRETCD for the catalog
+      * of values this field can take
+           05 CA-RETURN-CODE           PIC X(02).
+      * what the caller wants LGACB01 to do with this commarea
+           05 CA-REQUEST-TYPE          PIC X(01).
+               88 CA-REQ-ADD-CUSTOMER        VALUE '1'.
+               88 CA-REQ-UPDATE-CUSTOMER     VALUE '2'.
+      * version of this commarea layout the caller is using - blank
+      * or '02' means the current layout defined below.  Older
+      * integrations sending the original '01' (72-byte) layout are
+      * looked up in LGCAVERS and rejected with CA-RETURN-CODE '99'
+      * rather than mis-read.
+           05 CA-COMMAREA-VERSN        PIC X(02).
+      * staff member / operator id handling this request, used for
+      * new-business workload tracking - optional, defaults to
+      * EIBOPID when left blank
+           05 CA-STAFF-ID              PIC X(05).
+           05 FILLER                   PIC X(08).
+
+       01  CA-CUSTOMER-DATA.
+           05 CA-CUSTOMER-NUM          PIC 9(10).
+           05 CA-FIRST-NAME            PIC X(10).
+           05 CA-LAST-NAME             PIC X(20).
+           05 CA-DOB                   PIC X(10).
+           05 CA-HOUSE-NAME            PIC X(20).
+           05 CA-HOUSE-NUM             PIC X(04).
+           05 CA-POSTCODE               PIC X(08).
+           05 CA-PHONE-MOBILE          PIC X(20).
+           05 CA-PHONE-HOME            PIC X(20).
+           05 CA-EMAIL-ADDRESS         PIC X(40).
+      * derived sales region, looked up from CA-POSTCODE at add time
+           05 CA-REGION-CODE           PIC X(04).
+      * 'A' active, 'I' inactive (soft-deleted) - set by LGCDA01,
+      * returned on an inquiry
+           05 CA-CUSTOMER-STATUS       PIC X(01).
+               88 CA-CUST-ACTIVE             VALUE 'A'.
+               88 CA-CUST-INACTIVE           VALUE 'I'.
+      * row-version stamp for optimistic locking on the update path -
+      * caller echoes back what it last read; a mismatch at UPDATE
+      * time returns CA-RETURN-CODE '88' instead of overwriting
+      * another clerk's change.  ('93' was earmarked here originally,
+      * but req 034's SQLCODE -911 mapping took it first - LGACB01's
+      * 89-99 range was already full by the time this lock check was
+      * built, so '88' - one gap further down - was used instead; see
+      * LGRETCD.)
+           05 CA-LAST-UPDATED          PIC X(26).
