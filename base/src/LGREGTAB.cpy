@@ -0,0 +1,33 @@
+      ******************************************************************
+      *           LGREGTAB - postcode to sales-region table            *
+      *                                                                *
+      *   Keyed by the first character of the postcode's outward      *
+      *  code (the part VALIDATE-POSTCODE already splits out as       *
+      *  WS-PC-OUTWARD) - a simplified first-letter grouping, not a    *
+      *  full postcode-area gazetteer, the same "enough, not exact"    *
+      *  tradeoff VALIDATE-POSTCODE itself documents.  INSERT-CUSTOMER *
+      *  uses this to set CA-REGION-CODE so regional reporting and     *
+      *  risk pricing do not each reinvent postcode parsing.           *
+      ******************************************************************
+       01  LGREGTAB-STATICS.
+           05 FILLER                  PIC X(01) VALUE 'B'.
+           05 FILLER                  PIC X(04) VALUE 'WMID'.
+           05 FILLER                  PIC X(01) VALUE 'C'.
+           05 FILLER                  PIC X(04) VALUE 'EMID'.
+           05 FILLER                  PIC X(01) VALUE 'E'.
+           05 FILLER                  PIC X(04) VALUE 'LOND'.
+           05 FILLER                  PIC X(01) VALUE 'G'.
+           05 FILLER                  PIC X(04) VALUE 'SCOT'.
+           05 FILLER                  PIC X(01) VALUE 'L'.
+           05 FILLER                  PIC X(04) VALUE 'NWST'.
+           05 FILLER                  PIC X(01) VALUE 'M'.
+           05 FILLER                  PIC X(04) VALUE 'NWST'.
+           05 FILLER                  PIC X(01) VALUE 'N'.
+           05 FILLER                  PIC X(04) VALUE 'LOND'.
+           05 FILLER                  PIC X(01) VALUE 'S'.
+           05 FILLER                  PIC X(04) VALUE 'YORK'.
+
+       01  LGREGTAB-TABLE REDEFINES LGREGTAB-STATICS.
+           05 LGREGTAB-ENTRY OCCURS 8 TIMES INDEXED BY LGREGTAB-IDX.
+               10 LGREGTAB-PREFIX       PIC X(01).
+               10 LGREGTAB-REGION-CODE  PIC X(04).
