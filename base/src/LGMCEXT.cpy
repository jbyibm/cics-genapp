@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      *        LGMCEXT - Customer migration extract record             *
+      *                                                                *
+      *   Fixed-format sequential input record for LGMCB01, the bulk   *
+      *  customer loader.  Field-for-field the same layout as the      *
+      *  CA-CUSTOMER-DATA section of LGCMAREA (minus CA-CUSTOMER-NUM,  *
+      *  which LGMCB01 assigns on insert the same way INSERT-CUSTOMER  *
+      *  does when LGAC-NCS is 'OFF' - a named counter is a CICS       *
+      *  resource, out of reach of a DSN batch step).                  *
+      *                                                                *
+      ******************************************************************
+       01  MC-EXTRACT-RECORD.
+           05 MC-FIRST-NAME            PIC X(10).
+           05 MC-LAST-NAME             PIC X(20).
+           05 MC-DOB                   PIC X(10).
+           05 MC-HOUSE-NAME            PIC X(20).
+           05 MC-HOUSE-NUM             PIC X(04).
+           05 MC-POSTCODE              PIC X(08).
+           05 MC-PHONE-MOBILE          PIC X(20).
+           05 MC-PHONE-HOME            PIC X(20).
+           05 MC-EMAIL-ADDRESS         PIC X(40).
