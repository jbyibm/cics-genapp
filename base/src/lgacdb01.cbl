@@ -28,7 +28,7 @@
         01  WS-HEADER.
            05 WS-EYECATCHER            PIC X(16)
                                         VALUE 'LGACDB01------WS'.
-           03 WS-TRANSID               PIC X(4).
+           05 WS-TRANSID               PIC X(4).
            05 WS-TERMID                PIC X(4).
            05 WS-TASKNUM               PIC 9(7).
            05 WS-FILLER                PIC X.
@@ -47,14 +47,10 @@
        01  WS-DATE                     PIC X(10) VALUE SPACES.
 
 
-       01 WS-EMPLOYEE-TABLE.
-           05 EMP-ENTRY OCCURS 6 TIMES INDEXED BY IDX-EMP.
-               10 EMP-ID   PIC X(05).
-               10 EMP-NAME PIC X(20).
-
-       77 SEARCH-ID    PIC X(05) VALUE 'E0004'.
-       77 FOUND-FLAG   PIC X VALUE 'N'.
-           88 EMP-FOUND VALUE 'Y'.
+      * Handling-agent captured at add time for new-business workload
+      * tracking - CA-STAFF-ID when the caller supplies one, otherwise
+      * the CICS signed-on operator carrying the call
+       01  WS-ASSIGN-OPERATOR           PIC X(05) VALUE SPACES.
       * Error Message structure
        01  ERROR-MSG.
            05 EM-DATE                  PIC X(8)  VALUE SPACES.
@@ -70,14 +66,10 @@
              15 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
              15 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
 
-       01  CDB2AREA.
-           05 D2-REQUEST-ID            PIC X(6).
-           05 D2-RETURN-CODE           PIC 9(2).
-           05 D2-CUSTOMER-NUM          PIC 9(10).
-           05 D2-CUSTSECR-PASS         PIC X(32).
-           05 D2-CUSTSECR-COUNT        PIC X(4).
-           05 D2-CUSTSECR-STATE        PIC X.
-           05 D2-CUSTSECR-DATA         PIC X(32445).
+      * CDB2AREA - the LGACDB02 commarea layout - is now the shared
+      * LGCDB2CA copybook, so LGCSM01, LGCSV01 and LGSRB01 all LINK to
+      * LGACDB02 against the identical layout.
+           COPY LGCDB2CA.
 
        01  CA-ERROR-MSG.
            05 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
@@ -85,10 +77,40 @@
       *----------------------------------------------------------------*
        77 LGACDB02                     PIC X(8)  VALUE 'LGACDB02'.
        77 LGACVS01                     PIC X(8)  VALUE 'LGACVS01'.
+       77 LGACCTL                      PIC X(8)  VALUE 'LGACCTL'.
+      * LGAC-NCS is loaded from WS-CTL-NCS-SWITCH in READ-CONTROL-
+      * RECORD below - 'ON' here is only the safe fallback used when
+      * the control record cannot be read at all.
        77 LGAC-NCS                     PIC X(2)  VALUE 'ON'.
-       77 WS-CS-PASSWORD               PIC X(16) Value 'NewPass'.
+       77 WS-CS-PASSWORD               PIC X(32) VALUE SPACES.
        77 WS-CS-STATE                  PIC X     VALUE 'N'.
        77 WS-CA-COUNT                  PIC S9(9) COMP  Value 0.
+      * Retry/backoff controls for the LGACDB02 LINK - a customer         *
+      * secret cannot be set up if LGACDB02 is mid-restart, so we give    *
+      * it a couple of short delays to recover before giving up           *
+       77 WS-DB02-RESP                 PIC S9(8) COMP  VALUE 0.
+       77 WS-DB02-ATTEMPT              PIC S9(2) COMP  VALUE 0.
+       77 WS-DB02-MAX-ATTEMPTS         PIC S9(2) COMP  VALUE 3.
+       77 WS-DB02-OK-SW                PIC X           VALUE 'N'.
+           88 WS-DB02-OK                    VALUE 'Y'.
+      * Overall sanity bounds for CA-DOB - product-specific minimum
+      * ages live in LGAGETAB, used by the policy-issue programs
+       77 WS-DOB-MIN-AGE               PIC S9(3) COMP VALUE 0.
+       77 WS-DOB-MAX-AGE               PIC S9(3) COMP VALUE 120.
+
+      *----------------------------------------------------------------*
+      * LGACCTL - secured control record (VSAM).  Holds operational    *
+      * settings that used to be compiled into this program as         *
+      * literals: the DB2 secret seed password (never shipped in       *
+      * source, rotated by updating the record) and the named-counter  *
+      * on/off switch (set ahead of a GENA pool maintenance window     *
+      * instead of waiting for the first GET COUNTER failure).         *
+      *----------------------------------------------------------------*
+       01  WS-CONTROL-RECORD.
+           05 WS-CTL-KEY                PIC X(08) VALUE 'SECURITY'.
+           05 WS-CTL-PASSWORD-SEED      PIC X(32) VALUE SPACES.
+           05 WS-CTL-NCS-SWITCH         PIC X(02) VALUE 'ON'.
+           05 FILLER                    PIC X(30) VALUE SPACES.
 
       *----------------------------------------------------------------*
       * Definitions required for data manipulation                     *
@@ -102,6 +124,16 @@
       *    Include copybook for defintion of customer details length
            COPY LGPOLICY.
       *----------------------------------------------------------------*
+      *    Commarea version/length catalog
+           COPY LGCAVERS.
+       01  WS-CA-VERSN-FOUND-SW        PIC X VALUE 'N'.
+           88 WS-CA-VERSN-FOUND              VALUE 'Y'.
+      *----------------------------------------------------------------*
+      *    Postcode to sales-region lookup
+           COPY LGREGTAB.
+       01  WS-REGION-FOUND-SW          PIC X VALUE 'N'.
+           88 WS-REGION-FOUND                VALUE 'Y'.
+      *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
       * Definitions required by SQL statement                          *
@@ -114,6 +146,78 @@
       * Host variables for output from DB2 integer types
        01  DB2-OUT-INTEGERS.
            03 DB2-CUSTOMERNUM-INT   PIC S9(9) COMP.
+      * Host variable used by the existing-customer lookup performed
+      * ahead of INSERT-CUSTOMER
+       01  WS-DUP-CUSTOMER-NUM      PIC 9(10).
+      *----------------------------------------------------------------*
+      * Host variables for the CUSTOMER_AUDIT row written by
+      * WRITE-AUDIT-RECORD every time a customer is added or changed
+       01  WS-AUDIT-FIELDS.
+           05 WS-AUDIT-ACTION          PIC X(03) VALUE SPACES.
+               88 WS-AUDIT-IS-ADD          VALUE 'ADD'.
+               88 WS-AUDIT-IS-CHANGE       VALUE 'CHG'.
+           05 WS-AUDIT-NCS             PIC X(02) VALUE SPACES.
+           05 WS-AUDIT-DATE            PIC X(08) VALUE SPACES.
+           05 WS-AUDIT-TIME            PIC X(06) VALUE SPACES.
+      *----------------------------------------------------------------*
+      * Host variables for the CUSTOMER_SECRET_RETRY row QUEUE-SECRET-
+      * RETRY writes when SET-CUSTOMER-SECRET exhausts its retries -
+      * LGSRB01 replays the LGACDB02 LINK for every row here overnight
+       01  WS-RETRY-FIELDS.
+           05 WS-RETRY-DATE            PIC X(08) VALUE SPACES.
+           05 WS-RETRY-TIME            PIC X(06) VALUE SPACES.
+      *----------------------------------------------------------------*
+      * Host variables for the EMAIL_QUEUE row WRITE-WELCOME-EMAIL-
+      * TRIGGER writes once a customer add has fully committed
+       01  WS-EMAIL-QUEUE-FIELDS.
+           05 WS-EMLQ-DATE             PIC X(08) VALUE SPACES.
+           05 WS-EMLQ-TIME             PIC X(06) VALUE SPACES.
+      *----------------------------------------------------------------*
+      * Host variable for the optimistic-lock check UPDATE-CUSTOMER
+      * runs against CA-LAST-UPDATED before applying a change
+       01  WS-CURR-LAST-UPDATED        PIC X(26) VALUE SPACES.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Working fields for the input edit paragraphs                   *
+      *----------------------------------------------------------------*
+       01  WS-EDIT-FIELDS.
+      * VALIDATE-POSTCODE
+           05 WS-PC-OUTWARD            PIC X(04).
+           05 WS-PC-OUT-LEN            PIC 9(02).
+           05 WS-PC-INWARD             PIC X(03).
+           05 WS-PC-IN-LEN             PIC 9(02).
+      * VALIDATE-EMAIL-ADDRESS
+           05 WS-EM-AT-COUNT           PIC 9(02).
+           05 WS-EM-LOCAL-PART         PIC X(40).
+           05 WS-EM-LOCAL-LEN          PIC 9(02).
+           05 WS-EM-DOMAIN-PART        PIC X(40).
+           05 WS-EM-DOMAIN-LEN         PIC 9(02).
+           05 WS-EM-DOT-COUNT          PIC 9(02).
+      * VALIDATE-DATE-OF-BIRTH
+           05 WS-TODAY-DATE            PIC 9(08).
+           05 WS-DOB-NUMERIC           PIC 9(08).
+           05 WS-AGE-YEARS             PIC S9(04) COMP.
+      * EDIT-INPUT-FIELDS / EDIT-ONE-FIELD
+           05 WS-EDIT-TEXT             PIC X(40).
+           05 WS-EDIT-LEN              PIC S9(04) COMP.
+           05 WS-EDIT-IDX              PIC S9(04) COMP.
+           05 WS-EDIT-REJECT-CNT       PIC S9(04) COMP.
+           05 WS-EDIT-REJECT-DISP      PIC 999.
+           05 WS-EDIT-FIELD-NAME       PIC X(16).
+      * NORMALIZE-PHONE-NUMBERS / NORMALIZE-ONE-PHONE-FIELD
+           05 WS-PHONE-FIELD-NAME      PIC X(16).
+           05 WS-PHONE-RAW             PIC X(20).
+           05 WS-PHONE-DIGITS          PIC X(20).
+           05 WS-PHONE-DIGIT-CNT       PIC S9(04) COMP.
+           05 WS-PHONE-IDX             PIC S9(04) COMP.
+           05 WS-PHONE-NORMALIZED      PIC X(20).
+           05 WS-PHONE-VALID-SW        PIC X.
+               88 WS-PHONE-VALID             VALUE 'Y'.
+           05 WS-EDIT-LOG-MSG          PIC X(48).
+      * GENERATE-CUSTOMER-SECRET
+           05 WS-CS-CUSTNUM-DISP       PIC 9(10).
+           05 WS-CS-TIME-DISP          PIC 9(08).
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
@@ -123,10 +227,6 @@
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
-           EXEC SQL
-               DECLARE C1 CURSOR FOR
-                   SELECT NAME FROM EMPLOYEE WHERE EMP_ID > 100
-           END-EXEC
       ******************************************************************
       *    L I N K A G E     S E C T I O N
       ******************************************************************
@@ -158,6 +258,10 @@
            ACCEPT WS-DATE FROM DATE.
       *----------------------------------------------------------------*
 
+      * Pick up the secret seed password and the NCS switch from the
+      * control record rather than from compiled-in literals
+           PERFORM READ-CONTROL-RECORD.
+
 
       * initialize DB2 host variables
            INITIALIZE DB2-OUT-INTEGERS.
@@ -176,15 +280,76 @@
            MOVE '00' TO CA-RETURN-CODE
            MOVE EIBCALEN TO WS-CALEN.
 
-      * check commarea length
-           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
-           ADD WS-CUSTOMER-LEN  TO WS-REQUIRED-CA-LEN
+      * default an unstated version to the one this copy of LGACB01
+      * issues, then look up the length that version requires
+           IF CA-COMMAREA-VERSN = SPACES
+             MOVE LGCAVERS-CURRENT TO CA-COMMAREA-VERSN
+           END-IF.
+
+           MOVE 'N' TO WS-CA-VERSN-FOUND-SW
+           SEARCH LGCAVERS-ENTRY
+             WHEN LGCAVERS-VERSION(LGCAVERS-IDX) = CA-COMMAREA-VERSN
+               MOVE 'Y' TO WS-CA-VERSN-FOUND-SW
+               MOVE LGCAVERS-REQUIRE-LEN(LGCAVERS-IDX)
+                 TO WS-REQUIRED-CA-LEN
+           END-SEARCH.
+
+      * unrecognised version - caller is using a layout this copy of
+      * LGACB01 has never heard of
+           IF NOT WS-CA-VERSN-FOUND
+             MOVE '99' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC.
 
-      * if less set error return code and return to caller
+      * too short for the version the caller says it is sending
            IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
              MOVE '98' TO CA-RETURN-CODE
              EXEC CICS RETURN END-EXEC.
 
+      * Route on CA-REQUEST-TYPE - a blank request type is treated as  *
+      * an add, the same as it always has been, so existing callers   *
+      * that never set the field keep working unchanged.              *
+           IF CA-REQ-UPDATE-CUSTOMER
+             PERFORM UPDATE-CUSTOMER
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+      * Validate the fields we are about to commit before we touch     *
+      * DB2 with them                                                   *
+           PERFORM VALIDATE-POSTCODE.
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           PERFORM VALIDATE-EMAIL-ADDRESS.
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           PERFORM VALIDATE-DATE-OF-BIRTH.
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+      * Clean out embedded nulls and other non-printable characters    *
+      * before anything goes near DB2 - and before CHECK-DUPLICATE-    *
+      * CUSTOMER below compares against it, so a resubmission carrying *
+      * stray non-printable characters still matches the already-     *
+      * cleaned row it is a duplicate of                               *
+           PERFORM EDIT-INPUT-FIELDS.
+
+      * Reject a second add for a caller who already rang in once     *
+           PERFORM CHECK-DUPLICATE-CUSTOMER.
+
+      * Reduce CA-PHONE-MOBILE/CA-PHONE-HOME to one consistent stored  *
+      * representation before INSERT-CUSTOMER commits, so a later SMS  *
+      * integration keyed on PHONEMOBILE is not tripped up by however  *
+      * the caller happened to punctuate the number                    *
+           PERFORM NORMALIZE-PHONE-NUMBERS
+               THRU NORMALIZE-PHONE-NUMBERS-EXIT.
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
       * Call routine to Insert row in Customer table                   *
            PERFORM Obtain-CUSTOMER-Number.
            PERFORM INSERT-CUSTOMER.
@@ -194,22 +359,27 @@
                 LENGTH(225)
            END-EXEC.
 
+           PERFORM GENERATE-CUSTOMER-SECRET.
+
            MOVE DB2-CUSTOMERNUM-INT TO D2-CUSTOMER-NUM.
            Move '02ACUS'     To  D2-REQUEST-ID.
-           move '5732fec825535eeafb8fac50fee3a8aa'
-                             To  D2-CUSTSECR-PASS.
+           MOVE LGCDB02-VERSN-CURRENT TO D2-REQUEST-VERSN.
+           Move WS-CS-PASSWORD To  D2-CUSTSECR-PASS.
            Move '0000'       To  D2-CUSTSECR-COUNT.
            Move 'N'          To  D2-CUSTSECR-STATE.
 
-           EXEC CICS LINK Program(LGACDB02)
-                Commarea(CDB2AREA)
-                LENGTH(32500)
-           END-EXEC.
+           PERFORM SET-CUSTOMER-SECRET.
 
            IF CA-RETURN-CODE NOT EQUAL 0
              EXEC CICS RETURN END-EXEC
            .
 
+      * Queue a welcome email now the add has fully committed - see
+      * WRITE-WELCOME-EMAIL-TRIGGER for why this is a queue row and
+      * not an outbound call
+           PERFORM WRITE-WELCOME-EMAIL-TRIGGER
+               THRU WRITE-WELCOME-EMAIL-TRIGGER-EXIT.
+
       *    Return to caller
            EXEC CICS RETURN END-EXEC.
 
@@ -217,6 +387,159 @@
       *----------------------------------------------------------------*
 
 
+      *================================================================*
+       READ-CONTROL-RECORD.
+      *================================================================*
+      * Read the LGACCTL control record for the DB2 secret seed and    *
+      * the named-counter on/off switch.  If the record cannot be      *
+      * read (file unavailable) we fall back to the compiled-in safe   *
+      * defaults rather than abend a customer-add for it.              *
+      *================================================================*
+           EXEC CICS READ FILE(LGACCTL)
+                     INTO(WS-CONTROL-RECORD)
+                     RIDFLD(WS-CTL-KEY)
+                     KEYLENGTH(LENGTH OF WS-CTL-KEY)
+                     RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+             MOVE WS-CTL-NCS-SWITCH    TO LGAC-NCS
+             MOVE WS-CTL-PASSWORD-SEED TO WS-CS-PASSWORD
+           END-IF.
+      *================================================================*
+       GENERATE-CUSTOMER-SECRET.
+      *================================================================*
+      * Build the new customer's initial secret from the LGACCTL seed, *
+      * their own DB2-CUSTOMERNUM-INT and the current timestamp, so    *
+      * every new customer starts with a different value instead of    *
+      * all sharing the one seed literal.  Simple and deterministic -  *
+      * good enough for a first-day secret the customer is expected    *
+      * to change, not a cryptographic key.                            *
+      *================================================================*
+           MOVE DB2-CUSTOMERNUM-INT TO WS-CS-CUSTNUM-DISP.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           MOVE WS-ABSTIME TO WS-CS-TIME-DISP.
+
+           MOVE SPACES TO WS-CS-PASSWORD.
+           STRING WS-CTL-PASSWORD-SEED(1:14) DELIMITED BY SIZE
+                  WS-CS-CUSTNUM-DISP         DELIMITED BY SIZE
+                  WS-CS-TIME-DISP            DELIMITED BY SIZE
+             INTO WS-CS-PASSWORD
+           END-STRING.
+      *================================================================*
+
+      *================================================================*
+       WRITE-WELCOME-EMAIL-TRIGGER.
+      *================================================================*
+      * Queue a welcome-email notice for the customer just added.      *
+      * There is no mail gateway reachable from this suite, so the     *
+      * trigger is an EMAIL_QUEUE row a downstream mailer polls and    *
+      * drains, the same hand-off shape LGSRB01 uses against           *
+      * CUSTOMER_SECRET_RETRY - a failure here is logged, not fatal,   *
+      * since the customer has already been added successfully.       *
+      * POLICYNUMBER is not applicable to a welcome notice and is left *
+      * zero.                                                          *
+      *================================================================*
+           IF CA-EMAIL-ADDRESS = SPACES
+             GO TO WRITE-WELCOME-EMAIL-TRIGGER-EXIT
+           END-IF
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-EMLQ-DATE)
+                     TIME(WS-EMLQ-TIME)
+           END-EXEC
+
+           MOVE ' INSERT EMAIL_QUEUE' TO EM-SQLREQ
+           EXEC SQL
+               INSERT INTO EMAIL_QUEUE
+                         ( CUSTOMERNUMBER,
+                           POLICYNUMBER,
+                           EMAILADDRESS,
+                           NOTICETYPE,
+                           QUEUEDDATE,
+                           QUEUEDTIME,
+                           STATUS )
+                  VALUES ( :CA-CUSTOMER-NUM,
+                           0,
+                           :CA-EMAIL-ADDRESS,
+                           'WELCOME',
+                           :WS-EMLQ-DATE,
+                           :WS-EMLQ-TIME,
+                           'PENDING' )
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE ' EMAIL_QUEUE INSERT FAILED' TO EM-VARIABLE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+       WRITE-WELCOME-EMAIL-TRIGGER-EXIT.
+           EXIT.
+      *================================================================*
+
+      *================================================================*
+       SET-CUSTOMER-SECRET.
+      *================================================================*
+      * LINK to LGACDB02 to set up the new customer's secret, giving   *
+      * it up to WS-DB02-MAX-ATTEMPTS tries with a short CICS DELAY     *
+      * between them before we give up and fail the add - LGACDB02     *
+      * restarting mid-day should not cost a customer their secret.    *
+      *================================================================*
+           MOVE 0   TO WS-DB02-ATTEMPT.
+           MOVE 'N' TO WS-DB02-OK-SW.
+           PERFORM LINK-LGACDB02-ATTEMPT
+               UNTIL WS-DB02-OK
+                  OR WS-DB02-ATTEMPT NOT LESS THAN WS-DB02-MAX-ATTEMPTS.
+           IF NOT WS-DB02-OK
+             MOVE '95' TO CA-RETURN-CODE
+             MOVE ' LGACDB02 LINK FAILED AFTER RETRY' TO EM-VARIABLE
+             PERFORM WRITE-ERROR-MESSAGE
+             PERFORM QUEUE-SECRET-RETRY
+           END-IF.
+      *================================================================*
+       QUEUE-SECRET-RETRY.
+      *================================================================*
+      * The CUSTOMER row is already committed but the secret never got *
+      * set up - log it so LGSRB01 can replay the LINK overnight       *
+      * instead of this customer being left without a secret until     *
+      * someone notices.                                                *
+      *================================================================*
+           MOVE ' INSERT SECRETRY' TO EM-SQLREQ
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-RETRY-DATE)
+                     TIME(WS-RETRY-TIME)
+           END-EXEC
+           EXEC SQL
+             INSERT INTO CUSTOMER_SECRET_RETRY
+                       ( CUSTOMERNUMBER,
+                         QUEUEDDATE,
+                         QUEUEDTIME )
+                VALUES ( :DB2-CUSTOMERNUM-INT,
+                         :WS-RETRY-DATE,
+                         :WS-RETRY-TIME )
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+      *================================================================*
+       LINK-LGACDB02-ATTEMPT.
+      *================================================================*
+           ADD 1 TO WS-DB02-ATTEMPT.
+           IF WS-DB02-ATTEMPT > 1
+             EXEC CICS DELAY FOR SECONDS(1) END-EXEC
+           END-IF
+           EXEC CICS LINK Program(LGACDB02)
+                Commarea(CDB2AREA)
+                LENGTH(LENGTH OF D2-REQUEST-AREA)
+                RESP(WS-DB02-RESP)
+           END-EXEC
+           IF WS-DB02-RESP = DFHRESP(NORMAL)
+             MOVE 'Y' TO WS-DB02-OK-SW
+           END-IF.
+      *================================================================*
+
        Obtain-CUSTOMER-Number.
 
            Exec CICS Get Counter(GENAcount)
@@ -227,17 +550,373 @@
            If WS-RESP Not = DFHRESP(NORMAL)
              MOVE 'NO' TO LGAC-NCS
              Initialize DB2-CUSTOMERNUM-INT
+      * Counter pool GENA did not respond - let the error queue know
+      * so this is picked up before numbering looks wrong, not after
+             MOVE ' NAMED COUNTER GENACUSTNUM/GENA UNAVAILABLE - '
+               TO EM-VARIABLE
+             PERFORM WRITE-ERROR-MESSAGE
            ELSE
              Move LastCustNum  To DB2-CUSTOMERNUM-INT
            End-If.
 
 
+      *================================================================*
+       VALIDATE-POSTCODE.
+      *================================================================*
+      * Simple structural check of a UK postcode - an outward code of  *
+      * 2-4 characters starting with a letter, a space, then a three-  *
+      * character inward code of one digit followed by two letters.    *
+      * Catches a malformed postcode here rather than in a data-       *
+      * quality pass after it has already landed in DB2.               *
+      *================================================================*
+           INITIALIZE WS-PC-OUTWARD WS-PC-INWARD
+                      WS-PC-OUT-LEN WS-PC-IN-LEN
+
+           UNSTRING CA-POSTCODE DELIMITED BY SPACE
+             INTO WS-PC-OUTWARD COUNT IN WS-PC-OUT-LEN
+                  WS-PC-INWARD  COUNT IN WS-PC-IN-LEN
+           END-UNSTRING
+
+           IF WS-PC-OUT-LEN < 2 OR WS-PC-OUT-LEN > 4
+               OR WS-PC-IN-LEN NOT = 3
+               OR WS-PC-OUTWARD(1:1) IS NOT ALPHABETIC
+               OR WS-PC-INWARD(1:1)  IS NOT NUMERIC
+               OR WS-PC-INWARD(2:2)  IS NOT ALPHABETIC
+             MOVE '95' TO CA-RETURN-CODE
+             MOVE ' INVALID POSTCODE' TO EM-VARIABLE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+      *================================================================*
+       DERIVE-REGION-CODE.
+      *================================================================*
+      * Sets CA-REGION-CODE from WS-PC-OUTWARD, left behind by         *
+      * VALIDATE-POSTCODE above, via the LGREGTAB lookup table.  A     *
+      * postcode whose leading letter is not in the table (or which    *
+      * failed VALIDATE-POSTCODE and left WS-PC-OUTWARD blank) gets    *
+      * the catch-all region 'UNKN' rather than stopping the add.      *
+      *================================================================*
+           MOVE 'N' TO WS-REGION-FOUND-SW
+           SEARCH LGREGTAB-ENTRY
+             WHEN LGREGTAB-PREFIX(LGREGTAB-IDX) = WS-PC-OUTWARD(1:1)
+               MOVE 'Y' TO WS-REGION-FOUND-SW
+               MOVE LGREGTAB-REGION-CODE(LGREGTAB-IDX) TO CA-REGION-CODE
+           END-SEARCH
+
+           IF NOT WS-REGION-FOUND
+             MOVE 'UNKN' TO CA-REGION-CODE
+           END-IF.
+      *================================================================*
+       VALIDATE-EMAIL-ADDRESS.
+      *================================================================*
+      * Basic syntax check - exactly one '@', something either side    *
+      * of it, and a domain part that contains a '.' with at least one *
+      * character after the last one.  Not a full RFC check, just      *
+      * enough to stop an obviously undeliverable address reaching a   *
+      * renewal mailshot.                                              *
+      *================================================================*
+           INITIALIZE WS-EM-LOCAL-PART  WS-EM-LOCAL-LEN
+                      WS-EM-DOMAIN-PART WS-EM-DOMAIN-LEN
+                      WS-EM-AT-COUNT    WS-EM-DOT-COUNT
+
+           INSPECT CA-EMAIL-ADDRESS TALLYING WS-EM-AT-COUNT
+                   FOR ALL '@'
+
+           UNSTRING CA-EMAIL-ADDRESS DELIMITED BY '@'
+             INTO WS-EM-LOCAL-PART  COUNT IN WS-EM-LOCAL-LEN
+                  WS-EM-DOMAIN-PART COUNT IN WS-EM-DOMAIN-LEN
+           END-UNSTRING
+
+           INSPECT WS-EM-DOMAIN-PART(1:WS-EM-DOMAIN-LEN)
+                   TALLYING WS-EM-DOT-COUNT FOR ALL '.'
+
+           IF WS-EM-AT-COUNT NOT = 1
+               OR WS-EM-LOCAL-LEN = 0
+               OR WS-EM-DOMAIN-LEN < 3
+               OR WS-EM-DOT-COUNT = 0
+               OR WS-EM-DOMAIN-PART(WS-EM-DOMAIN-LEN:1) = '.'
+             MOVE '96' TO CA-RETURN-CODE
+             MOVE ' INVALID EMAIL ADDRESS' TO EM-VARIABLE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+      *================================================================*
+       VALIDATE-DATE-OF-BIRTH.
+      *================================================================*
+      * Reject a CA-DOB that is in the future, or implies an age      *
+      * outside the sanity bounds - several of our products have hard *
+      * age-eligibility limits we currently only catch in             *
+      * underwriting, much too late.                                  *
+      *================================================================*
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(WS-TODAY-DATE)
+           END-EXEC
+
+           MOVE CA-DOB(1:4) TO WS-DOB-NUMERIC(1:4)
+           MOVE CA-DOB(6:2) TO WS-DOB-NUMERIC(5:2)
+           MOVE CA-DOB(9:2) TO WS-DOB-NUMERIC(7:2)
+
+           COMPUTE WS-AGE-YEARS =
+               (WS-TODAY-DATE / 10000) - (WS-DOB-NUMERIC / 10000)
+
+           IF WS-DOB-NUMERIC > WS-TODAY-DATE
+               OR WS-AGE-YEARS < WS-DOB-MIN-AGE
+               OR WS-AGE-YEARS > WS-DOB-MAX-AGE
+             MOVE '97' TO CA-RETURN-CODE
+             MOVE ' INVALID DATE OF BIRTH' TO EM-VARIABLE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+      *================================================================*
+       EDIT-INPUT-FIELDS.
+      *================================================================*
+      * Run every free-text commarea field through EDIT-ONE-FIELD so a *
+      * badly-behaved front end cannot push an embedded null or stray  *
+      * control character into DB2.  Each field is cleaned in place -  *
+      * a rejected character becomes a space rather than failing the  *
+      * whole add - and a count of how many characters were cleaned    *
+      * in a field is logged through LOG-EDIT-REJECTION so we can see  *
+      * how much garbage is coming from which channel.                 *
+      *================================================================*
+           MOVE 'CA-FIRST-NAME'  TO WS-EDIT-FIELD-NAME.
+           MOVE 10 TO WS-EDIT-LEN.
+           MOVE CA-FIRST-NAME TO WS-EDIT-TEXT(1:10).
+           PERFORM EDIT-ONE-FIELD THRU EDIT-ONE-FIELD-EXIT.
+           MOVE WS-EDIT-TEXT(1:10) TO CA-FIRST-NAME.
+
+           MOVE 'CA-LAST-NAME'   TO WS-EDIT-FIELD-NAME.
+           MOVE 20 TO WS-EDIT-LEN.
+           MOVE CA-LAST-NAME TO WS-EDIT-TEXT(1:20).
+           PERFORM EDIT-ONE-FIELD THRU EDIT-ONE-FIELD-EXIT.
+           MOVE WS-EDIT-TEXT(1:20) TO CA-LAST-NAME.
+
+           MOVE 'CA-HOUSE-NAME'  TO WS-EDIT-FIELD-NAME.
+           MOVE 20 TO WS-EDIT-LEN.
+           MOVE CA-HOUSE-NAME TO WS-EDIT-TEXT(1:20).
+           PERFORM EDIT-ONE-FIELD THRU EDIT-ONE-FIELD-EXIT.
+           MOVE WS-EDIT-TEXT(1:20) TO CA-HOUSE-NAME.
+
+           MOVE 'CA-HOUSE-NUM'   TO WS-EDIT-FIELD-NAME.
+           MOVE 4 TO WS-EDIT-LEN.
+           MOVE CA-HOUSE-NUM TO WS-EDIT-TEXT(1:4).
+           PERFORM EDIT-ONE-FIELD THRU EDIT-ONE-FIELD-EXIT.
+           MOVE WS-EDIT-TEXT(1:4) TO CA-HOUSE-NUM.
+
+           MOVE 'CA-POSTCODE'    TO WS-EDIT-FIELD-NAME.
+           MOVE 8 TO WS-EDIT-LEN.
+           MOVE CA-POSTCODE TO WS-EDIT-TEXT(1:8).
+           PERFORM EDIT-ONE-FIELD THRU EDIT-ONE-FIELD-EXIT.
+           MOVE WS-EDIT-TEXT(1:8) TO CA-POSTCODE.
+
+           MOVE 'CA-PHONE-MOBILE' TO WS-EDIT-FIELD-NAME.
+           MOVE 20 TO WS-EDIT-LEN.
+           MOVE CA-PHONE-MOBILE TO WS-EDIT-TEXT(1:20).
+           PERFORM EDIT-ONE-FIELD THRU EDIT-ONE-FIELD-EXIT.
+           MOVE WS-EDIT-TEXT(1:20) TO CA-PHONE-MOBILE.
+
+           MOVE 'CA-PHONE-HOME'  TO WS-EDIT-FIELD-NAME.
+           MOVE 20 TO WS-EDIT-LEN.
+           MOVE CA-PHONE-HOME TO WS-EDIT-TEXT(1:20).
+           PERFORM EDIT-ONE-FIELD THRU EDIT-ONE-FIELD-EXIT.
+           MOVE WS-EDIT-TEXT(1:20) TO CA-PHONE-HOME.
+
+           MOVE 'CA-EMAIL-ADDRESS' TO WS-EDIT-FIELD-NAME.
+           MOVE 40 TO WS-EDIT-LEN.
+           MOVE CA-EMAIL-ADDRESS TO WS-EDIT-TEXT(1:40).
+           PERFORM EDIT-ONE-FIELD THRU EDIT-ONE-FIELD-EXIT.
+           MOVE WS-EDIT-TEXT(1:40) TO CA-EMAIL-ADDRESS.
+      *================================================================*
+       EDIT-ONE-FIELD.
+      *================================================================*
+      * Walk WS-EDIT-TEXT(1:WS-EDIT-LEN), turning any byte outside the *
+      * printable ASCII range into a space and counting how many it    *
+      * had to clean.                                                  *
+      *================================================================*
+           MOVE 0 TO WS-EDIT-REJECT-CNT.
+           MOVE 1 TO WS-EDIT-IDX.
+           PERFORM EDIT-ONE-CHARACTER THRU EDIT-ONE-CHARACTER-EXIT
+               UNTIL WS-EDIT-IDX > WS-EDIT-LEN.
+
+           IF WS-EDIT-REJECT-CNT > 0
+             PERFORM LOG-EDIT-REJECTION
+           END-IF.
+       EDIT-ONE-FIELD-EXIT.
+           EXIT.
+      *================================================================*
+       EDIT-ONE-CHARACTER.
+      *================================================================*
+           IF WS-EDIT-TEXT(WS-EDIT-IDX:1) < ' '
+               OR WS-EDIT-TEXT(WS-EDIT-IDX:1) > '~'
+             MOVE SPACE TO WS-EDIT-TEXT(WS-EDIT-IDX:1)
+             ADD 1 TO WS-EDIT-REJECT-CNT
+           END-IF.
+           ADD 1 TO WS-EDIT-IDX.
+       EDIT-ONE-CHARACTER-EXIT.
+           EXIT.
+      *================================================================*
+       LOG-EDIT-REJECTION.
+      *================================================================*
+           MOVE WS-EDIT-REJECT-CNT TO WS-EDIT-REJECT-DISP
+           MOVE SPACES TO WS-EDIT-LOG-MSG
+           STRING ' NON-PRINTABLE IN '   DELIMITED BY SIZE
+                  WS-EDIT-FIELD-NAME     DELIMITED BY SPACE
+                  ' COUNT='               DELIMITED BY SIZE
+                  WS-EDIT-REJECT-DISP    DELIMITED BY SIZE
+             INTO WS-EDIT-LOG-MSG
+           END-STRING
+           MOVE WS-EDIT-LOG-MSG TO EM-VARIABLE
+           PERFORM WRITE-ERROR-MESSAGE.
+      *================================================================*
+       NORMALIZE-PHONE-NUMBERS.
+      *================================================================*
+      * CA-PHONE-MOBILE and CA-PHONE-HOME are both optional and may    *
+      * arrive punctuated any number of ways - "07911 123456",         *
+      * "+44 7911 123456", "(07911) 123456" and so on.  Reduce each to *
+      * a single +44 E.164-style representation, or reject the add if  *
+      * what is left after stripping punctuation is not a recognisable *
+      * UK mobile/landline number.                                     *
+      *================================================================*
+           MOVE 'CA-PHONE-MOBILE' TO WS-PHONE-FIELD-NAME.
+           MOVE CA-PHONE-MOBILE TO WS-PHONE-RAW.
+           PERFORM NORMALIZE-ONE-PHONE-FIELD
+               THRU NORMALIZE-ONE-PHONE-FIELD-EXIT.
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             GO TO NORMALIZE-PHONE-NUMBERS-EXIT
+           END-IF
+           MOVE WS-PHONE-NORMALIZED TO CA-PHONE-MOBILE.
+
+           MOVE 'CA-PHONE-HOME'   TO WS-PHONE-FIELD-NAME.
+           MOVE CA-PHONE-HOME TO WS-PHONE-RAW.
+           PERFORM NORMALIZE-ONE-PHONE-FIELD
+               THRU NORMALIZE-ONE-PHONE-FIELD-EXIT.
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             GO TO NORMALIZE-PHONE-NUMBERS-EXIT
+           END-IF
+           MOVE WS-PHONE-NORMALIZED TO CA-PHONE-HOME.
+       NORMALIZE-PHONE-NUMBERS-EXIT.
+           EXIT.
+      *================================================================*
+       NORMALIZE-ONE-PHONE-FIELD.
+      *================================================================*
+      * Strip everything but digits (and a leading +) out of           *
+      * WS-PHONE-RAW, then hand the digit string to                    *
+      * BUILD-NORMALIZED-PHONE to match against the UK formats we      *
+      * recognise.  A field left blank by the caller is left blank -   *
+      * both phone numbers are optional.                               *
+      *================================================================*
+           IF WS-PHONE-RAW = SPACES
+             MOVE SPACES TO WS-PHONE-NORMALIZED
+             GO TO NORMALIZE-ONE-PHONE-FIELD-EXIT
+           END-IF
+
+           MOVE SPACES TO WS-PHONE-DIGITS
+           MOVE 0 TO WS-PHONE-DIGIT-CNT
+           MOVE 1 TO WS-PHONE-IDX
+           PERFORM EXTRACT-PHONE-DIGIT THRU EXTRACT-PHONE-DIGIT-EXIT
+               UNTIL WS-PHONE-IDX > 20
+
+           PERFORM BUILD-NORMALIZED-PHONE
+               THRU BUILD-NORMALIZED-PHONE-EXIT
+
+           IF NOT WS-PHONE-VALID
+             MOVE '89' TO CA-RETURN-CODE
+             MOVE SPACES TO EM-VARIABLE
+             STRING ' PHONE NOT UK FORMAT ' DELIMITED BY SIZE
+                    WS-PHONE-FIELD-NAME     DELIMITED BY SPACE
+               INTO EM-VARIABLE
+             END-STRING
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+       NORMALIZE-ONE-PHONE-FIELD-EXIT.
+           EXIT.
+      *================================================================*
+       EXTRACT-PHONE-DIGIT.
+      *================================================================*
+           IF WS-PHONE-RAW(WS-PHONE-IDX:1) IS NUMERIC
+               OR (WS-PHONE-IDX = 1 AND WS-PHONE-RAW(1:1) = '+')
+             ADD 1 TO WS-PHONE-DIGIT-CNT
+             MOVE WS-PHONE-RAW(WS-PHONE-IDX:1)
+               TO WS-PHONE-DIGITS(WS-PHONE-DIGIT-CNT:1)
+           END-IF.
+           ADD 1 TO WS-PHONE-IDX.
+       EXTRACT-PHONE-DIGIT-EXIT.
+           EXIT.
+      *================================================================*
+       BUILD-NORMALIZED-PHONE.
+      *================================================================*
+      * Recognised forms, once punctuation is stripped:                *
+      *   +44 followed by a 10-digit national number                  *
+      *   44  followed by a 10-digit national number (+ was dropped)   *
+      *   0   followed by a 10-digit national number (UK domestic)     *
+      * Anything else does not come out as WS-PHONE-VALID.             *
+      *================================================================*
+           MOVE 'N' TO WS-PHONE-VALID-SW.
+           MOVE SPACES TO WS-PHONE-NORMALIZED.
+           EVALUATE TRUE
+             WHEN WS-PHONE-DIGITS(1:3) = '+44'
+                  AND WS-PHONE-DIGIT-CNT = 13
+               STRING '+44'                   DELIMITED BY SIZE
+                      WS-PHONE-DIGITS(4:10)    DELIMITED BY SIZE
+                 INTO WS-PHONE-NORMALIZED
+               END-STRING
+               MOVE 'Y' TO WS-PHONE-VALID-SW
+             WHEN WS-PHONE-DIGITS(1:2) = '44'
+                  AND WS-PHONE-DIGIT-CNT = 12
+               STRING '+44'                   DELIMITED BY SIZE
+                      WS-PHONE-DIGITS(3:10)    DELIMITED BY SIZE
+                 INTO WS-PHONE-NORMALIZED
+               END-STRING
+               MOVE 'Y' TO WS-PHONE-VALID-SW
+             WHEN WS-PHONE-DIGITS(1:1) = '0'
+                  AND WS-PHONE-DIGIT-CNT = 11
+               STRING '+44'                   DELIMITED BY SIZE
+                      WS-PHONE-DIGITS(2:10)    DELIMITED BY SIZE
+                 INTO WS-PHONE-NORMALIZED
+               END-STRING
+               MOVE 'Y' TO WS-PHONE-VALID-SW
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+       BUILD-NORMALIZED-PHONE-EXIT.
+           EXIT.
+      *================================================================*
+       CHECK-DUPLICATE-CUSTOMER.
+      *================================================================*
+      * Look for an existing customer with the same surname, date of   *
+      * birth and postcode before we let INSERT-CUSTOMER run, so the   *
+      * same caller phoning in twice does not end up with two          *
+      * CUSTOMERNUMBERs.                                                *
+      *================================================================*
+           MOVE ' CHECK DUPLICATE' TO EM-SQLREQ
+           INITIALIZE WS-DUP-CUSTOMER-NUM
+           EXEC SQL
+               SELECT CUSTOMERNUMBER
+                 INTO :WS-DUP-CUSTOMER-NUM
+                 FROM CUSTOMER
+                WHERE LASTNAME    = :CA-LAST-NAME
+                  AND DATEOFBIRTH = :CA-DOB
+                  AND POSTCODE    = :CA-POSTCODE
+                FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           IF SQLCODE = 0
+             MOVE '91' TO CA-RETURN-CODE
+             MOVE WS-DUP-CUSTOMER-NUM TO CA-CUSTOMER-NUM
+             PERFORM WRITE-ERROR-MESSAGE
+             EXEC CICS RETURN END-EXEC
+           ELSE
+             IF SQLCODE NOT EQUAL 100
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE ' DUPLICATE CHECK FAILED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             END-IF
+           END-IF.
       *================================================================*
        INSERT-CUSTOMER.
       *================================================================*
       * Insert row into Customer table based on customer number        *
       *================================================================*
            MOVE ' INSERT CUSTOMER' TO EM-SQLREQ
+           PERFORM DERIVE-REGION-CODE
       *================================================================*
            IF LGAC-NCS = 'ON'
              EXEC SQL
@@ -251,7 +930,9 @@
                            POSTCODE,
                            PHONEMOBILE,
                            PHONEHOME,
-                           EMAILADDRESS )
+                           EMAILADDRESS,
+                           REGIONCODE,
+                           CUSTOMERSTATUS )
                   VALUES ( :DB2-CUSTOMERNUM-INT,
                            :CA-FIRST-NAME,
                            :CA-LAST-NAME,
@@ -261,12 +942,12 @@
                            :CA-POSTCODE,
                            :CA-PHONE-MOBILE,
                            :CA-PHONE-HOME,
-                           :CA-EMAIL-ADDRESS )
+                           :CA-EMAIL-ADDRESS,
+                           :CA-REGION-CODE,
+                           'A' )
              END-EXEC
              IF SQLCODE NOT EQUAL 0
-               MOVE '90' TO CA-RETURN-CODE
-               PERFORM WRITE-ERROR-MESSAGE
-               EXEC CICS RETURN END-EXEC
+               PERFORM MAP-CUSTOMER-INSERT-SQLCODE
              END-IF
            ELSE
              EXEC SQL
@@ -280,7 +961,9 @@
                            POSTCODE,
                            PHONEMOBILE,
                            PHONEHOME,
-                           EMAILADDRESS )
+                           EMAILADDRESS,
+                           REGIONCODE,
+                           CUSTOMERSTATUS )
                   VALUES ( DEFAULT,
                            :CA-FIRST-NAME,
                            :CA-LAST-NAME,
@@ -290,12 +973,12 @@
                            :CA-POSTCODE,
                            :CA-PHONE-MOBILE,
                            :CA-PHONE-HOME,
-                           :CA-EMAIL-ADDRESS )
+                           :CA-EMAIL-ADDRESS,
+                           :CA-REGION-CODE,
+                           'A' )
              END-EXEC
              IF SQLCODE NOT EQUAL 0
-               MOVE '90' TO CA-RETURN-CODE
-               PERFORM WRITE-ERROR-MESSAGE
-               EXEC CICS RETURN END-EXEC
+               PERFORM MAP-CUSTOMER-INSERT-SQLCODE
              END-IF
       *    get value of assigned customer number
                EXEC SQL
@@ -309,7 +992,181 @@
 
            MOVE DB2-CUSTOMERNUM-INT TO CA-CUSTOMER-NUM.
 
+           SET WS-AUDIT-IS-ADD TO TRUE.
+           MOVE LGAC-NCS TO WS-AUDIT-NCS.
+           PERFORM WRITE-AUDIT-RECORD.
+           PERFORM INSERT-STAFF-ASSIGNMENT.
+
+      *================================================================*
+       MAP-CUSTOMER-INSERT-SQLCODE.
+      *================================================================*
+      * Turns a failed INSERT-CUSTOMER SQLCODE into a CA-RETURN-CODE a *
+      * caller can act on instead of '90' for everything - so a       *
+      * transaction can tell "retry this" (a deadlock/timeout) apart   *
+      * from "this will never succeed" (a duplicate key, lost the     *
+      * race with another add of the same customer number):            *
+      *   -803  duplicate key       CA-RETURN-CODE '92'                *
+      *   -911  deadlock/timeout    CA-RETURN-CODE '93'                *
+      *   anything else             CA-RETURN-CODE '90', as before     *
+      *================================================================*
+           EVALUATE SQLCODE
+             WHEN -803
+               MOVE '92' TO CA-RETURN-CODE
+             WHEN -911
+               MOVE '93' TO CA-RETURN-CODE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+           END-EVALUATE
+           PERFORM WRITE-ERROR-MESSAGE
+           EXEC CICS RETURN END-EXEC.
+
+      *================================================================*
+       UPDATE-CUSTOMER.
+      *================================================================*
+      * Change of address / phone number for an existing customer -    *
+      * CA-CUSTOMER-NUM must already be populated by the caller.       *
+      *                                                                *
+      * Runs the incoming HOUSENAME/HOUSENUMBER/POSTCODE/PHONEMOBILE/  *
+      * PHONEHOME fields through the same postcode-validate, non-      *
+      * printable-character-clean and phone-normalize steps            *
+      * INSERT-CUSTOMER uses, and re-derives CA-REGION-CODE from the   *
+      * (possibly changed) postcode, before any of it reaches DB2 -    *
+      * an address change is just as able to carry a malformed         *
+      * postcode or an un-normalized phone number as a first-time add, *
+      * and a customer who moves should not keep their old sales       *
+      * region.  VALIDATE-EMAIL-ADDRESS/VALIDATE-DATE-OF-BIRTH are not *
+      * run here - this path never writes EMAILADDRESS or DATEOFBIRTH, *
+      * so there is nothing for them to protect on this UPDATE.        *
+      *                                                                 *
+      * CA-LAST-UPDATED, if the caller populated it, is the row-       *
+      * version stamp the caller read the row with; a caller left      *
+      * blank here (an older integration that predates this check)     *
+      * skips the lock check entirely and updates unconditionally, as  *
+      * it always has.  A mismatch means someone else changed this     *
+      * customer since the caller last read it, so the change is       *
+      * rejected with CA-RETURN-CODE '88' rather than overwritten.      *
+      *================================================================*
+           PERFORM VALIDATE-POSTCODE.
+
+           IF CA-RETURN-CODE EQUAL '00'
+             PERFORM EDIT-INPUT-FIELDS
+             PERFORM NORMALIZE-PHONE-NUMBERS
+                 THRU NORMALIZE-PHONE-NUMBERS-EXIT
+           END-IF
+
+           IF CA-RETURN-CODE EQUAL '00'
+             PERFORM DERIVE-REGION-CODE
+           END-IF
+
+           IF CA-RETURN-CODE EQUAL '00'
+               AND CA-LAST-UPDATED NOT EQUAL SPACES
+             MOVE ' SELECT LASTUPDATED' TO EM-SQLREQ
+             EXEC SQL
+               SELECT LASTUPDATED
+                 INTO :WS-CURR-LAST-UPDATED
+                 FROM CUSTOMER
+                WHERE CUSTOMERNUMBER = :CA-CUSTOMER-NUM
+             END-EXEC
+             EVALUATE SQLCODE
+               WHEN 0
+                 IF WS-CURR-LAST-UPDATED NOT EQUAL CA-LAST-UPDATED
+                   MOVE '88' TO CA-RETURN-CODE
+                 END-IF
+               WHEN 100
+                 MOVE '94' TO CA-RETURN-CODE
+               WHEN OTHER
+                 MOVE '90' TO CA-RETURN-CODE
+                 PERFORM WRITE-ERROR-MESSAGE
+             END-EVALUATE
+           END-IF
 
+           IF CA-RETURN-CODE EQUAL '00'
+             MOVE ' UPDATE CUSTOMER' TO EM-SQLREQ
+             EXEC SQL
+               UPDATE CUSTOMER
+                  SET HOUSENAME    = :CA-HOUSE-NAME,
+                      HOUSENUMBER  = :CA-HOUSE-NUM,
+                      POSTCODE     = :CA-POSTCODE,
+                      PHONEMOBILE  = :CA-PHONE-MOBILE,
+                      PHONEHOME    = :CA-PHONE-HOME,
+                      REGIONCODE   = :CA-REGION-CODE,
+                      LASTUPDATED  = CURRENT TIMESTAMP
+                WHERE CUSTOMERNUMBER = :CA-CUSTOMER-NUM
+             END-EXEC
+             EVALUATE SQLCODE
+               WHEN 0
+                 SET WS-AUDIT-IS-CHANGE TO TRUE
+                 MOVE LGAC-NCS TO WS-AUDIT-NCS
+                 PERFORM WRITE-AUDIT-RECORD
+                 PERFORM REFRESH-LAST-UPDATED
+               WHEN 100
+                 MOVE '94' TO CA-RETURN-CODE
+                 PERFORM WRITE-ERROR-MESSAGE
+               WHEN OTHER
+                 MOVE '90' TO CA-RETURN-CODE
+                 PERFORM WRITE-ERROR-MESSAGE
+             END-EVALUATE
+           END-IF.
+      *================================================================*
+       REFRESH-LAST-UPDATED.
+      *================================================================*
+      * Hands the caller back the fresh LASTUPDATED stamp the UPDATE   *
+      * just set, so its next update attempt has a current value to    *
+      * echo.  A failure here is logged but does not undo the update - *
+      * the caller simply sees its stale CA-LAST-UPDATED rejected next *
+      * time round and has to re-read.                                 *
+      *================================================================*
+           MOVE ' SELECT LASTUPDATED' TO EM-SQLREQ
+           EXEC SQL
+             SELECT LASTUPDATED
+               INTO :CA-LAST-UPDATED
+               FROM CUSTOMER
+              WHERE CUSTOMERNUMBER = :CA-CUSTOMER-NUM
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+      *================================================================*
+       WRITE-AUDIT-RECORD.
+      *================================================================*
+      * One row per successful add/change, carrying enough of the      *
+      * CICS runtime context (transaction, terminal, task number) to   *
+      * support the terminal/channel breakdown and named-counter-usage *
+      * reporting run against CUSTOMER_AUDIT.  A failure here is       *
+      * logged but does not back out the CUSTOMER row that has already *
+      * been committed.                                                *
+      *================================================================*
+           MOVE ' INSERT AUDIT' TO EM-SQLREQ
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-AUDIT-DATE)
+                     TIME(WS-AUDIT-TIME)
+           END-EXEC
+           EXEC SQL
+             INSERT INTO CUSTOMER_AUDIT
+                       ( CUSTOMERNUMBER,
+                         AUDITACTION,
+                         STAFFID,
+                         TRANSID,
+                         TERMID,
+                         TASKNUM,
+                         NCSUSED,
+                         AUDITDATE,
+                         AUDITTIME )
+                VALUES ( :CA-CUSTOMER-NUM,
+                         :WS-AUDIT-ACTION,
+                         :CA-STAFF-ID,
+                         :WS-TRANSID,
+                         :WS-TERMID,
+                         :WS-TASKNUM,
+                         :WS-AUDIT-NCS,
+                         :WS-AUDIT-DATE,
+                         :WS-AUDIT-TIME )
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
       *================================================================*
 
       *================================================================*
@@ -334,28 +1191,52 @@
                      COMMAREA(ERROR-MSG)
                      LENGTH(LENGTH OF ERROR-MSG)
            END-EXEC.
-      * Write 90 bytes or as much as we have of commarea to TDQ
+      * Write the commarea header and customer number to the TDQ for
+      * troubleshooting - NOT a raw byte dump.  CA-CUSTOMER-DATA carries
+      * CA-FIRST-NAME/CA-LAST-NAME/CA-DOB and the rest of the customer's
+      * personal details, which have no business landing on a general-
+      * purpose queue just because an add or update failed.
            IF EIBCALEN > 0 THEN
-             IF EIBCALEN < 91 THEN
-               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
-               EXEC CICS LINK PROGRAM('LGSTSQ')
-                         COMMAREA(CA-ERROR-MSG)
-                         LENGTH(LENGTH OF CA-ERROR-MSG)
-               END-EXEC
-             ELSE
-               MOVE DFHCOMMAREA(1:90) TO CA-DATA
-               EXEC CICS LINK PROGRAM('LGSTSQ')
-                         COMMAREA(CA-ERROR-MSG)
-                         LENGTH(LENGTH OF CA-ERROR-MSG)
-               END-EXEC
-             END-IF
+             MOVE SPACES          TO CA-DATA
+             MOVE CA-HEADER       TO CA-DATA(1:18)
+             MOVE CA-CUSTOMER-NUM TO CA-DATA(19:10)
+             EXEC CICS LINK PROGRAM('LGSTSQ')
+                       COMMAREA(CA-ERROR-MSG)
+                       LENGTH(LENGTH OF CA-ERROR-MSG)
+             END-EXEC
            END-IF.
            EXIT.
-
-           SEARCH EMP-ENTRY
-             AT END
-               DISPLAY 'Employee ' SEARCH-ID ' not found'
-             WHEN EMP-ID(IDX-EMP) = SEARCH-ID
-               MOVE 'Y' TO FOUND-FLAG
-               DISPLAY 'Found employee: ' EMP-NAME(IDX-EMP)
-           END-SEARCH.
+      *================================================================*
+       INSERT-STAFF-ASSIGNMENT.
+      *================================================================*
+      * Records which staff member is handling this new customer, for  *
+      * the new-business workload report.  CA-STAFF-ID is the clerk    *
+      * code passed in the commarea when the front end supplies one;   *
+      * otherwise we fall back to the CICS signed-on operator.         *
+      *================================================================*
+           MOVE ' INSERT STAFFASSIGN' TO EM-SQLREQ
+           IF CA-STAFF-ID EQUAL SPACES
+             MOVE EIBOPID TO WS-ASSIGN-OPERATOR
+           ELSE
+             MOVE CA-STAFF-ID TO WS-ASSIGN-OPERATOR
+           END-IF.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           EXEC SQL
+             INSERT INTO CUSTOMER_STAFF_ASSIGNMENT
+                       ( CUSTOMERNUMBER,
+                         STAFFID,
+                         ASSIGNDATE,
+                         ASSIGNTIME )
+                VALUES ( :CA-CUSTOMER-NUM,
+                         :WS-ASSIGN-OPERATOR,
+                         :WS-DATE,
+                         :WS-TIME )
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
