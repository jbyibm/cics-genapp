@@ -0,0 +1,277 @@
+      ******************************************************************
+      *                                                                *
+      * (C) Copyright IBM Corp. 2011, 2024                             *
+      *                                                                *
+      *              Customer Secret Maintenance Transaction           *
+      *                                                                *
+      *   Staff-facing companion to the secret set up at customer      *
+      *  creation time in LGACB01 - reissues D2-CUSTSECR-PASS and       *
+      *  resets D2-CUSTSECR-COUNT/STATE (CA-REQ-RESET-SECRET), or just  *
+      *  clears a lockout left behind by LGCSV01 (CA-REQ-UNLOCK-SECRET) *
+      *  without touching the password, via a LINK to LGACDB02.        *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     LGCSM01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           05 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGCSM01-------WS'.
+           05 WS-TRANSID               PIC X(4).
+           05 WS-TERMID                PIC X(4).
+           05 WS-TASKNUM               PIC 9(7).
+           05 WS-CALEN                 PIC S9(4) COMP.
+
+       01  WS-RESP                    PIC S9(8) COMP.
+
+      * Variables for time/date processing
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+
+      * Error Message structure
+       01  ERROR-MSG.
+           05 EM-DATE                  PIC X(8)  VALUE SPACES.
+           05 FILLER                   PIC X     VALUE SPACES.
+           05 EM-TIME                  PIC X(6)  VALUE SPACES.
+           05 FILLER                   PIC X(9)  VALUE ' LGCSM01 '.
+           05 EM-VARIABLE.
+             15 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             15 EM-CUSNUM              PIC X(10)  VALUE SPACES.
+             15 FILLER                 PIC X(6)  VALUE ' PNUM='.
+             15 EM-POLNUM              PIC X(10)  VALUE SPACES.
+             15 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             15 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             15 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+
+       01  CA-ERROR-MSG.
+           05 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
+           05 CA-DATA                  PIC X(90) VALUE SPACES.
+      *----------------------------------------------------------------*
+       77 LGSTSQ                       PIC X(8)  VALUE 'LGSTSQ'.
+
+      *----------------------------------------------------------------*
+      * LGACDB02 commarea - the shared LGCDB2CA copybook, same layout  *
+      * lgacdb01.cbl, LGCSV01 and LGSRB01 all LINK to LGACDB02 with    *
+      *----------------------------------------------------------------*
+           COPY LGCDB2CA.
+
+       77 LGACDB02                     PIC X(8)  VALUE 'LGACDB02'.
+       77 LGACCTL                      PIC X(8)  VALUE 'LGACCTL'.
+       77 WS-CS-PASSWORD               PIC X(32) VALUE SPACES.
+      * Host variables for building a reissued secret the same way
+      * lgacdb01.cbl's GENERATE-CUSTOMER-SECRET builds a new one - seed
+      * + customer number + timestamp, so a reset does not hand every
+      * customer back the same shared seed value
+       01  WS-CS-BUILD-FIELDS.
+           05 WS-CS-CUSTNUM-DISP       PIC 9(10).
+           05 WS-CS-TIME-DISP          PIC 9(08).
+      * Retry/backoff controls for the LGACDB02 LINK, same pattern as
+      * lgacdb01.cbl's SET-CUSTOMER-SECRET/LINK-LGACDB02-ATTEMPT
+       77 WS-DB02-RESP                 PIC S9(8) COMP  VALUE 0.
+       77 WS-DB02-ATTEMPT              PIC S9(2) COMP  VALUE 0.
+       77 WS-DB02-MAX-ATTEMPTS         PIC S9(2) COMP  VALUE 3.
+       77 WS-DB02-OK-SW                PIC X           VALUE 'N'.
+           88 WS-DB02-OK                    VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * LGACCTL - secured control record (VSAM), same layout as        *
+      * lgacdb01.cbl's READ-CONTROL-RECORD uses for the secret seed     *
+      *----------------------------------------------------------------*
+       01  WS-CONTROL-RECORD.
+           05 WS-CTL-KEY                PIC X(08) VALUE 'SECURITY'.
+           05 WS-CTL-PASSWORD-SEED      PIC X(32) VALUE SPACES.
+           05 WS-CTL-NCS-SWITCH         PIC X(02) VALUE 'ON'.
+
+      *----------------------------------------------------------------*
+      * Fields to be used to check that commarea is correct length      *
+      *----------------------------------------------------------------*
+       01  WS-COMMAREA-LENGTHS.
+           05 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           05 WS-CA-SECRET-LEN         PIC S9(4) COMP VALUE +20.
+           05 WS-REQUIRED-CA-LEN       PIC S9(4) COMP VALUE +0.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE LGCSECCA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE.
+      *----------------------------------------------------------------*
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           MOVE EIBCALEN TO WS-CALEN.
+
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF.
+
+           MOVE '00' TO CA-RETURN-CODE.
+
+           COMPUTE WS-REQUIRED-CA-LEN = WS-CA-HEADER-LEN
+                                       + WS-CA-SECRET-LEN.
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC.
+
+           MOVE CA-CUSTOMER-NUM TO EM-CUSNUM.
+
+           EVALUATE TRUE
+             WHEN CA-REQ-RESET-SECRET
+               PERFORM RESET-CUSTOMER-SECRET
+             WHEN CA-REQ-UNLOCK-SECRET
+               PERFORM UNLOCK-CUSTOMER-SECRET
+             WHEN OTHER
+               MOVE '99' TO CA-RETURN-CODE
+           END-EVALUATE.
+
+           EXEC CICS RETURN END-EXEC.
+
+      *================================================================*
+       RESET-CUSTOMER-SECRET.
+      *================================================================*
+      * Reissue the password and clear any count/lock state for an     *
+      * existing customer.  The reissued value is built the same way   *
+      * lgacdb01.cbl's GENERATE-CUSTOMER-SECRET builds a brand-new     *
+      * customer's secret - seed + customer number + timestamp - so a  *
+      * staff-initiated reset does not hand this customer back the     *
+      * same shared seed value every other reset customer also gets.   *
+      *================================================================*
+           PERFORM READ-CONTROL-RECORD.
+
+           MOVE CA-CUSTOMER-NUM TO WS-CS-CUSTNUM-DISP.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           MOVE WS-ABSTIME TO WS-CS-TIME-DISP.
+
+           MOVE SPACES TO WS-CS-PASSWORD.
+           STRING WS-CTL-PASSWORD-SEED(1:14) DELIMITED BY SIZE
+                  WS-CS-CUSTNUM-DISP         DELIMITED BY SIZE
+                  WS-CS-TIME-DISP            DELIMITED BY SIZE
+             INTO WS-CS-PASSWORD
+           END-STRING.
+
+           MOVE CA-CUSTOMER-NUM TO D2-CUSTOMER-NUM.
+           MOVE '02RSEC'        TO D2-REQUEST-ID.
+           MOVE LGCDB02-VERSN-CURRENT TO D2-REQUEST-VERSN.
+           MOVE WS-CS-PASSWORD  TO D2-CUSTSECR-PASS.
+           MOVE '0000'          TO D2-CUSTSECR-COUNT.
+           MOVE 'N'             TO D2-CUSTSECR-STATE.
+
+           PERFORM LINK-CUSTOMER-SECRET.
+      *================================================================*
+       UNLOCK-CUSTOMER-SECRET.
+      *================================================================*
+      * Clear D2-CUSTSECR-COUNT/STATE without touching the password    *
+      *================================================================*
+           MOVE CA-CUSTOMER-NUM TO D2-CUSTOMER-NUM.
+           MOVE '02LSEC'        TO D2-REQUEST-ID.
+           MOVE LGCDB02-VERSN-CURRENT TO D2-REQUEST-VERSN.
+           MOVE '0000'          TO D2-CUSTSECR-COUNT.
+           MOVE 'N'             TO D2-CUSTSECR-STATE.
+
+           PERFORM LINK-CUSTOMER-SECRET.
+      *================================================================*
+       READ-CONTROL-RECORD.
+      *================================================================*
+      * Read the LGACCTL control record for the DB2 secret seed, the    *
+      * same source lgacdb01.cbl uses so a reissued password is drawn   *
+      * from the same rotated secret rather than a compiled-in literal  *
+      *================================================================*
+           EXEC CICS READ FILE(LGACCTL)
+                     INTO(WS-CONTROL-RECORD)
+                     RIDFLD(WS-CTL-KEY)
+                     KEYLENGTH(LENGTH OF WS-CTL-KEY)
+                     RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+             MOVE WS-CTL-PASSWORD-SEED TO WS-CS-PASSWORD
+           END-IF.
+      *================================================================*
+       LINK-CUSTOMER-SECRET.
+      *================================================================*
+      * LINK to LGACDB02, giving it up to WS-DB02-MAX-ATTEMPTS tries    *
+      * with a short CICS DELAY between them - same retry/backoff       *
+      * pattern as lgacdb01.cbl's SET-CUSTOMER-SECRET                   *
+      *================================================================*
+           MOVE 0   TO WS-DB02-ATTEMPT.
+           MOVE 'N' TO WS-DB02-OK-SW.
+           PERFORM LINK-LGACDB02-ATTEMPT
+               UNTIL WS-DB02-OK
+                  OR WS-DB02-ATTEMPT NOT LESS THAN WS-DB02-MAX-ATTEMPTS.
+           IF NOT WS-DB02-OK
+             MOVE '95' TO CA-RETURN-CODE
+             MOVE ' LGACDB02 LINK FAILED AFTER RETRY' TO EM-VARIABLE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+      *================================================================*
+       LINK-LGACDB02-ATTEMPT.
+      *================================================================*
+           ADD 1 TO WS-DB02-ATTEMPT.
+           IF WS-DB02-ATTEMPT > 1
+             EXEC CICS DELAY FOR SECONDS(1) END-EXEC
+           END-IF
+           EXEC CICS LINK Program(LGACDB02)
+                Commarea(CDB2AREA)
+                LENGTH(LENGTH OF D2-REQUEST-AREA)
+                RESP(WS-DB02-RESP)
+           END-EXEC
+           IF WS-DB02-RESP = DFHRESP(NORMAL)
+             MOVE 'Y' TO WS-DB02-OK-SW
+           END-IF.
+      *================================================================*
+      * Procedure to write error message to Queues                     *
+      *================================================================*
+       WRITE-ERROR-MESSAGE.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 91 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:90) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             END-IF
+           END-IF.
