@@ -0,0 +1,38 @@
+      ******************************************************************
+      *                                                                *
+      *                 LGMOTRCA - Motor policy commarea                *
+      *                                                                *
+      *   Field-by-field layout of the DFHCOMMAREA passed to LGMPB01.  *
+      *  CA-POLICY-DATA is WS-POLICY-LEN (LGPOLICY) bytes, followed by  *
+      *  CA-MOTOR-DATA at WS-MOTOR-LEN bytes - the two together match   *
+      *  WS-FULL-MOTOR-LEN.                                             *
+      *                                                                *
+      ******************************************************************
+       01  CA-HEADER.
+           05 CA-RETURN-CODE           PIC X(02).
+           05 CA-REQUEST-TYPE          PIC X(01).
+               88 CA-REQ-ADD-POLICY          VALUE '1'.
+           05 CA-COMMAREA-VERSN        PIC X(02).
+           05 CA-STAFF-ID              PIC X(05).
+           05 FILLER                   PIC X(08).
+
+       01  CA-POLICY-DATA.
+           05 CA-POLICY-NUM            PIC 9(10).
+           05 CA-CUSTOMER-NUM          PIC 9(10).
+           05 CA-ISSUE-DATE            PIC X(10).
+           05 CA-EXPIRY-DATE           PIC X(10).
+           05 CA-LAST-CHANGED          PIC X(10).
+           05 CA-BROKER-ID             PIC X(08).
+           05 CA-BROKER-COMMISSION     PIC 9(03)V9(02).
+           05 CA-POLICY-TYPE           PIC X(01).
+           05 FILLER                   PIC X(08).
+
+       01  CA-MOTOR-DATA.
+           05 CA-MOTOR-REG-NUM          PIC X(08).
+           05 CA-MOTOR-MAKE             PIC X(10).
+           05 CA-MOTOR-MODEL            PIC X(10).
+           05 CA-MOTOR-VALUE            PIC 9(07)V9(02).
+           05 CA-MOTOR-PREMIUM          PIC 9(05)V9(02).
+           05 CA-MOTOR-NCD-YEARS        PIC 9(02).
+           05 CA-MOTOR-RISK-CODE        PIC X(02).
+           05 FILLER                   PIC X(17).
