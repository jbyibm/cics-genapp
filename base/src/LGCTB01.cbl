@@ -0,0 +1,162 @@
+      ******************************************************************
+      *                                                                *
+      * (C) Copyright IBM Corp. 2011, 2024                             *
+      *                                                                *
+      *           GENACUSTNUM Counter Snapshot Transaction             *
+      *                                                                *
+      *   Reads the GENACUSTNUM/GENA named counter the same way        *
+      *  lgacdb01.cbl's Obtain-CUSTOMER-Number does, and snapshots the *
+      *  high-water mark into the LGCNTSNP VSAM record LGRCB01 later   *
+      *  reconciles against MAX(CUSTOMERNUMBER) - without this, a      *
+      *  named-counter-server failure that forces LGAC-NCS to 'NO'     *
+      *  for a while has no recoverable record of where the counter    *
+      *  had got to.  A named counter is a CICS resource, so - like    *
+      *  the LGACDB02 LINK in LGSRB01 - this has to run as a CICS      *
+      *  transaction under a scheduler, not a DSN batch step; none     *
+      *  of this suite's real batch programs carry any EXEC CICS.      *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     LGCTB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           05 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGCTB01-------WS'.
+           05 WS-TRANSID               PIC X(4).
+           05 WS-TERMID                PIC X(4).
+           05 WS-TASKNUM               PIC 9(7).
+
+       01  WS-RESP                    PIC S9(8) COMP.
+
+      * Variables for time/date processing
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+
+      * Error Message structure
+       01  ERROR-MSG.
+           05 EM-DATE                  PIC X(8)  VALUE SPACES.
+           05 FILLER                   PIC X     VALUE SPACES.
+           05 EM-TIME                  PIC X(6)  VALUE SPACES.
+           05 FILLER                   PIC X(9)  VALUE ' LGCTB01 '.
+           05 EM-VARIABLE              PIC X(40) VALUE SPACES.
+      *----------------------------------------------------------------*
+       77 LGSTSQ                       PIC X(8)  VALUE 'LGSTSQ'.
+       77 LGCNTSNP                     PIC X(8)  VALUE 'LGCNTSNP'.
+
+      *----------------------------------------------------------------*
+      * Named counter fields - same names lgacdb01.cbl's Obtain-       *
+      * CUSTOMER-Number uses for GENACUSTNUM/GENA                      *
+      *----------------------------------------------------------------*
+       01  LastCustNum                 PIC S9(8) COMP.
+       01  GENAcount                   PIC X(16) VALUE 'GENACUSTNUM'.
+       01  GENApool                    PIC X(8)  VALUE 'GENA'.
+
+       COPY LGCNTSNP.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE.
+      *----------------------------------------------------------------*
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+
+           PERFORM GET-CUSTOMER-COUNTER.
+           PERFORM WRITE-SNAPSHOT.
+
+           EXEC CICS RETURN END-EXEC.
+
+      *================================================================*
+       GET-CUSTOMER-COUNTER.
+      *================================================================*
+      * INCREMENT(0) peeks at the counter's current value without     *
+      * bumping it - this is a read-only nightly snapshot, and a real  *
+      * increment here would throw off the very reconciliation        *
+      * LGRCB01 uses this snapshot for.                                *
+      *================================================================*
+           EXEC CICS GET COUNTER(GENAcount)
+                         POOL(GENApool)
+                         VALUE(LastCustNum)
+                         INCREMENT(0)
+                         RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+             MOVE 0 TO LastCustNum
+             MOVE ' GENACUSTNUM/GENA COUNTER UNAVAILABLE' TO EM-VARIABLE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+      *================================================================*
+       WRITE-SNAPSHOT.
+      *================================================================*
+      * REWRITE the existing snapshot record if last night already     *
+      * wrote one, otherwise WRITE the first one ever seen.            *
+      *================================================================*
+           MOVE 'GENACUSTNUM' TO CNT-NAME
+           EXEC CICS READ FILE(LGCNTSNP)
+                     INTO(LGCNTSNP-RECORD)
+                     RIDFLD(CNT-NAME)
+                     UPDATE
+                     RESP(WS-RESP)
+           END-EXEC
+
+           MOVE 'GENACUSTNUM' TO CNT-NAME
+           MOVE 'GENA'        TO CNT-POOL
+           MOVE LastCustNum   TO CNT-VALUE
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO CNT-SNAPSHOT-DATE
+           MOVE WS-TIME TO CNT-SNAPSHOT-TIME
+
+           IF WS-RESP = DFHRESP(NORMAL)
+             EXEC CICS REWRITE FILE(LGCNTSNP)
+                       FROM(LGCNTSNP-RECORD)
+                       RESP(WS-RESP)
+             END-EXEC
+           ELSE
+             EXEC CICS WRITE FILE(LGCNTSNP)
+                       FROM(LGCNTSNP-RECORD)
+                       RIDFLD(CNT-NAME)
+                       RESP(WS-RESP)
+             END-EXEC
+           END-IF
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+             MOVE ' LGCNTSNP WRITE/REWRITE FAILED' TO EM-VARIABLE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+      *================================================================*
+      * Procedure to write error message to Queues                     *
+      *================================================================*
+       WRITE-ERROR-MESSAGE.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
