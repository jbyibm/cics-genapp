@@ -0,0 +1,232 @@
+      ******************************************************************
+      *                                                                *
+      * (C) Copyright IBM Corp. 2011, 2024                             *
+      *                                                                *
+      *              Customer Deactivation Transaction                 *
+      *                                                                *
+      *   Staff-facing transaction to soft-delete a customer who has   *
+      *  left - marks CUSTOMER.CUSTOMERSTATUS inactive rather than     *
+      *  deleting the row, and only after confirming there is no       *
+      *  POLICY row still on file for them, the opposite of the blind  *
+      *  DELETE tests/where.cbl runs against EMPLOYEE.  Also offers    *
+      *  the reverse - reactivating a customer who comes back - since  *
+      *  a soft-delete with no way back would just be a slower delete. *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     LGCDA01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           05 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGCDA01-------WS'.
+           05 WS-TRANSID               PIC X(4).
+           05 WS-TERMID                PIC X(4).
+           05 WS-TASKNUM               PIC 9(7).
+           05 WS-CALEN                 PIC S9(4) COMP.
+
+      * Variables for time/date processing
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+
+      * Error Message structure
+       01  ERROR-MSG.
+           05 EM-DATE                  PIC X(8)  VALUE SPACES.
+           05 FILLER                   PIC X     VALUE SPACES.
+           05 EM-TIME                  PIC X(6)  VALUE SPACES.
+           05 FILLER                   PIC X(9)  VALUE ' LGCDA01 '.
+           05 EM-VARIABLE.
+             15 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             15 EM-CUSNUM              PIC X(10)  VALUE SPACES.
+             15 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             15 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             15 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+
+       01  CA-ERROR-MSG.
+           05 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
+           05 CA-DATA                  PIC X(90) VALUE SPACES.
+      *----------------------------------------------------------------*
+       77 LGSTSQ                       PIC X(8)  VALUE 'LGSTSQ'.
+
+      *----------------------------------------------------------------*
+      * Fields to be used to check that commarea is correct length     *
+      *----------------------------------------------------------------*
+       01  WS-COMMAREA-LENGTHS.
+           05 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           05 WS-CA-DEACTIVATE-LEN     PIC S9(4) COMP VALUE +20.
+           05 WS-REQUIRED-CA-LEN       PIC S9(4) COMP VALUE +0.
+
+       01  WS-OPEN-POLICY-COUNT        PIC 9(05).
+       01  WS-TODAY-YYYYMMDD           PIC 9(08) VALUE 0.
+       01  WS-TODAY-DATE               PIC X(10) VALUE SPACES.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE LGCDACA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE.
+      *----------------------------------------------------------------*
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           MOVE EIBCALEN TO WS-CALEN.
+
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF.
+
+           MOVE '00' TO CA-RETURN-CODE.
+
+           COMPUTE WS-REQUIRED-CA-LEN = WS-CA-HEADER-LEN
+                                       + WS-CA-DEACTIVATE-LEN.
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC.
+
+           MOVE CA-CUSTOMER-NUM TO EM-CUSNUM.
+
+           EVALUATE TRUE
+             WHEN CA-REQ-DEACTIVATE-CUSTOMER
+               PERFORM DEACTIVATE-CUSTOMER
+             WHEN CA-REQ-REACTIVATE-CUSTOMER
+               PERFORM REACTIVATE-CUSTOMER
+             WHEN OTHER
+               MOVE '99' TO CA-RETURN-CODE
+           END-EVALUATE.
+
+           EXEC CICS RETURN END-EXEC.
+
+      *================================================================*
+       DEACTIVATE-CUSTOMER.
+      *================================================================*
+      * Refuse if the customer still has any POLICY row whose         *
+      * EXPIRYDATE has not yet passed - EXPIRYDATE is stored           *
+      * YYYY-MM-DD, so it sorts/compares correctly as text the same    *
+      * way LGCSU01/LGYSB01/LGRNB01 already rely on.                   *
+      *================================================================*
+           PERFORM GET-TODAYS-DATE.
+           PERFORM CHECK-OPEN-POLICIES.
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             GO TO DEACTIVATE-CUSTOMER-EXIT
+           END-IF.
+
+           MOVE ' DEACTIVATE CUSTOMER' TO EM-SQLREQ
+           EXEC SQL
+             UPDATE CUSTOMER
+                SET CUSTOMERSTATUS = 'I'
+              WHERE CUSTOMERNUMBER = :CA-CUSTOMER-NUM
+           END-EXEC
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+               MOVE '95' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+           END-EVALUATE.
+       DEACTIVATE-CUSTOMER-EXIT.
+           EXIT.
+      *================================================================*
+       REACTIVATE-CUSTOMER.
+      *================================================================*
+      * No open-policy check needed to bring a customer back active -  *
+      * only going inactive is the one-way door that check guards.     *
+      *================================================================*
+           MOVE ' REACTIVATE CUSTOMER' TO EM-SQLREQ
+           EXEC SQL
+             UPDATE CUSTOMER
+                SET CUSTOMERSTATUS = 'A'
+              WHERE CUSTOMERNUMBER = :CA-CUSTOMER-NUM
+           END-EXEC
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+               MOVE '95' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+           END-EVALUATE.
+      *================================================================*
+       GET-TODAYS-DATE.
+      *================================================================*
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     DATESEP
+                     YYYYMMDD(WS-TODAY-YYYYMMDD)
+           END-EXEC
+           MOVE WS-TODAY-YYYYMMDD(1:4) TO WS-TODAY-DATE(1:4)
+           MOVE '-'                    TO WS-TODAY-DATE(5:1)
+           MOVE WS-TODAY-YYYYMMDD(5:2) TO WS-TODAY-DATE(6:2)
+           MOVE '-'                    TO WS-TODAY-DATE(8:1)
+           MOVE WS-TODAY-YYYYMMDD(7:2) TO WS-TODAY-DATE(9:2).
+      *================================================================*
+       CHECK-OPEN-POLICIES.
+      *================================================================*
+           MOVE ' CHECK OPEN POLICY' TO EM-SQLREQ
+           INITIALIZE WS-OPEN-POLICY-COUNT
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-OPEN-POLICY-COUNT
+                 FROM POLICY
+                WHERE CUSTOMERNUMBER = :CA-CUSTOMER-NUM
+                  AND EXPIRYDATE >= :WS-TODAY-DATE
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+           ELSE
+             IF WS-OPEN-POLICY-COUNT > 0
+               MOVE '94' TO CA-RETURN-CODE
+               MOVE ' CUSTOMER HAS OPEN POLICIES' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+             END-IF
+           END-IF.
+      *================================================================*
+      * Procedure to write error message to Queues                     *
+      *================================================================*
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
