@@ -0,0 +1,55 @@
+      ******************************************************************
+      *                                                                *
+      * (C) Copyright IBM Corp. 2011, 2024                             *
+      *                                                                *
+      *              LGCDB2CA - LGACDB02 commarea (CDB2AREA)           *
+      *                                                                *
+      *   Authoritative layout of the commarea passed on every LINK   *
+      *  to LGACDB02 (customer-secret set/get/lock).  lgacdb01.cbl,    *
+      *  LGCSM01, LGCSV01 and LGSRB01 each used to carry their own     *
+      *  hand-copied version of this group - fine until one of them   *
+      *  changed and the others did not.  They now all COPY this      *
+      *  instead, so there is exactly one place this contract can     *
+      *  drift out from under the LINK.                               *
+      *                                                                *
+      *   D2-REQUEST-VERSN is new here - it was not present when each *
+      *  caller carried its own copy, so it buys nothing on its own   *
+      *  until LGACDB02 is built to check it, but it gives this side  *
+      *  of the LINK a place to say which layout it is sending.  It   *
+      *  is appended AFTER the fields LGACDB02 already knows about -  *
+      *  D2-REQUEST-ID through D2-CUSTSECR-STATE keep the exact byte  *
+      *  offsets the opaque LGACDB02 module was built against, since  *
+      *  there is no source for it in this repository to update in   *
+      *  step with a layout change.  LGCDB02-VERSN-CURRENT below is   *
+      *  what every caller in this repository moves into it.          *
+      *  D2-REQUEST-AREA is the only part of CDB2AREA LGACDB02 ever   *
+      *  reads or sets on this LINK - D2-CUSTSECR-DATA is dead filler *
+      *  no caller populates, kept declared (less the two bytes       *
+      *  D2-REQUEST-VERSN now takes, so the overall 32500-byte        *
+      *  working area LGACDB02 may still expect is unchanged) in      *
+      *  case LGACDB02 itself still expects it, but no longer         *
+      *  shipped across the LINK boundary (see callers'                *
+      *  LENGTH(LENGTH OF D2-REQUEST-AREA)).                           *
+      *                                                                *
+      ******************************************************************
+      *    Modification History                                      *
+      *    ----------------------                                     *
+      *    2024-07-22  First checked-in version of this copybook -    *
+      *                previously each LGACDB02 caller carried its    *
+      *                own copy of CDB2AREA.                          *
+      ******************************************************************
+       01  CDB2AREA.
+           05 D2-REQUEST-AREA.
+               10 D2-REQUEST-ID         PIC X(6).
+               10 D2-RETURN-CODE        PIC 9(2).
+               10 D2-CUSTOMER-NUM       PIC 9(10).
+               10 D2-CUSTSECR-PASS      PIC X(32).
+               10 D2-CUSTSECR-COUNT     PIC X(4).
+               10 D2-CUSTSECR-STATE     PIC X.
+                   88 D2-CUSTSECR-LOCKED     VALUE 'L'.
+               10 D2-REQUEST-VERSN      PIC X(2).
+           05 D2-CUSTSECR-DATA         PIC X(32443).
+
+      * the CDB2AREA layout version every caller in this repository
+      * sends - bump this, and LGACDB02's own expectation, together
+       77  LGCDB02-VERSN-CURRENT       PIC X(2) VALUE '01'.
