@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID.    LGPUB01                                         *
+      * AUTHOR.        D. MERCER, NEW BUSINESS SYSTEMS                 *
+      * INSTALLATION.  GENAPP BATCH SUITE                              *
+      * DATE-WRITTEN.  2024-07-02                                      *
+      * DATE-COMPILED.                                                 *
+      *                                                                *
+      *   Retention/purge sweep for CUSTOMER_AUDIT and ERRORLOG -      *
+      *  neither table has any housekeeping of its own, so both grow  *
+      *  forever.  Deletes rows older than WS-RETENTION-YEARS, the    *
+      *  usual insurance record-retention period for this kind of      *
+      *  trail.  Run on whatever schedule ops chooses - monthly is     *
+      *  plenty, the cutoff only moves a day at a time.                *
+      *                                                                *
+      *    Modification History                                       *
+      *    ----------------------                                      *
+      *    2024-07-02  DM  Initial version.                            *
+      *                                                                *
+      ******************************************************************
+       PROGRAM-ID.     LGPUB01.
+       AUTHOR.         D. MERCER.
+       DATE-WRITTEN.   2024-07-02.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PUB-RPT  ASSIGN TO PUBRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PUB-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-TODAY-YYYYMMDD           PIC 9(08) VALUE 0.
+      * How many years of CUSTOMER_AUDIT/ERRORLOG history to keep -
+      * tune here if the retention policy changes; 7 years matches
+      * the usual insurance record-retention rule of thumb.
+       77  WS-RETENTION-YEARS          PIC S9(03) COMP VALUE 7.
+       77  WS-CUTOFF-YYYYMMDD          PIC 9(08) VALUE 0.
+      * AUDITDATE/ERRORDATE are stored MMDDYYYY, so the cutoff is
+      * carried in that same text form for the SQL below to compare
+      * against, once both sides are rearranged into YYYYMMDD order.
+       77  WS-CUTOFF-DATE              PIC X(08) VALUE SPACES.
+       77  WS-AUDIT-PURGED-COUNT       PIC S9(9) COMP VALUE 0.
+       77  WS-ERRORLOG-PURGED-COUNT    PIC S9(9) COMP VALUE 0.
+
+       01  WS-RPT-HEADING.
+           05 FILLER                   PIC X(17)
+                                        VALUE 'RETENTION PURGE -'.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 RH-CUTOFF-DATE           PIC X(08).
+           05 FILLER                   PIC X(54) VALUE SPACES.
+
+       01  WS-RPT-TOTAL.
+           05 FILLER                   PIC X(23)
+                                        VALUE 'CUSTOMER_AUDIT PURGED= '.
+           05 RT-AUDIT-COUNT           PIC Z(08)9.
+           05 FILLER                   PIC X(16)
+                                        VALUE ' ERRORLOG PURGED='.
+           05 RT-ERRORLOG-COUNT        PIC Z(08)9.
+           05 FILLER                   PIC X(24) VALUE SPACES.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE                                                  *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PURGE-CUSTOMER-AUDIT
+               THRU 2000-PURGE-CUSTOMER-AUDIT-EXIT.
+           PERFORM 3000-PURGE-ERRORLOG
+               THRU 3000-PURGE-ERRORLOG-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - work out the cutoff date and open the report *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT PUB-RPT
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+
+      * Plain digit arithmetic on the year is all that's needed here -
+      * no calendar rollover to worry about the way a day-count window
+      * has, so no call for FUNCTION INTEGER-OF-DATE this time
+           COMPUTE WS-CUTOFF-YYYYMMDD =
+               WS-TODAY-YYYYMMDD - (WS-RETENTION-YEARS * 10000)
+           MOVE WS-CUTOFF-YYYYMMDD TO WS-CUTOFF-DATE
+
+           MOVE WS-CUTOFF-DATE TO RH-CUTOFF-DATE
+           MOVE WS-RPT-HEADING TO RPT-LINE
+           WRITE RPT-LINE.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PURGE-CUSTOMER-AUDIT - drop audit-trail rows older than   *
+      * the cutoff, AUDITDATE rearranged MMDDYYYY -> YYYYMMDD so the   *
+      * text comparison sorts the way the digits actually mean.        *
+      ******************************************************************
+       2000-PURGE-CUSTOMER-AUDIT.
+           EXEC SQL
+               DELETE FROM CUSTOMER_AUDIT
+                     WHERE SUBSTR(AUDITDATE, 5, 4) ||
+                           SUBSTR(AUDITDATE, 1, 2) ||
+                           SUBSTR(AUDITDATE, 3, 2) < :WS-CUTOFF-DATE
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL 0 AND SQLCODE NOT EQUAL 100
+             MOVE 'CUSTOMER_AUDIT PURGE FAILED' TO RPT-LINE
+             WRITE RPT-LINE
+           ELSE
+             MOVE SQLERRD(3) TO WS-AUDIT-PURGED-COUNT
+             EXEC SQL COMMIT END-EXEC
+           END-IF.
+       2000-PURGE-CUSTOMER-AUDIT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PURGE-ERRORLOG - same rearrangement, ERRORDATE is the     *
+      * same MMDDYYYY shape EM-DATE has always been written in.        *
+      ******************************************************************
+       3000-PURGE-ERRORLOG.
+           EXEC SQL
+               DELETE FROM ERRORLOG
+                     WHERE SUBSTR(ERRORDATE, 5, 4) ||
+                           SUBSTR(ERRORDATE, 1, 2) ||
+                           SUBSTR(ERRORDATE, 3, 2) < :WS-CUTOFF-DATE
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL 0 AND SQLCODE NOT EQUAL 100
+             MOVE 'ERRORLOG PURGE FAILED' TO RPT-LINE
+             WRITE RPT-LINE
+           ELSE
+             MOVE SQLERRD(3) TO WS-ERRORLOG-PURGED-COUNT
+             EXEC SQL COMMIT END-EXEC
+           END-IF.
+       3000-PURGE-ERRORLOG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - totals line, close down                      *
+      ******************************************************************
+       9000-TERMINATE.
+           MOVE WS-AUDIT-PURGED-COUNT    TO RT-AUDIT-COUNT
+           MOVE WS-ERRORLOG-PURGED-COUNT TO RT-ERRORLOG-COUNT
+           MOVE WS-RPT-TOTAL TO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE PUB-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.
