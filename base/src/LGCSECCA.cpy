@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      *         LGCSECCA - Customer-secret maintenance commarea         *
+      *                                                                *
+      *   DFHCOMMAREA layout for LGCSM01, the staff-facing transaction  *
+      *  that reissues a customer's LGACDB02 secret or clears a        *
+      *  lockout, since neither path existed anywhere before this.     *
+      *                                                                *
+      ******************************************************************
+       01  CA-HEADER.
+           05 CA-RETURN-CODE           PIC X(02).
+           05 CA-REQUEST-TYPE          PIC X(01).
+               88 CA-REQ-RESET-SECRET        VALUE '1'.
+               88 CA-REQ-UNLOCK-SECRET       VALUE '2'.
+           05 CA-COMMAREA-VERSN        PIC X(02).
+           05 CA-STAFF-ID              PIC X(05).
+           05 FILLER                   PIC X(08).
+
+       01  CA-SECRET-DATA.
+           05 CA-CUSTOMER-NUM          PIC 9(10).
+           05 FILLER                   PIC X(10).
