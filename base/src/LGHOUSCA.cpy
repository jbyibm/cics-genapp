@@ -0,0 +1,42 @@
+      ******************************************************************
+      *                                                                *
+      *                 LGHOUSCA - House policy commarea                *
+      *                                                                *
+      *   Field-by-field layout of the DFHCOMMAREA passed to LGHPB01.  *
+      *  CA-POLICY-DATA is WS-POLICY-LEN (LGPOLICY) bytes, followed by  *
+      *  CA-HOUSE-DATA at WS-HOUSE-LEN bytes - the two together match   *
+      *  WS-FULL-HOUSE-LEN.                                             *
+      *                                                                *
+      ******************************************************************
+       01  CA-HEADER.
+           05 CA-RETURN-CODE           PIC X(02).
+           05 CA-REQUEST-TYPE          PIC X(01).
+               88 CA-REQ-ADD-POLICY          VALUE '1'.
+           05 CA-COMMAREA-VERSN        PIC X(02).
+           05 CA-STAFF-ID              PIC X(05).
+           05 FILLER                   PIC X(08).
+
+       01  CA-POLICY-DATA.
+           05 CA-POLICY-NUM            PIC 9(10).
+           05 CA-CUSTOMER-NUM          PIC 9(10).
+           05 CA-ISSUE-DATE            PIC X(10).
+           05 CA-EXPIRY-DATE           PIC X(10).
+           05 CA-LAST-CHANGED          PIC X(10).
+           05 CA-BROKER-ID             PIC X(08).
+           05 CA-BROKER-COMMISSION     PIC 9(03)V9(02).
+           05 CA-POLICY-TYPE           PIC X(01).
+           05 FILLER                   PIC X(08).
+
+       01  CA-HOUSE-DATA.
+           05 CA-HOUSE-TYPE            PIC X(01).
+               88 CA-HOUSE-IS-DETACHED       VALUE 'D'.
+               88 CA-HOUSE-IS-SEMI           VALUE 'S'.
+               88 CA-HOUSE-IS-TERRACE        VALUE 'T'.
+               88 CA-HOUSE-IS-FLAT           VALUE 'F'.
+           05 CA-HOUSE-YEAR-BUILT       PIC 9(04).
+           05 CA-HOUSE-BEDROOMS         PIC 9(02).
+           05 CA-HOUSE-VALUE            PIC 9(07)V9(02).
+           05 CA-HOUSE-CONTENTS-VALUE   PIC 9(07)V9(02).
+           05 CA-HOUSE-RISK-CODE        PIC X(02).
+           05 CA-HOUSE-PREMIUM          PIC 9(05)V9(02).
+           05 FILLER                   PIC X(24).
