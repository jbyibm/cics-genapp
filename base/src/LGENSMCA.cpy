@@ -0,0 +1,28 @@
+      ******************************************************************
+      *                                                                *
+      *             LGENSMCA - Endowment summary-read commarea          *
+      *                                                                *
+      *   Caller sets CA-POLICY-NUM and calls LGESB01; the headline     *
+      *  figures a summary screen needs come back in CA-ENDOW-SUMMARY  *
+      *  (WS-SUMRY-ENDOW-LEN bytes, LGPOLICY) rather than the full      *
+      *  WS-ENDOW-LEN row LGEPB01 works with.                           *
+      *                                                                *
+      ******************************************************************
+       01  CA-HEADER.
+           05 CA-RETURN-CODE           PIC X(02).
+           05 CA-REQUEST-TYPE          PIC X(01).
+               88 CA-REQ-READ-SUMMARY        VALUE '1'.
+           05 CA-COMMAREA-VERSN        PIC X(02).
+           05 CA-STAFF-ID              PIC X(05).
+           05 FILLER                   PIC X(08).
+
+       01  CA-POLICY-NUM-DATA.
+           05 CA-POLICY-NUM            PIC 9(10).
+
+       01  CA-ENDOW-SUMMARY.
+           05 CA-ENDOW-SUM-ASSURED      PIC 9(07)V9(02).
+           05 CA-ENDOW-PREMIUM          PIC 9(05)V9(02).
+           05 CA-ENDOW-TERM-YEARS       PIC 9(02).
+           05 CA-ENDOW-WITH-PROFITS     PIC X(01).
+               88 CA-ENDOW-IS-WITH-PROFITS  VALUE 'Y'.
+           05 FILLER                   PIC X(06).
