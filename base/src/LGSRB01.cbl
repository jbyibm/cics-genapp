@@ -0,0 +1,262 @@
+      ******************************************************************
+      *                                                                *
+      * (C) Copyright IBM Corp. 2011, 2024                             *
+      *                                                                *
+      *                Customer Secret Retry Sweep                     *
+      *                                                                *
+      *   Replays the LGACDB02 LINK for every CUSTOMERNUMBER that      *
+      *  SET-CUSTOMER-SECRET (in lgacdb01.cbl) queued onto             *
+      *  CUSTOMER_SECRET_RETRY after exhausting its own retries - the  *
+      *  CUSTOMER row was already committed when that happened, so     *
+      *  these are customers sitting with no secret set up.  Run as    *
+      *  an overnight CICS-scheduled transaction (no commarea), not    *
+      *  a DSN batch step, since LGACDB02 can only be reached by a     *
+      *  LINK.  A row is removed once LGACDB02 confirms the secret is  *
+      *  set; anything still failing is left for the next sweep.       *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     LGSRB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           05 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGSRB01-------WS'.
+           05 WS-TRANSID               PIC X(4).
+           05 WS-TERMID                PIC X(4).
+           05 WS-TASKNUM               PIC 9(7).
+
+       01  WS-RESP                    PIC S9(8) COMP.
+       01  WS-SWITCHES.
+           05 WS-EOJ-SW                PIC X      VALUE 'N'.
+               88 WS-EOJ                     VALUE 'Y'.
+       77  WS-RETRY-COUNT              PIC S9(7) COMP VALUE 0.
+       77  WS-CLEARED-COUNT            PIC S9(7) COMP VALUE 0.
+
+      * Variables for time/date processing
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+
+      * Error Message structure
+       01  ERROR-MSG.
+           05 EM-DATE                  PIC X(8)  VALUE SPACES.
+           05 FILLER                   PIC X     VALUE SPACES.
+           05 EM-TIME                  PIC X(6)  VALUE SPACES.
+           05 FILLER                   PIC X(9)  VALUE ' LGSRB01 '.
+           05 EM-VARIABLE.
+             15 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             15 EM-CUSNUM              PIC X(10)  VALUE SPACES.
+             15 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             15 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             15 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+      *----------------------------------------------------------------*
+       77 LGSTSQ                       PIC X(8)  VALUE 'LGSTSQ'.
+
+      *----------------------------------------------------------------*
+      * LGACCTL control record - same key/layout lgacdb01.cbl and      *
+      * LGCSM01 read for the DB2 secret seed                           *
+      *----------------------------------------------------------------*
+       77 LGACCTL                      PIC X(8)  VALUE 'LGACCTL'.
+       01  WS-CONTROL-RECORD.
+           05 WS-CTL-KEY                PIC X(08) VALUE 'SECURITY'.
+           05 WS-CTL-PASSWORD-SEED      PIC X(32) VALUE SPACES.
+           05 WS-CTL-NCS-SWITCH         PIC X(02) VALUE 'ON'.
+           05 FILLER                    PIC X(30) VALUE SPACES.
+       77 WS-CS-PASSWORD               PIC X(32) VALUE SPACES.
+      * CUSTOMER_SECRET_RETRY only ever stores CUSTOMERNUMBER, so the
+      * secret GENERATE-CUSTOMER-SECRET originally built for this
+      * customer in lgacdb01.cbl is not recoverable here - build a
+      * fresh one the same way (seed + customer number + timestamp)
+      * rather than reissuing the bare seed every retried customer
+      * would otherwise share
+       01  WS-CS-BUILD-FIELDS.
+           05 WS-CS-CUSTNUM-DISP       PIC 9(10).
+           05 WS-CS-TIME-DISP          PIC 9(08).
+
+      *----------------------------------------------------------------*
+      * LGACDB02 commarea - the shared LGCDB2CA copybook, same layout  *
+      * lgacdb01.cbl, LGCSM01 and LGCSV01 all LINK to LGACDB02 with    *
+      *----------------------------------------------------------------*
+           COPY LGCDB2CA.
+
+       77 LGACDB02                     PIC X(8)  VALUE 'LGACDB02'.
+      * Retry/backoff controls for the LGACDB02 LINK, same pattern as
+      * lgacdb01.cbl's SET-CUSTOMER-SECRET/LINK-LGACDB02-ATTEMPT
+       77 WS-DB02-RESP                 PIC S9(8) COMP  VALUE 0.
+       77 WS-DB02-ATTEMPT              PIC S9(2) COMP  VALUE 0.
+       77 WS-DB02-MAX-ATTEMPTS         PIC S9(2) COMP  VALUE 3.
+       77 WS-DB02-OK-SW                PIC X           VALUE 'N'.
+           88 WS-DB02-OK                    VALUE 'Y'.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL
+               DECLARE RTCURSOR CURSOR FOR
+                   SELECT CUSTOMERNUMBER
+                     FROM CUSTOMER_SECRET_RETRY
+                    ORDER BY CUSTOMERNUMBER
+           END-EXEC.
+
+       01  WC-CUSTOMERNUM              PIC 9(10).
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE.
+      *----------------------------------------------------------------*
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+
+           PERFORM READ-CONTROL-RECORD.
+
+           EXEC SQL
+               OPEN RTCURSOR
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE ' OPEN RTCURSOR' TO EM-SQLREQ
+             PERFORM WRITE-ERROR-MESSAGE
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           PERFORM PROCESS-RETRY-ROW UNTIL WS-EOJ.
+
+           EXEC SQL
+               CLOSE RTCURSOR
+           END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
+
+      *================================================================*
+       READ-CONTROL-RECORD.
+      *================================================================*
+      * Same seed LGACB01 and LGCSM01 use - fall back to the compiled- *
+      * in safe default if the control record cannot be read.          *
+      *================================================================*
+           EXEC CICS READ FILE(LGACCTL)
+                     INTO(WS-CONTROL-RECORD)
+                     RIDFLD(WS-CTL-KEY)
+                     KEYLENGTH(LENGTH OF WS-CTL-KEY)
+                     RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+             MOVE WS-CTL-PASSWORD-SEED TO WS-CS-PASSWORD
+           END-IF.
+      *================================================================*
+       PROCESS-RETRY-ROW.
+      *================================================================*
+           EXEC SQL
+               FETCH RTCURSOR
+                 INTO :WC-CUSTOMERNUM
+           END-EXEC
+
+           IF SQLCODE EQUAL 100
+             MOVE 'Y' TO WS-EOJ-SW
+             GO TO PROCESS-RETRY-ROW-EXIT
+           END-IF
+
+           IF SQLCODE NOT EQUAL 0
+             MOVE ' FETCH RTCURSOR' TO EM-SQLREQ
+             PERFORM WRITE-ERROR-MESSAGE
+             MOVE 'Y' TO WS-EOJ-SW
+             GO TO PROCESS-RETRY-ROW-EXIT
+           END-IF
+
+           ADD 1 TO WS-RETRY-COUNT
+           MOVE WC-CUSTOMERNUM TO EM-CUSNUM
+                                   D2-CUSTOMER-NUM.
+
+           MOVE WC-CUSTOMERNUM TO WS-CS-CUSTNUM-DISP.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           MOVE WS-ABSTIME TO WS-CS-TIME-DISP.
+
+           MOVE SPACES TO WS-CS-PASSWORD.
+           STRING WS-CTL-PASSWORD-SEED(1:14) DELIMITED BY SIZE
+                  WS-CS-CUSTNUM-DISP         DELIMITED BY SIZE
+                  WS-CS-TIME-DISP            DELIMITED BY SIZE
+             INTO WS-CS-PASSWORD
+           END-STRING.
+
+           MOVE '02ACUS'        TO D2-REQUEST-ID.
+           MOVE LGCDB02-VERSN-CURRENT TO D2-REQUEST-VERSN.
+           MOVE WS-CS-PASSWORD  TO D2-CUSTSECR-PASS.
+           MOVE '0000'          TO D2-CUSTSECR-COUNT.
+           MOVE 'N'             TO D2-CUSTSECR-STATE.
+
+           PERFORM LINK-LGACDB02-ATTEMPT-LOOP.
+
+           IF WS-DB02-OK
+             PERFORM REMOVE-RETRY-ROW
+           ELSE
+             MOVE ' LGACDB02 LINK FAILED AGAIN' TO EM-VARIABLE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+       PROCESS-RETRY-ROW-EXIT.
+           EXIT.
+      *================================================================*
+       LINK-LGACDB02-ATTEMPT-LOOP.
+      *================================================================*
+           MOVE 0   TO WS-DB02-ATTEMPT.
+           MOVE 'N' TO WS-DB02-OK-SW.
+           PERFORM LINK-LGACDB02-ATTEMPT
+               UNTIL WS-DB02-OK
+                  OR WS-DB02-ATTEMPT NOT LESS THAN WS-DB02-MAX-ATTEMPTS.
+      *================================================================*
+       LINK-LGACDB02-ATTEMPT.
+      *================================================================*
+           ADD 1 TO WS-DB02-ATTEMPT.
+           IF WS-DB02-ATTEMPT > 1
+             EXEC CICS DELAY FOR SECONDS(1) END-EXEC
+           END-IF
+           EXEC CICS LINK Program(LGACDB02)
+                Commarea(CDB2AREA)
+                LENGTH(LENGTH OF D2-REQUEST-AREA)
+                RESP(WS-DB02-RESP)
+           END-EXEC
+           IF WS-DB02-RESP = DFHRESP(NORMAL)
+             MOVE 'Y' TO WS-DB02-OK-SW
+           END-IF.
+      *================================================================*
+       REMOVE-RETRY-ROW.
+      *================================================================*
+           MOVE ' DELETE SECRETRY' TO EM-SQLREQ
+           EXEC SQL
+               DELETE FROM CUSTOMER_SECRET_RETRY
+                     WHERE CUSTOMERNUMBER = :WC-CUSTOMERNUM
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             PERFORM WRITE-ERROR-MESSAGE
+           ELSE
+             ADD 1 TO WS-CLEARED-COUNT
+           END-IF.
+      *================================================================*
+      * Procedure to write error message to Queues                     *
+      *================================================================*
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
