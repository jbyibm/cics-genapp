@@ -0,0 +1,46 @@
+      ******************************************************************
+      *                                                                *
+      *             LGCOMMCA - Commercial policy commarea               *
+      *                                                                *
+      *   Field-by-field layout of the DFHCOMMAREA passed to LGCPB01.  *
+      *  CA-POLICY-DATA is WS-POLICY-LEN (LGPOLICY) bytes, followed by  *
+      *  CA-COMM-DATA at WS-COMM-LEN bytes - the two together match     *
+      *  WS-FULL-COMM-LEN.                                              *
+      *                                                                *
+      ******************************************************************
+       01  CA-HEADER.
+           05 CA-RETURN-CODE           PIC X(02).
+           05 CA-REQUEST-TYPE          PIC X(01).
+               88 CA-REQ-ADD-POLICY          VALUE '1'.
+           05 CA-COMMAREA-VERSN        PIC X(02).
+           05 CA-STAFF-ID              PIC X(05).
+           05 FILLER                   PIC X(08).
+
+       01  CA-POLICY-DATA.
+           05 CA-POLICY-NUM            PIC 9(10).
+           05 CA-CUSTOMER-NUM          PIC 9(10).
+           05 CA-ISSUE-DATE            PIC X(10).
+           05 CA-EXPIRY-DATE           PIC X(10).
+           05 CA-LAST-CHANGED          PIC X(10).
+           05 CA-BROKER-ID             PIC X(08).
+           05 CA-BROKER-COMMISSION     PIC 9(03)V9(02).
+           05 CA-POLICY-TYPE           PIC X(01).
+           05 FILLER                   PIC X(08).
+
+       01  CA-COMM-DATA.
+           05 CA-COMM-TRADE-CLASS       PIC X(04).
+           05 CA-COMM-EMPLOYEE-COUNT    PIC 9(05).
+           05 CA-COMM-TURNOVER          PIC 9(09)V9(02).
+           05 CA-COMM-PREMIUM           PIC 9(07)V9(02).
+           05 CA-COMM-LOCATION-COUNT    PIC 9(02).
+           05 CA-COMM-LOCATIONS OCCURS 20 TIMES
+                                        INDEXED BY CA-COMM-LOC-IDX.
+               10 CL-ADDRESS            PIC X(40).
+               10 CL-SUM-INSURED        PIC 9(09)V9(02).
+               10 CL-RISK-CODE          PIC X(02).
+      * ISO 4217 alpha code the turnover/premium/sum-insured amounts
+      * above are priced in - blank defaults to GBP in LGCPB01 rather
+      * than being rejected, so existing callers that don't populate
+      * it yet keep working
+           05 CA-COMM-CURRENCY-CODE    PIC X(03).
+           05 FILLER                   PIC X(11).
