@@ -0,0 +1,340 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID.    LGRNB01                                         *
+      * AUTHOR.        D. MERCER, NEW BUSINESS SYSTEMS                 *
+      * INSTALLATION.  GENAPP BATCH SUITE                              *
+      * DATE-WRITTEN.  2024-06-25                                      *
+      * DATE-COMPILED.                                                 *
+      *                                                                *
+      *   Policy renewal notification sweep.  Finds every POLICY row   *
+      *  whose EXPIRYDATE falls within WS-RENEWAL-WINDOW-DAYS of the   *
+      *  run date and queues an SMS reminder (keyed off PHONEMOBILE)   *
+      *  and/or an email notice (keyed off EMAILADDRESS) for whichever *
+      *  of those the customer has on file - this is the integration  *
+      *  point, not the gateway itself: SMS_QUEUE and EMAIL_QUEUE are  *
+      *  polled and drained by whatever actually sends the message,   *
+      *  outside this suite.  Run once a day.                         *
+      *                                                                *
+      *    Modification History                                      *
+      *    ----------------------                                     *
+      *    2024-06-25  DM  Initial version.                            *
+      *                                                                *
+      ******************************************************************
+       PROGRAM-ID.     LGRNB01.
+       AUTHOR.         D. MERCER.
+       DATE-WRITTEN.   2024-06-25.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RNB-RPT  ASSIGN TO RNBRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RNB-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-TODAY-YYYYMMDD           PIC 9(08) VALUE 0.
+      * How far ahead of today a policy's EXPIRYDATE can be and still
+      * trigger a renewal notice - tune here if the business wants a
+      * longer or shorter lead time.
+       77  WS-RENEWAL-WINDOW-DAYS      PIC S9(03) COMP VALUE 30.
+       77  WS-TODAY-INT                PIC S9(09) COMP VALUE 0.
+       77  WS-WINDOW-INT               PIC S9(09) COMP VALUE 0.
+       77  WS-WINDOW-YYYYMMDD          PIC 9(08) VALUE 0.
+       77  WS-RUN-DATE                 PIC X(10) VALUE SPACES.
+       77  WS-WINDOW-DATE              PIC X(10) VALUE SPACES.
+       01  WS-SWITCHES.
+           05 WS-EOJ-SW                PIC X      VALUE 'N'.
+               88 WS-EOJ                     VALUE 'Y'.
+       77  WS-POLICY-COUNT             PIC S9(7) COMP VALUE 0.
+       77  WS-SMS-QUEUED-COUNT         PIC S9(7) COMP VALUE 0.
+       77  WS-EMAIL-QUEUED-COUNT       PIC S9(7) COMP VALUE 0.
+      * Periodic COMMIT, same idiom as LGMCB01's 2600-COMMIT-CHECK, so
+      * a wide renewal window is not one giant unit of work
+       77  WS-COMMIT-INTERVAL          PIC S9(5) COMP VALUE 100.
+       77  WS-ROWS-SINCE-COMMIT        PIC S9(5) COMP VALUE 0.
+
+       01  WS-RPT-HEADING.
+           05 FILLER                   PIC X(19)
+                                        VALUE 'RENEWAL NOTICES - '.
+           05 RH-RUN-DATE               PIC X(10).
+           05 FILLER                   PIC X(51) VALUE SPACES.
+
+       01  WS-RPT-DETAIL.
+           05 FILLER                   PIC X(06) VALUE ' POL='.
+           05 RD-POLICYNUMBER          PIC Z(09)9.
+           05 FILLER                   PIC X(07) VALUE ' EXPY='.
+           05 RD-EXPIRYDATE            PIC X(10).
+           05 FILLER                   PIC X(06) VALUE ' SMS='.
+           05 RD-SMS-FLAG              PIC X(01).
+           05 FILLER                   PIC X(08) VALUE ' EMAIL='.
+           05 RD-EMAIL-FLAG            PIC X(01).
+           05 FILLER                   PIC X(37) VALUE SPACES.
+
+       01  WS-RPT-TOTAL.
+           05 FILLER                   PIC X(19)
+                                        VALUE 'POLICIES IN WINDOW='.
+           05 RT-POLICY-COUNT          PIC Z(06)9.
+           05 FILLER                   PIC X(05)
+                                        VALUE ' SMS='.
+           05 RT-SMS-COUNT             PIC Z(06)9.
+           05 FILLER                   PIC X(07)
+                                        VALUE ' EMAIL='.
+           05 RT-EMAIL-COUNT           PIC Z(06)9.
+           05 FILLER                   PIC X(32) VALUE SPACES.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL
+               DECLARE RNCURSOR CURSOR FOR
+                   SELECT P.POLICYNUMBER,
+                          P.CUSTOMERNUMBER,
+                          P.EXPIRYDATE,
+                          C.PHONEMOBILE,
+                          C.EMAILADDRESS
+                     FROM POLICY P, CUSTOMER C
+                    WHERE P.CUSTOMERNUMBER = C.CUSTOMERNUMBER
+                      AND P.EXPIRYDATE BETWEEN :WS-RUN-DATE
+                                            AND :WS-WINDOW-DATE
+                    ORDER BY P.EXPIRYDATE, P.POLICYNUMBER
+           END-EXEC.
+
+       01  WS-CURSOR-ROW.
+           05 WC-POLICYNUMBER          PIC 9(10).
+           05 WC-CUSTOMERNUMBER        PIC 9(10).
+           05 WC-EXPIRYDATE            PIC X(10).
+           05 WC-PHONEMOBILE           PIC X(20).
+           05 WC-EMAILADDRESS          PIC X(40).
+
+       77  WS-RNQ-DATE                 PIC X(08) VALUE SPACES.
+       77  WS-RNQ-TIME                 PIC X(06) VALUE SPACES.
+       77  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       77  WS-TIME                     PIC X(8)  VALUE SPACES.
+       77  WS-DATE                     PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE                                                  *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-ROWS THRU 2000-PROCESS-ROWS-EXIT
+               UNTIL WS-EOJ.
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the report, work out today's date and   *
+      * the far end of the renewal window, open the cursor.            *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT RNB-RPT
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+           COMPUTE WS-WINDOW-INT = WS-TODAY-INT + WS-RENEWAL-WINDOW-DAYS
+           COMPUTE WS-WINDOW-YYYYMMDD =
+               FUNCTION DATE-OF-INTEGER(WS-WINDOW-INT)
+
+      * EXPIRYDATE is stored YYYY-MM-DD, which - unlike the MMDDYYYY
+      * text LGNBB01/LGNUB01 compare against - sorts correctly as a
+      * string, so a plain BETWEEN is safe here
+           MOVE WS-TODAY-YYYYMMDD(1:4)    TO WS-RUN-DATE(1:4)
+           MOVE '-'                       TO WS-RUN-DATE(5:1)
+           MOVE WS-TODAY-YYYYMMDD(5:2)    TO WS-RUN-DATE(6:2)
+           MOVE '-'                       TO WS-RUN-DATE(8:1)
+           MOVE WS-TODAY-YYYYMMDD(7:2)    TO WS-RUN-DATE(9:2)
+
+           MOVE WS-WINDOW-YYYYMMDD(1:4)   TO WS-WINDOW-DATE(1:4)
+           MOVE '-'                       TO WS-WINDOW-DATE(5:1)
+           MOVE WS-WINDOW-YYYYMMDD(5:2)   TO WS-WINDOW-DATE(6:2)
+           MOVE '-'                       TO WS-WINDOW-DATE(8:1)
+           MOVE WS-WINDOW-YYYYMMDD(7:2)   TO WS-WINDOW-DATE(9:2)
+
+           MOVE WS-RUN-DATE TO RH-RUN-DATE
+           MOVE WS-RPT-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+
+           EXEC SQL
+               OPEN RNCURSOR
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE 'UNABLE TO OPEN RNCURSOR' TO RPT-LINE
+             WRITE RPT-LINE
+             MOVE 'Y' TO WS-EOJ-SW
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-ROWS - one policy per cursor row; queue an SMS    *
+      * and/or email notice for whichever contact details are on file.*
+      ******************************************************************
+       2000-PROCESS-ROWS.
+           EXEC SQL
+               FETCH RNCURSOR
+                 INTO :WC-POLICYNUMBER,
+                      :WC-CUSTOMERNUMBER,
+                      :WC-EXPIRYDATE,
+                      :WC-PHONEMOBILE,
+                      :WC-EMAILADDRESS
+           END-EXEC
+
+           IF SQLCODE EQUAL 100
+             MOVE 'Y' TO WS-EOJ-SW
+             GO TO 2000-PROCESS-ROWS-EXIT
+           END-IF
+
+           IF SQLCODE NOT EQUAL 0
+             MOVE 'FETCH ERROR ON RNCURSOR' TO RPT-LINE
+             WRITE RPT-LINE
+             MOVE 'Y' TO WS-EOJ-SW
+             GO TO 2000-PROCESS-ROWS-EXIT
+           END-IF
+
+           ADD 1 TO WS-POLICY-COUNT
+           MOVE 'N' TO RD-SMS-FLAG
+           MOVE 'N' TO RD-EMAIL-FLAG
+
+           IF WC-PHONEMOBILE NOT EQUAL SPACES
+             PERFORM 3000-QUEUE-SMS-NOTICE
+                 THRU 3000-QUEUE-SMS-NOTICE-EXIT
+             MOVE 'Y' TO RD-SMS-FLAG
+           END-IF
+
+           IF WC-EMAILADDRESS NOT EQUAL SPACES
+             PERFORM 3100-QUEUE-EMAIL-NOTICE
+                 THRU 3100-QUEUE-EMAIL-NOTICE-EXIT
+             MOVE 'Y' TO RD-EMAIL-FLAG
+           END-IF
+
+           MOVE WC-POLICYNUMBER TO RD-POLICYNUMBER
+           MOVE WC-EXPIRYDATE   TO RD-EXPIRYDATE
+           MOVE WS-RPT-DETAIL   TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM 2600-COMMIT-CHECK THRU 2600-COMMIT-CHECK-EXIT.
+       2000-PROCESS-ROWS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2600-COMMIT-CHECK - periodic COMMIT every WS-COMMIT-INTERVAL   *
+      * rows, so a multi-thousand-policy renewal window is not one     *
+      * giant unit of work                                             *
+      ******************************************************************
+       2600-COMMIT-CHECK.
+           ADD 1 TO WS-ROWS-SINCE-COMMIT
+           IF WS-ROWS-SINCE-COMMIT NOT LESS THAN WS-COMMIT-INTERVAL
+             EXEC SQL COMMIT END-EXEC
+             MOVE 0 TO WS-ROWS-SINCE-COMMIT
+           END-IF.
+       2600-COMMIT-CHECK-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-QUEUE-SMS-NOTICE - one SMS_QUEUE row for this policy      *
+      ******************************************************************
+       3000-QUEUE-SMS-NOTICE.
+           PERFORM 3900-STAMP-NOW THRU 3900-STAMP-NOW-EXIT
+
+           EXEC SQL
+               INSERT INTO SMS_QUEUE
+                         ( CUSTOMERNUMBER,
+                           POLICYNUMBER,
+                           PHONEMOBILE,
+                           NOTICETYPE,
+                           QUEUEDDATE,
+                           QUEUEDTIME,
+                           STATUS )
+                  VALUES ( :WC-CUSTOMERNUMBER,
+                           :WC-POLICYNUMBER,
+                           :WC-PHONEMOBILE,
+                           'RENEWAL',
+                           :WS-RNQ-DATE,
+                           :WS-RNQ-TIME,
+                           'PENDING' )
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE 'SMS_QUEUE INSERT FAILED' TO RPT-LINE
+             WRITE RPT-LINE
+           ELSE
+             ADD 1 TO WS-SMS-QUEUED-COUNT
+           END-IF.
+       3000-QUEUE-SMS-NOTICE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-QUEUE-EMAIL-NOTICE - one EMAIL_QUEUE row for this policy  *
+      ******************************************************************
+       3100-QUEUE-EMAIL-NOTICE.
+           PERFORM 3900-STAMP-NOW THRU 3900-STAMP-NOW-EXIT
+
+           EXEC SQL
+               INSERT INTO EMAIL_QUEUE
+                         ( CUSTOMERNUMBER,
+                           POLICYNUMBER,
+                           EMAILADDRESS,
+                           NOTICETYPE,
+                           QUEUEDDATE,
+                           QUEUEDTIME,
+                           STATUS )
+                  VALUES ( :WC-CUSTOMERNUMBER,
+                           :WC-POLICYNUMBER,
+                           :WC-EMAILADDRESS,
+                           'RENEWAL',
+                           :WS-RNQ-DATE,
+                           :WS-RNQ-TIME,
+                           'PENDING' )
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE 'EMAIL_QUEUE INSERT FAILED' TO RPT-LINE
+             WRITE RPT-LINE
+           ELSE
+             ADD 1 TO WS-EMAIL-QUEUED-COUNT
+           END-IF.
+       3100-QUEUE-EMAIL-NOTICE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3900-STAMP-NOW - today's date/time for a queue row, batch-side *
+      * equivalent of the EXEC CICS ASKTIME/FORMATTIME pair the online *
+      * transactions use.                                              *
+      ******************************************************************
+       3900-STAMP-NOW.
+           MOVE WS-TODAY-YYYYMMDD(5:2) TO WS-DATE(1:2)
+           MOVE WS-TODAY-YYYYMMDD(7:2) TO WS-DATE(3:2)
+           MOVE WS-TODAY-YYYYMMDD(1:4) TO WS-DATE(5:4)
+           MOVE WS-DATE(1:8) TO WS-RNQ-DATE
+           MOVE '000000' TO WS-RNQ-TIME.
+       3900-STAMP-NOW-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - close the cursor, print totals                *
+      ******************************************************************
+       9000-TERMINATE.
+           EXEC SQL COMMIT END-EXEC
+
+           EXEC SQL
+               CLOSE RNCURSOR
+           END-EXEC
+
+           MOVE WS-POLICY-COUNT       TO RT-POLICY-COUNT
+           MOVE WS-SMS-QUEUED-COUNT   TO RT-SMS-COUNT
+           MOVE WS-EMAIL-QUEUED-COUNT TO RT-EMAIL-COUNT
+           MOVE WS-RPT-TOTAL TO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE RNB-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.
