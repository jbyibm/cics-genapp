@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID.    LGRCB01                                         *
+      * AUTHOR.        D. MERCER, NEW BUSINESS SYSTEMS                 *
+      * INSTALLATION.  GENAPP BATCH SUITE                              *
+      * DATE-WRITTEN.  2024-03-05                                      *
+      * DATE-COMPILED.                                                 *
+      *                                                                *
+      *   Nightly reconciliation of the GENACUSTNUM named-counter      *
+      *  high-water mark (snapshotted by LGCTB01 into LGCNTSNP) against *
+      *  MAX(CUSTOMERNUMBER) on the CUSTOMER table.  Flags any gap or   *
+      *  overlap so a LGAC-NCS toggle cannot hand out a number DB2 has  *
+      *  already issued through IDENTITY_VAL_LOCAL().                  *
+      *                                                                *
+      *    Modification History                                       *
+      *    ----------------------                                      *
+      *    2024-03-05  DM  Initial version.                            *
+      *                                                                *
+      ******************************************************************
+       PROGRAM-ID.     LGRCB01.
+       AUTHOR.         D. MERCER.
+       DATE-WRITTEN.   2024-03-05.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CNTSNP-FILE ASSIGN TO LGCNTSNP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CNT-NAME
+               FILE STATUS IS WS-CNTSNP-STATUS.
+
+           SELECT RECON-RPT  ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CNTSNP-FILE.
+           COPY LGCNTSNP.
+
+       FD  RECON-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CNTSNP-STATUS            PIC X(02).
+           88 WS-CNTSNP-OK                   VALUE '00'.
+       77  WS-CNT-NAME-KEY             PIC X(16) VALUE 'GENACUSTNUM'.
+       77  WS-MAX-CUSTOMERNUM          PIC S9(9) COMP VALUE 0.
+       77  WS-GAP                      PIC S9(9) COMP VALUE 0.
+       01  WS-SWITCHES.
+           05 WS-EOJ-SW                PIC X      VALUE 'N'.
+               88 WS-EOJ                     VALUE 'Y'.
+
+       01  WS-RPT-DETAIL.
+           05 FILLER                   PIC X(10) VALUE 'RECON RPT:'.
+           05 RD-COUNTER-VALUE         PIC -(9)9.
+           05 FILLER                   PIC X(5)  VALUE ' DB2='.
+           05 RD-MAX-CUST              PIC -(9)9.
+           05 FILLER                   PIC X(5)  VALUE ' GAP='.
+           05 RD-GAP                   PIC -(9)9.
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 RD-STATUS                PIC X(20).
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE                                                  *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-COMPARE    THRU 2000-COMPARE-EXIT.
+           PERFORM 9000-TERMINATE  THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open files, read the counter snapshot        *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  CNTSNP-FILE
+           OPEN OUTPUT RECON-RPT
+
+           MOVE WS-CNT-NAME-KEY TO CNT-NAME
+           READ CNTSNP-FILE
+           IF NOT WS-CNTSNP-OK
+             MOVE 'NO SNAPSHOT RECORD FOUND - RUN LGCTB01 FIRST'
+               TO RPT-LINE
+             WRITE RPT-LINE
+             MOVE 'Y' TO WS-EOJ-SW
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-COMPARE - MAX(CUSTOMERNUMBER) against the counter value   *
+      ******************************************************************
+       2000-COMPARE.
+           IF WS-EOJ
+             GO TO 2000-COMPARE-EXIT
+           END-IF
+
+           EXEC SQL
+               SELECT MAX(CUSTOMERNUMBER)
+                 INTO :WS-MAX-CUSTOMERNUM
+                 FROM CUSTOMER
+           END-EXEC
+
+           COMPUTE WS-GAP = CNT-VALUE - WS-MAX-CUSTOMERNUM
+
+           MOVE CNT-VALUE          TO RD-COUNTER-VALUE
+           MOVE WS-MAX-CUSTOMERNUM TO RD-MAX-CUST
+           MOVE WS-GAP             TO RD-GAP
+
+           EVALUATE TRUE
+             WHEN WS-GAP < 0
+               MOVE 'OVERLAP - INVESTIGATE' TO RD-STATUS
+             WHEN WS-GAP > 1000
+               MOVE 'GAP TOO WIDE'          TO RD-STATUS
+             WHEN OTHER
+               MOVE 'OK'                    TO RD-STATUS
+           END-EVALUATE
+
+           MOVE WS-RPT-DETAIL TO RPT-LINE
+           WRITE RPT-LINE.
+       2000-COMPARE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - close down                                    *
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE CNTSNP-FILE
+           CLOSE RECON-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.
