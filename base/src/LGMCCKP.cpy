@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      *        LGMCCKP - Customer migration checkpoint record          *
+      *                                                                *
+      *   Single-record VSAM KSDS LGMCB01 rewrites every               *
+      *  WS-COMMIT-INTERVAL rows, keyed by CKP-RUN-ID (one checkpoint  *
+      *  per extract, so two different migrations never collide).      *
+      *  On a restart, LGMCB01 reads this record back, skips input     *
+      *  records already accounted for in CKP-LAST-RECORD-NUM, and     *
+      *  carries on - so a resubmit after an abend does not re-insert  *
+      *  customers already committed, and does not need anyone to      *
+      *  work out by hand where the run actually got to.               *
+      *                                                                *
+      ******************************************************************
+       01  LGMCCKP-RECORD.
+           05 CKP-RUN-ID               PIC X(08).
+           05 CKP-LAST-RECORD-NUM      PIC S9(9) COMP.
+           05 CKP-LAST-CUSTOMERNUM     PIC S9(9) COMP.
+           05 CKP-CHECKPOINT-DATE      PIC X(08).
+           05 CKP-CHECKPOINT-TIME      PIC X(06).
