@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID.    LGNUB01                                         *
+      * AUTHOR.        D. MERCER, NEW BUSINESS SYSTEMS                 *
+      * INSTALLATION.  GENAPP BATCH SUITE                              *
+      * DATE-WRITTEN.  2024-05-02                                      *
+      * DATE-COMPILED.                                                 *
+      *                                                                *
+      *   Weekly report of how many customer adds used the GENA        *
+      *  named counter (NCSUSED='ON' on the CUSTOMER_AUDIT row) against*
+      *  how many fell back to the DB2 IDENTITY column (NCSUSED<>'ON') *
+      *  - so a counter pool flaky enough to need investigating shows  *
+      *  up as a rising fallback count instead of going unnoticed.     *
+      *                                                                *
+      *   Driven by a SYSIN card per day in the reporting week rather  *
+      *  than computing a date range in COBOL - AUDITDATE is stored    *
+      *  MMDDYYYY (see LGNBB01), which does not sort or range-compare  *
+      *  correctly as a string across a month or year boundary, so    *
+      *  each day is looked up by exact match and the totals added.    *
+      *                                                                *
+      *    Modification History                                       *
+      *    ----------------------                                      *
+      *    2024-05-02  DM  Initial version.                            *
+      *                                                                *
+      ******************************************************************
+       PROGRAM-ID.     LGNUB01.
+       AUTHOR.         D. MERCER.
+       DATE-WRITTEN.   2024-05-02.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT NUB-RPT   ASSIGN TO NUBRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-LINE                   PIC X(08).
+
+       FD  NUB-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05 WS-EOJ-SW                PIC X      VALUE 'N'.
+               88 WS-EOJ                     VALUE 'Y'.
+
+       77  WS-DAY-ON-COUNT             PIC S9(7) COMP VALUE 0.
+       77  WS-DAY-NO-COUNT             PIC S9(7) COMP VALUE 0.
+       77  WS-TOTAL-ON-COUNT           PIC S9(7) COMP VALUE 0.
+       77  WS-TOTAL-NO-COUNT           PIC S9(7) COMP VALUE 0.
+       77  WS-TOTAL-ADDS               PIC S9(7) COMP VALUE 0.
+
+       01  WS-RPT-HEADING.
+           05 FILLER                   PIC X(38)
+                 VALUE 'NAMED-COUNTER VS IDENTITY FALLBACK USE'.
+           05 FILLER                   PIC X(42) VALUE SPACES.
+
+       01  WS-RPT-DETAIL.
+           05 FILLER                   PIC X(06) VALUE ' DATE='.
+           05 RD-DATE                  PIC X(08).
+           05 FILLER                   PIC X(09) VALUE ' COUNTER='.
+           05 RD-DAY-ON                PIC Z(06)9.
+           05 FILLER                   PIC X(10) VALUE ' IDENTITY='.
+           05 RD-DAY-NO                PIC Z(06)9.
+           05 FILLER                   PIC X(29) VALUE SPACES.
+
+       01  WS-RPT-SUMMARY.
+           05 FILLER                   PIC X(19)
+                 VALUE 'TOTAL VIA COUNTER ='.
+           05 RS-TOTAL-ON               PIC Z(06)9.
+           05 FILLER                   PIC X(21)
+                 VALUE '  TOTAL VIA IDENTITY='.
+           05 RS-TOTAL-NO               PIC Z(06)9.
+           05 FILLER                   PIC X(16) VALUE SPACES.
+
+       01  WS-RPT-WARNING.
+           05 FILLER                   PIC X(67)
+                 VALUE 'WARNING - IDENTITY FALLBACK EXCEEDS 10% OF ADD
+      -    'S - CHECK GENA POOL'.
+           05 FILLER                   PIC X(13) VALUE SPACES.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE                                                  *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE   THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-DATE THRU 2000-PROCESS-DATE-EXIT
+               UNTIL WS-EOJ.
+           PERFORM 9000-TERMINATE    THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open files, prime the first SYSIN date card  *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  PARM-FILE
+           OPEN OUTPUT NUB-RPT
+
+           MOVE WS-RPT-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM 1100-READ-PARM THRU 1100-READ-PARM-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-READ-PARM - next MMDDYYYY date card off SYSIN             *
+      ******************************************************************
+       1100-READ-PARM.
+           READ PARM-FILE
+             AT END
+               MOVE 'Y' TO WS-EOJ-SW
+           END-READ.
+       1100-READ-PARM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-DATE - counts for one reporting day, then advance *
+      ******************************************************************
+       2000-PROCESS-DATE.
+           MOVE 0 TO WS-DAY-ON-COUNT WS-DAY-NO-COUNT
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-DAY-ON-COUNT
+                 FROM CUSTOMER_AUDIT
+                WHERE AUDITACTION = 'ADD'
+                  AND NCSUSED     = 'ON'
+                  AND AUDITDATE   = :PARM-LINE
+           END-EXEC
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-DAY-NO-COUNT
+                 FROM CUSTOMER_AUDIT
+                WHERE AUDITACTION = 'ADD'
+                  AND NCSUSED    <> 'ON'
+                  AND AUDITDATE   = :PARM-LINE
+           END-EXEC
+
+           ADD WS-DAY-ON-COUNT TO WS-TOTAL-ON-COUNT
+           ADD WS-DAY-NO-COUNT TO WS-TOTAL-NO-COUNT
+
+           MOVE PARM-LINE     TO RD-DATE
+           MOVE WS-DAY-ON-COUNT TO RD-DAY-ON
+           MOVE WS-DAY-NO-COUNT TO RD-DAY-NO
+           MOVE WS-RPT-DETAIL TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM 1100-READ-PARM THRU 1100-READ-PARM-EXIT.
+       2000-PROCESS-DATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - totals, flag a heavy fallback week, close down*
+      ******************************************************************
+       9000-TERMINATE.
+           COMPUTE WS-TOTAL-ADDS = WS-TOTAL-ON-COUNT + WS-TOTAL-NO-COUNT
+
+           MOVE WS-TOTAL-ON-COUNT TO RS-TOTAL-ON
+           MOVE WS-TOTAL-NO-COUNT TO RS-TOTAL-NO
+           MOVE WS-RPT-SUMMARY    TO RPT-LINE
+           WRITE RPT-LINE
+
+           IF WS-TOTAL-ADDS > 0
+             AND WS-TOTAL-NO-COUNT * 10 > WS-TOTAL-ADDS
+             MOVE WS-RPT-WARNING TO RPT-LINE
+             WRITE RPT-LINE
+           END-IF
+
+           CLOSE PARM-FILE
+           CLOSE NUB-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.
