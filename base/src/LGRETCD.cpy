@@ -0,0 +1,240 @@
+      ******************************************************************
+      *               LGRETCD - CA-RETURN-CODE reference table          *
+      *                                                                *
+      *   One row per CA-RETURN-CODE value LGACB01 and its sibling      *
+      *  programs can hand back, shipped alongside LGCMAREA so an       *
+      *  integrating team can look a code up instead of reading the     *
+      *  COBOL.  The same two-digit code can mean different things in   *
+      *  different programs - PROGRAM-ID is part of the key, not just   *
+      *  decoration.  '00' (success) is the same everywhere and is not  *
+      *  repeated per program below.                                    *
+      *                                                                *
+      *   Known inconsistency, left as found rather than renumbered:    *
+      *  LGACB01's own '95' covers two unrelated conditions (an invalid *
+      *  postcode from VALIDATE-POSTCODE, and an LGACDB02 LINK failure  *
+      *  from SET-CUSTOMER-SECRET) - the two are only told apart by the *
+      *  EM-VARIABLE text LGACB01 writes to the error queue alongside   *
+      *  the code.  Renumbering either one would change a wire-level    *
+      *  contract callers already depend on, so it is documented here   *
+      *  rather than fixed.                                             *
+      *                                                                *
+      *   LGACB01's 90-99 block is fully allocated, so the phone-      *
+      *  normalization rejection below had nowhere to go in that        *
+      *  range and was given '89' instead - the one gap low of it -    *
+      *  and the optimistic-lock mismatch added after it took '88',     *
+      *  the next gap down; LGCMAREA's CA-LAST-UPDATED comment had      *
+      *  originally earmarked '93' for this, but that was taken by     *
+      *  req 034's SQLCODE -911 mapping before this check was built.    *
+      ******************************************************************
+       01  LGRETCD-STATICS.
+           05 FILLER PIC X(08) VALUE 'LGACB01-'.
+           05 FILLER PIC X(02) VALUE '88'.
+           05 FILLER PIC X(60) VALUE
+              'UPDATE-CUSTOMER - CA-LAST-UPDATED STALE, RE-READ, RETRY'.
+           05 FILLER PIC X(08) VALUE 'LGACB01-'.
+           05 FILLER PIC X(02) VALUE '89'.
+           05 FILLER PIC X(60) VALUE
+              'CA-PHONE-MOBILE/HOME NOT A RECOGNISABLE UK NUMBER'.
+           05 FILLER PIC X(08) VALUE 'LGACB01-'.
+           05 FILLER PIC X(02) VALUE '90'.
+           05 FILLER PIC X(60) VALUE
+              'SQL ERROR INSERTING/UPDATING CUSTOMER (NOT -803/-911)'.
+           05 FILLER PIC X(08) VALUE 'LGACB01-'.
+           05 FILLER PIC X(02) VALUE '91'.
+           05 FILLER PIC X(60) VALUE
+              'DUPLICATE CUSTOMER - CA-CUSTOMER-NUM IS THE MATCH'.
+           05 FILLER PIC X(08) VALUE 'LGACB01-'.
+           05 FILLER PIC X(02) VALUE '92'.
+           05 FILLER PIC X(60) VALUE
+              'INSERT-CUSTOMER HIT SQLCODE -803 - DO NOT RETRY'.
+           05 FILLER PIC X(08) VALUE 'LGACB01-'.
+           05 FILLER PIC X(02) VALUE '93'.
+           05 FILLER PIC X(60) VALUE
+              'INSERT-CUSTOMER HIT SQLCODE -911 - SAFE TO RETRY'.
+           05 FILLER PIC X(08) VALUE 'LGACB01-'.
+           05 FILLER PIC X(02) VALUE '94'.
+           05 FILLER PIC X(60) VALUE
+              'UPDATE-CUSTOMER - CUSTOMERNUMBER NOT FOUND'.
+           05 FILLER PIC X(08) VALUE 'LGACB01-'.
+           05 FILLER PIC X(02) VALUE '95'.
+           05 FILLER PIC X(60) VALUE
+              'INVALID POSTCODE, OR LGACDB02 LINK FAILED - SEE LGSTSQ'.
+           05 FILLER PIC X(08) VALUE 'LGACB01-'.
+           05 FILLER PIC X(02) VALUE '96'.
+           05 FILLER PIC X(60) VALUE
+              'INVALID EMAIL ADDRESS'.
+           05 FILLER PIC X(08) VALUE 'LGACB01-'.
+           05 FILLER PIC X(02) VALUE '97'.
+           05 FILLER PIC X(60) VALUE
+              'INVALID OR IMPLAUSIBLE DATE OF BIRTH'.
+           05 FILLER PIC X(08) VALUE 'LGACB01-'.
+           05 FILLER PIC X(02) VALUE '98'.
+           05 FILLER PIC X(60) VALUE
+              'COMMAREA SHORTER THAN THE LENGTH ITS VERSION REQUIRES'.
+           05 FILLER PIC X(08) VALUE 'LGACB01-'.
+           05 FILLER PIC X(02) VALUE '99'.
+           05 FILLER PIC X(60) VALUE
+              'UNRECOGNISED CA-COMMAREA-VERSN'.
+
+           05 FILLER PIC X(08) VALUE 'LGHPB01-'.
+           05 FILLER PIC X(02) VALUE '90'.
+           05 FILLER PIC X(60) VALUE
+              'SQL ERROR INSERTING POLICY OR HOUSE, OR READING DOB'.
+           05 FILLER PIC X(08) VALUE 'LGHPB01-'.
+           05 FILLER PIC X(02) VALUE '92'.
+           05 FILLER PIC X(60) VALUE
+              'GENAPOLNUM/GENA NAMED COUNTER UNAVAILABLE'.
+           05 FILLER PIC X(08) VALUE 'LGHPB01-'.
+           05 FILLER PIC X(02) VALUE '95'.
+           05 FILLER PIC X(60) VALUE
+              'CUSTOMER AGE OUTSIDE LGAGETAB RANGE FOR POLICY TYPE H'.
+           05 FILLER PIC X(08) VALUE 'LGHPB01-'.
+           05 FILLER PIC X(02) VALUE '98'.
+           05 FILLER PIC X(60) VALUE
+              'COMMAREA SHORTER THAN WS-REQUIRED-CA-LEN'.
+
+           05 FILLER PIC X(08) VALUE 'LGMPB01-'.
+           05 FILLER PIC X(02) VALUE '90'.
+           05 FILLER PIC X(60) VALUE
+              'SQL ERROR INSERTING POLICY OR MOTOR, OR READING DOB'.
+           05 FILLER PIC X(08) VALUE 'LGMPB01-'.
+           05 FILLER PIC X(02) VALUE '92'.
+           05 FILLER PIC X(60) VALUE
+              'GENAPOLNUM/GENA NAMED COUNTER UNAVAILABLE'.
+           05 FILLER PIC X(08) VALUE 'LGMPB01-'.
+           05 FILLER PIC X(02) VALUE '95'.
+           05 FILLER PIC X(60) VALUE
+              'CUSTOMER AGE OUTSIDE LGAGETAB RANGE FOR POLICY TYPE M'.
+           05 FILLER PIC X(08) VALUE 'LGMPB01-'.
+           05 FILLER PIC X(02) VALUE '98'.
+           05 FILLER PIC X(60) VALUE
+              'COMMAREA SHORTER THAN WS-REQUIRED-CA-LEN'.
+
+           05 FILLER PIC X(08) VALUE 'LGEPB01-'.
+           05 FILLER PIC X(02) VALUE '90'.
+           05 FILLER PIC X(60) VALUE
+              'SQL ERROR INSERTING POLICY OR ENDOWMENT, OR READING DOB'.
+           05 FILLER PIC X(08) VALUE 'LGEPB01-'.
+           05 FILLER PIC X(02) VALUE '92'.
+           05 FILLER PIC X(60) VALUE
+              'GENAPOLNUM/GENA NAMED COUNTER UNAVAILABLE'.
+           05 FILLER PIC X(08) VALUE 'LGEPB01-'.
+           05 FILLER PIC X(02) VALUE '95'.
+           05 FILLER PIC X(60) VALUE
+              'CUSTOMER AGE OUTSIDE LGAGETAB RANGE FOR POLICY TYPE E'.
+           05 FILLER PIC X(08) VALUE 'LGEPB01-'.
+           05 FILLER PIC X(02) VALUE '98'.
+           05 FILLER PIC X(60) VALUE
+              'COMMAREA SHORTER THAN WS-REQUIRED-CA-LEN'.
+
+           05 FILLER PIC X(08) VALUE 'LGESB01-'.
+           05 FILLER PIC X(02) VALUE '90'.
+           05 FILLER PIC X(60) VALUE
+              'SQL ERROR OTHER THAN NOT-FOUND READING THE SUMMARY'.
+           05 FILLER PIC X(08) VALUE 'LGESB01-'.
+           05 FILLER PIC X(02) VALUE '94'.
+           05 FILLER PIC X(60) VALUE
+              'POLICYNUMBER NOT FOUND ON POLICY/ENDOWMENT'.
+           05 FILLER PIC X(08) VALUE 'LGESB01-'.
+           05 FILLER PIC X(02) VALUE '98'.
+           05 FILLER PIC X(60) VALUE
+              'COMMAREA SHORTER THAN WS-REQUIRED-CA-LEN'.
+
+           05 FILLER PIC X(08) VALUE 'LGCPB01-'.
+           05 FILLER PIC X(02) VALUE '90'.
+           05 FILLER PIC X(60) VALUE
+              'SQL ERR INSERTING POLICY/COMMERCIAL/LOCATION, OR DOB'.
+           05 FILLER PIC X(08) VALUE 'LGCPB01-'.
+           05 FILLER PIC X(02) VALUE '92'.
+           05 FILLER PIC X(60) VALUE
+              'GENAPOLNUM/GENA NAMED COUNTER UNAVAILABLE'.
+           05 FILLER PIC X(08) VALUE 'LGCPB01-'.
+           05 FILLER PIC X(02) VALUE '95'.
+           05 FILLER PIC X(60) VALUE
+              'CUSTOMER AGE OUTSIDE LGAGETAB RANGE FOR POLICY TYPE C'.
+           05 FILLER PIC X(08) VALUE 'LGCPB01-'.
+           05 FILLER PIC X(02) VALUE '97'.
+           05 FILLER PIC X(60) VALUE
+              'CA-COMM-LOCATION-COUNT EXCEEDS THE OCCURS 20 CAP'.
+           05 FILLER PIC X(08) VALUE 'LGCPB01-'.
+           05 FILLER PIC X(02) VALUE '98'.
+           05 FILLER PIC X(60) VALUE
+              'COMMAREA SHORTER THAN WS-REQUIRED-CA-LEN'.
+
+           05 FILLER PIC X(08) VALUE 'LGCLB01-'.
+           05 FILLER PIC X(02) VALUE '90'.
+           05 FILLER PIC X(60) VALUE
+              'SQL ERROR CHECKING THE POLICY OR INSERTING CLAIM'.
+           05 FILLER PIC X(08) VALUE 'LGCLB01-'.
+           05 FILLER PIC X(02) VALUE '92'.
+           05 FILLER PIC X(60) VALUE
+              'GENACLAIMNUM/GENA NAMED COUNTER UNAVAILABLE'.
+           05 FILLER PIC X(08) VALUE 'LGCLB01-'.
+           05 FILLER PIC X(02) VALUE '94'.
+           05 FILLER PIC X(60) VALUE
+              'TARGET POLICYNUMBER DOES NOT EXIST'.
+           05 FILLER PIC X(08) VALUE 'LGCLB01-'.
+           05 FILLER PIC X(02) VALUE '98'.
+           05 FILLER PIC X(60) VALUE
+              'COMMAREA SHORTER THAN WS-REQUIRED-CA-LEN'.
+
+           05 FILLER PIC X(08) VALUE 'LGCSM01-'.
+           05 FILLER PIC X(02) VALUE '95'.
+           05 FILLER PIC X(60) VALUE
+              'LGACDB02 LINK FAILED AFTER RETRY'.
+           05 FILLER PIC X(08) VALUE 'LGCSM01-'.
+           05 FILLER PIC X(02) VALUE '98'.
+           05 FILLER PIC X(60) VALUE
+              'COMMAREA SHORTER THAN WS-REQUIRED-CA-LEN'.
+           05 FILLER PIC X(08) VALUE 'LGCSM01-'.
+           05 FILLER PIC X(02) VALUE '99'.
+           05 FILLER PIC X(60) VALUE
+              'UNRECOGNISED CA-REQUEST-TYPE'.
+
+           05 FILLER PIC X(08) VALUE 'LGCSV01-'.
+           05 FILLER PIC X(02) VALUE '93'.
+           05 FILLER PIC X(60) VALUE
+              'SECRET IS LOCKED - REJECTED WITHOUT COMPARING'.
+           05 FILLER PIC X(08) VALUE 'LGCSV01-'.
+           05 FILLER PIC X(02) VALUE '94'.
+           05 FILLER PIC X(60) VALUE
+              'NO CUSTOMER SECRET FOUND FOR CA-CUSTOMER-NUM'.
+           05 FILLER PIC X(08) VALUE 'LGCSV01-'.
+           05 FILLER PIC X(02) VALUE '95'.
+           05 FILLER PIC X(60) VALUE
+              'LGACDB02 LINK FAILED AFTER RETRY'.
+           05 FILLER PIC X(08) VALUE 'LGCSV01-'.
+           05 FILLER PIC X(02) VALUE '96'.
+           05 FILLER PIC X(60) VALUE
+              'SECRET DID NOT MATCH - ATTEMPT RECORDED, NOT YET LOCKED'.
+           05 FILLER PIC X(08) VALUE 'LGCSV01-'.
+           05 FILLER PIC X(02) VALUE '98'.
+           05 FILLER PIC X(60) VALUE
+              'COMMAREA SHORTER THAN WS-REQUIRED-CA-LEN'.
+
+           05 FILLER PIC X(08) VALUE 'LGCDA01-'.
+           05 FILLER PIC X(02) VALUE '90'.
+           05 FILLER PIC X(60) VALUE
+              'SQL ERROR CHECKING POLICIES OR UPDATING CUSTOMERSTATUS'.
+           05 FILLER PIC X(08) VALUE 'LGCDA01-'.
+           05 FILLER PIC X(02) VALUE '94'.
+           05 FILLER PIC X(60) VALUE
+              'DEACTIVATE REFUSED - CUSTOMER HAS OPEN POLICIES'.
+           05 FILLER PIC X(08) VALUE 'LGCDA01-'.
+           05 FILLER PIC X(02) VALUE '95'.
+           05 FILLER PIC X(60) VALUE
+              'CUSTOMERNUMBER NOT FOUND ON CUSTOMER'.
+           05 FILLER PIC X(08) VALUE 'LGCDA01-'.
+           05 FILLER PIC X(02) VALUE '98'.
+           05 FILLER PIC X(60) VALUE
+              'COMMAREA SHORTER THAN WS-REQUIRED-CA-LEN'.
+           05 FILLER PIC X(08) VALUE 'LGCDA01-'.
+           05 FILLER PIC X(02) VALUE '99'.
+           05 FILLER PIC X(60) VALUE
+              'UNRECOGNISED CA-REQUEST-TYPE'.
+
+       01  LGRETCD-TABLE REDEFINES LGRETCD-STATICS.
+           05 LGRETCD-ENTRY OCCURS 49 TIMES INDEXED BY LGRETCD-IDX.
+               10 LGRETCD-PROGRAM     PIC X(08).
+               10 LGRETCD-CODE        PIC X(02).
+               10 LGRETCD-MEANING     PIC X(60).
