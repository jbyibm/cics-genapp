@@ -0,0 +1,249 @@
+      ******************************************************************
+      *                                                                *
+      * (C) Copyright IBM Corp. 2011, 2024                             *
+      *                                                                *
+      *                Customer Secret Verify Transaction               *
+      *                                                                *
+      *   Authenticates CA-SECRET-SUBMITTED against the stored          *
+      *  D2-CUSTSECR-PASS for CA-CUSTOMER-NUM.  A failed attempt bumps  *
+      *  D2-CUSTSECR-COUNT; reaching WS-CS-LOCKOUT-THRESHOLD sets       *
+      *  D2-CUSTSECR-STATE to locked.  A customer already locked is     *
+      *  rejected outright without a compare.  Staff clear a lockout    *
+      *  via LGCSM01's CA-REQ-UNLOCK-SECRET request.                    *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     LGCSV01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           05 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGCSV01-------WS'.
+           05 WS-TRANSID               PIC X(4).
+           05 WS-TERMID                PIC X(4).
+           05 WS-TASKNUM               PIC 9(7).
+           05 WS-CALEN                 PIC S9(4) COMP.
+
+       01  WS-RESP                    PIC S9(8) COMP.
+       01  WS-CS-COUNT-NUM            PIC 9(4) VALUE 0.
+       77 WS-CS-LOCKOUT-THRESHOLD     PIC 9(4) VALUE 3.
+
+      * Variables for time/date processing
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+
+      * Error Message structure
+       01  ERROR-MSG.
+           05 EM-DATE                  PIC X(8)  VALUE SPACES.
+           05 FILLER                   PIC X     VALUE SPACES.
+           05 EM-TIME                  PIC X(6)  VALUE SPACES.
+           05 FILLER                   PIC X(9)  VALUE ' LGCSV01 '.
+           05 EM-VARIABLE.
+             15 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             15 EM-CUSNUM              PIC X(10)  VALUE SPACES.
+             15 FILLER                 PIC X(6)  VALUE ' PNUM='.
+             15 EM-POLNUM              PIC X(10)  VALUE SPACES.
+             15 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             15 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             15 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+
+       01  CA-ERROR-MSG.
+           05 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
+           05 CA-DATA                  PIC X(90) VALUE SPACES.
+      *----------------------------------------------------------------*
+       77 LGSTSQ                       PIC X(8)  VALUE 'LGSTSQ'.
+
+      *----------------------------------------------------------------*
+      * LGACDB02 commarea - the shared LGCDB2CA copybook, same layout  *
+      * lgacdb01.cbl, LGCSM01 and LGSRB01 all LINK to LGACDB02 with    *
+      *----------------------------------------------------------------*
+           COPY LGCDB2CA.
+
+       77 LGACDB02                     PIC X(8)  VALUE 'LGACDB02'.
+      * Retry/backoff controls for the LGACDB02 LINK, same pattern as
+      * lgacdb01.cbl's SET-CUSTOMER-SECRET/LINK-LGACDB02-ATTEMPT
+       77 WS-DB02-RESP                 PIC S9(8) COMP  VALUE 0.
+       77 WS-DB02-ATTEMPT              PIC S9(2) COMP  VALUE 0.
+       77 WS-DB02-MAX-ATTEMPTS         PIC S9(2) COMP  VALUE 3.
+       77 WS-DB02-OK-SW                PIC X           VALUE 'N'.
+           88 WS-DB02-OK                    VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * Fields to be used to check that commarea is correct length      *
+      *----------------------------------------------------------------*
+       01  WS-COMMAREA-LENGTHS.
+           05 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           05 WS-CA-VERIFY-LEN         PIC S9(4) COMP VALUE +50.
+           05 WS-REQUIRED-CA-LEN       PIC S9(4) COMP VALUE +0.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE LGCSVFCA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE.
+      *----------------------------------------------------------------*
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           MOVE EIBCALEN TO WS-CALEN.
+
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF.
+
+           MOVE '00' TO CA-RETURN-CODE.
+
+           COMPUTE WS-REQUIRED-CA-LEN = WS-CA-HEADER-LEN
+                                       + WS-CA-VERIFY-LEN.
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC.
+
+           MOVE CA-CUSTOMER-NUM TO EM-CUSNUM.
+
+           PERFORM FETCH-CUSTOMER-SECRET.
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           IF D2-CUSTSECR-LOCKED
+             MOVE '93' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           IF CA-SECRET-SUBMITTED EQUAL D2-CUSTSECR-PASS
+             PERFORM RECORD-SUCCESSFUL-ATTEMPT
+           ELSE
+             PERFORM RECORD-FAILED-ATTEMPT
+           END-IF.
+
+           PERFORM UPDATE-CUSTOMER-SECRET-STATE.
+
+           EXEC CICS RETURN END-EXEC.
+
+      *================================================================*
+       FETCH-CUSTOMER-SECRET.
+      *================================================================*
+           MOVE CA-CUSTOMER-NUM TO D2-CUSTOMER-NUM.
+           MOVE '02GSEC'        TO D2-REQUEST-ID.
+           MOVE LGCDB02-VERSN-CURRENT TO D2-REQUEST-VERSN.
+
+           PERFORM LINK-CUSTOMER-SECRET.
+           IF CA-RETURN-CODE EQUAL '00' AND D2-RETURN-CODE NOT EQUAL 0
+             MOVE '94' TO CA-RETURN-CODE
+           END-IF.
+      *================================================================*
+       RECORD-SUCCESSFUL-ATTEMPT.
+      *================================================================*
+      * A correct secret clears any count built up from prior misses   *
+      *================================================================*
+           MOVE '0000' TO D2-CUSTSECR-COUNT.
+           MOVE 'N'     TO D2-CUSTSECR-STATE.
+           MOVE '00'    TO CA-RETURN-CODE.
+      *================================================================*
+       RECORD-FAILED-ATTEMPT.
+      *================================================================*
+      * Bump the count; lock once the threshold is reached             *
+      *================================================================*
+           MOVE D2-CUSTSECR-COUNT TO WS-CS-COUNT-NUM.
+           ADD 1 TO WS-CS-COUNT-NUM.
+           IF WS-CS-COUNT-NUM NOT LESS THAN WS-CS-LOCKOUT-THRESHOLD
+             MOVE 'L'  TO D2-CUSTSECR-STATE
+             MOVE '93' TO CA-RETURN-CODE
+           ELSE
+             MOVE '96' TO CA-RETURN-CODE
+           END-IF.
+           MOVE WS-CS-COUNT-NUM TO D2-CUSTSECR-COUNT.
+      *================================================================*
+       UPDATE-CUSTOMER-SECRET-STATE.
+      *================================================================*
+           MOVE '02USEC' TO D2-REQUEST-ID.
+           MOVE LGCDB02-VERSN-CURRENT TO D2-REQUEST-VERSN.
+           PERFORM LINK-CUSTOMER-SECRET.
+      *================================================================*
+       LINK-CUSTOMER-SECRET.
+      *================================================================*
+      * LINK to LGACDB02, giving it up to WS-DB02-MAX-ATTEMPTS tries    *
+      * with a short CICS DELAY between them - same retry/backoff       *
+      * pattern as lgacdb01.cbl's SET-CUSTOMER-SECRET                   *
+      *================================================================*
+           MOVE 0   TO WS-DB02-ATTEMPT.
+           MOVE 'N' TO WS-DB02-OK-SW.
+           PERFORM LINK-LGACDB02-ATTEMPT
+               UNTIL WS-DB02-OK
+                  OR WS-DB02-ATTEMPT NOT LESS THAN WS-DB02-MAX-ATTEMPTS.
+           IF NOT WS-DB02-OK
+             MOVE '95' TO CA-RETURN-CODE
+             MOVE ' LGACDB02 LINK FAILED AFTER RETRY' TO EM-VARIABLE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+      *================================================================*
+       LINK-LGACDB02-ATTEMPT.
+      *================================================================*
+           ADD 1 TO WS-DB02-ATTEMPT.
+           IF WS-DB02-ATTEMPT > 1
+             EXEC CICS DELAY FOR SECONDS(1) END-EXEC
+           END-IF
+           EXEC CICS LINK Program(LGACDB02)
+                Commarea(CDB2AREA)
+                LENGTH(LENGTH OF D2-REQUEST-AREA)
+                RESP(WS-DB02-RESP)
+           END-EXEC
+           IF WS-DB02-RESP = DFHRESP(NORMAL)
+             MOVE 'Y' TO WS-DB02-OK-SW
+           END-IF.
+      *================================================================*
+      * Procedure to write error message to Queues                     *
+      *================================================================*
+       WRITE-ERROR-MESSAGE.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+      * Write the commarea header and customer number to the TDQ for
+      * troubleshooting - NOT a raw byte dump.  CA-VERIFY-DATA carries
+      * CA-SECRET-SUBMITTED, the PIN/password the customer just typed,
+      * which has no business landing on a general-purpose queue just
+      * because a verify attempt failed.
+           IF EIBCALEN > 0 THEN
+             MOVE SPACES          TO CA-DATA
+             MOVE CA-HEADER       TO CA-DATA(1:18)
+             MOVE CA-CUSTOMER-NUM TO CA-DATA(19:10)
+             EXEC CICS LINK PROGRAM('LGSTSQ')
+                       COMMAREA(CA-ERROR-MSG)
+                       LENGTH(LENGTH OF CA-ERROR-MSG)
+             END-EXEC
+           END-IF.
