@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      *         LGCDACA - Customer-deactivation commarea               *
+      *                                                                *
+      *   DFHCOMMAREA layout for LGCDA01, the staff-facing transaction *
+      *  that soft-deletes a customer - no program anywhere could      *
+      *  previously deactivate a customer short of the kind of blind   *
+      *  DELETE tests/where.cbl runs against EMPLOYEE.                 *
+      *                                                                *
+      ******************************************************************
+       01  CA-HEADER.
+           05 CA-RETURN-CODE           PIC X(02).
+           05 CA-REQUEST-TYPE          PIC X(01).
+               88 CA-REQ-DEACTIVATE-CUSTOMER VALUE '1'.
+               88 CA-REQ-REACTIVATE-CUSTOMER VALUE '2'.
+           05 CA-COMMAREA-VERSN        PIC X(02).
+           05 CA-STAFF-ID              PIC X(05).
+           05 FILLER                   PIC X(08).
+
+       01  CA-DEACTIVATE-DATA.
+           05 CA-CUSTOMER-NUM          PIC 9(10).
+           05 FILLER                   PIC X(10).
