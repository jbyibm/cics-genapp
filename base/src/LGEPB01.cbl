@@ -0,0 +1,297 @@
+      ******************************************************************
+      *                                                                *
+      * (C) Copyright IBM Corp. 2011, 2024                             *
+      *                                                                *
+      *                  ADD Endowment Policy Details                  *
+      *                                                                *
+      *   To add an endowment policy, linked to an existing customer,  *
+      *  to the DB2 POLICY and ENDOWMENT tables.                        *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     LGEPB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           05 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGEPB01-------WS'.
+           05 WS-TRANSID               PIC X(4).
+           05 WS-TERMID                PIC X(4).
+           05 WS-TASKNUM               PIC 9(7).
+           05 WS-CALEN                 PIC S9(4) COMP.
+
+       01  WS-RESP                    PIC S9(8) COMP.
+       01  WS-NEW-POLICY-NUM          PIC S9(8) COMP.
+       01  GENPcount                 PIC X(16) Value 'GENAPOLNUM'.
+       01  GENPpool                  PIC X(8)  Value 'GENA'.
+      * Variables for time/date processing
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+
+      * Error Message structure
+       01  ERROR-MSG.
+           05 EM-DATE                  PIC X(8)  VALUE SPACES.
+           05 FILLER                   PIC X     VALUE SPACES.
+           05 EM-TIME                  PIC X(6)  VALUE SPACES.
+           05 FILLER                   PIC X(9)  VALUE ' LGEPB01 '.
+           05 EM-VARIABLE.
+             15 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             15 EM-CUSNUM              PIC X(10)  VALUE SPACES.
+             15 FILLER                 PIC X(6)  VALUE ' PNUM='.
+             15 EM-POLNUM              PIC X(10)  VALUE SPACES.
+             15 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             15 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             15 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+
+       01  CA-ERROR-MSG.
+           05 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
+           05 CA-DATA                  PIC X(90) VALUE SPACES.
+      *----------------------------------------------------------------*
+       77 LGSTSQ                       PIC X(8)  VALUE 'LGSTSQ'.
+
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+      * Fields to be used to check that commarea is correct length
+       01  WS-COMMAREA-LENGTHS.
+           05 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           05 WS-REQUIRED-CA-LEN       PIC S9(4) COMP VALUE +0.
+
+      *    Include copybook for defintion of policy detail lengths
+           COPY LGPOLICY.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Customer-age validation against LGAGETAB's minimum/maximum age *
+      * for policy type 'E' - the commarea carries no CA-DOB of its    *
+      * own, so this reads it off CUSTOMER for CA-CUSTOMER-NUM         *
+      *----------------------------------------------------------------*
+           COPY LGAGETAB.
+       01  WS-AGE-ELIG-WORK.
+           05 WS-CUST-DOB              PIC X(10).
+           05 WS-DOB-NUMERIC           PIC 9(08).
+           05 WS-ISSUE-NUMERIC         PIC 9(08).
+           05 WS-AGE-YEARS             PIC S9(04) COMP.
+       01  WS-AGE-ELIG-FOUND-SW        PIC X VALUE 'N'.
+           88 WS-AGE-ELIG-FOUND             VALUE 'Y'.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE LGENDWCA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE.
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           MOVE EIBCALEN TO WS-CALEN.
+
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF.
+
+           MOVE '00' TO CA-RETURN-CODE.
+
+           COMPUTE WS-REQUIRED-CA-LEN =
+               WS-CA-HEADER-LEN + WS-FULL-ENDOW-LEN.
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC.
+
+           PERFORM VALIDATE-AGE-ELIGIBILITY.
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           PERFORM OBTAIN-POLICY-NUMBER.
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           PERFORM INSERT-POLICY.
+           PERFORM INSERT-ENDOWMENT.
+
+           MOVE WS-NEW-POLICY-NUM TO CA-POLICY-NUM.
+
+           EXEC CICS RETURN END-EXEC.
+
+      *================================================================*
+       VALIDATE-AGE-ELIGIBILITY.
+      *================================================================*
+      * The commarea carries no CA-DOB of its own, so this reads the   *
+      * customer's date of birth off CUSTOMER and checks their age at  *
+      * CA-ISSUE-DATE against LGAGETAB's minimum/maximum for policy    *
+      * type 'E' - an out-of-range customer is refused here, before a  *
+      * policy number is even obtained.                                *
+      *================================================================*
+           MOVE ' SELECT DOB' TO EM-SQLREQ
+           EXEC SQL
+               SELECT DATEOFBIRTH
+                 INTO :WS-CUST-DOB
+                 FROM CUSTOMER
+                WHERE CUSTOMERNUMBER = :CA-CUSTOMER-NUM
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             GO TO VALIDATE-AGE-ELIGIBILITY-EXIT
+           END-IF.
+
+           MOVE WS-CUST-DOB(1:4) TO WS-DOB-NUMERIC(1:4)
+           MOVE WS-CUST-DOB(6:2) TO WS-DOB-NUMERIC(5:2)
+           MOVE WS-CUST-DOB(9:2) TO WS-DOB-NUMERIC(7:2)
+           MOVE CA-ISSUE-DATE(1:4) TO WS-ISSUE-NUMERIC(1:4)
+           MOVE CA-ISSUE-DATE(6:2) TO WS-ISSUE-NUMERIC(5:2)
+           MOVE CA-ISSUE-DATE(9:2) TO WS-ISSUE-NUMERIC(7:2)
+           COMPUTE WS-AGE-YEARS =
+               (WS-ISSUE-NUMERIC / 10000) - (WS-DOB-NUMERIC / 10000).
+
+           MOVE 'N' TO WS-AGE-ELIG-FOUND-SW
+           SEARCH LGAGE-ENTRY
+             WHEN LGAGE-POLICY-TYPE(LGAGE-IDX) = 'E'
+               MOVE 'Y' TO WS-AGE-ELIG-FOUND-SW
+               IF WS-AGE-YEARS < LGAGE-MINIMUM-AGE(LGAGE-IDX)
+                  OR WS-AGE-YEARS > LGAGE-MAXIMUM-AGE(LGAGE-IDX)
+                 MOVE '95' TO CA-RETURN-CODE
+                 MOVE ' CUSTOMER AGE OUTSIDE LGAGETAB RANGE'
+                   TO EM-VARIABLE
+                 PERFORM WRITE-ERROR-MESSAGE
+               END-IF
+           END-SEARCH.
+       VALIDATE-AGE-ELIGIBILITY-EXIT.
+           EXIT.
+      *================================================================*
+       OBTAIN-POLICY-NUMBER.
+      *================================================================*
+           Exec CICS Get Counter(GENPcount)
+                         Pool(GENPpool)
+                         Value(WS-NEW-POLICY-NUM)
+                         Resp(WS-RESP)
+           End-Exec.
+           If WS-RESP Not = DFHRESP(NORMAL)
+             MOVE '92' TO CA-RETURN-CODE
+             MOVE ' NAMED COUNTER GENAPOLNUM/GENA UNAVAILABLE - '
+               TO EM-VARIABLE
+             PERFORM WRITE-ERROR-MESSAGE
+           End-If.
+      *================================================================*
+       INSERT-POLICY.
+      *================================================================*
+      * Common POLICY row, shared by every policy type                 *
+      *================================================================*
+           MOVE ' INSERT POLICY' TO EM-SQLREQ
+           EXEC SQL
+             INSERT INTO POLICY
+                       ( POLICYNUMBER,
+                         CUSTOMERNUMBER,
+                         ISSUEDATE,
+                         EXPIRYDATE,
+                         BROKERID,
+                         BROKERSCOMMISSION,
+                         POLICYTYPE )
+                VALUES ( :WS-NEW-POLICY-NUM,
+                         :CA-CUSTOMER-NUM,
+                         :CA-ISSUE-DATE,
+                         :CA-EXPIRY-DATE,
+                         :CA-BROKER-ID,
+                         :CA-BROKER-COMMISSION,
+                         'END' )
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+           MOVE 'E' TO CA-POLICY-TYPE.
+      *================================================================*
+       INSERT-ENDOWMENT.
+      *================================================================*
+      * Endowment-specific row, keyed by the same POLICYNUMBER         *
+      *================================================================*
+           MOVE ' INSERT ENDOWMENT' TO EM-SQLREQ
+           EXEC SQL
+             INSERT INTO ENDOWMENT
+                       ( POLICYNUMBER,
+                         TERMYEARS,
+                         SUMASSURED,
+                         PREMIUM,
+                         WITHPROFITS,
+                         LIFEASSURED )
+                VALUES ( :WS-NEW-POLICY-NUM,
+                         :CA-ENDOW-TERM-YEARS,
+                         :CA-ENDOW-SUM-ASSURED,
+                         :CA-ENDOW-PREMIUM,
+                         :CA-ENDOW-WITH-PROFITS,
+                         :CA-ENDOW-LIFE-ASSURED )
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+      *================================================================*
+      * Procedure to write error message to Queues                     *
+      *================================================================*
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 91 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:90) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             END-IF
+           END-IF.
