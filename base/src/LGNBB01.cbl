@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID.    LGNBB01                                         *
+      * AUTHOR.        D. MERCER, NEW BUSINESS SYSTEMS                 *
+      * INSTALLATION.  GENAPP BATCH SUITE                              *
+      * DATE-WRITTEN.  2024-03-12                                      *
+      * DATE-COMPILED.                                                 *
+      *                                                                *
+      *   Daily New Business report.  Lists every customer added       *
+      *  that day, taken from the CUSTOMER_AUDIT trail LGACB01 writes   *
+      *  on every successful add, joined back to CUSTOMER for the      *
+      *  name and postcode.  Run once a day after the online day ends. *
+      *                                                                *
+      *    Modification History                                       *
+      *    ----------------------                                      *
+      *    2024-03-12  DM  Initial version.                            *
+      *    2024-06-18  DM  Added terminal/channel breakdown section -  *
+      *                    management's quarterly branch-performance   *
+      *                    pack asked for new-business volume split    *
+      *                    out by the TERMID that took the order,      *
+      *                    which CUSTOMER_AUDIT has carried since the  *
+      *                    audit trail was added.                      *
+      *                                                                *
+      ******************************************************************
+       PROGRAM-ID.     LGNBB01.
+       AUTHOR.         D. MERCER.
+       DATE-WRITTEN.   2024-03-12.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NBB-RPT  ASSIGN TO NBBRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NBB-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-TODAY-YYYYMMDD           PIC 9(08) VALUE 0.
+       77  WS-RUN-DATE                 PIC X(08) VALUE SPACES.
+       01  WS-SWITCHES.
+           05 WS-EOJ-SW                PIC X      VALUE 'N'.
+               88 WS-EOJ                     VALUE 'Y'.
+           05 WS-TB-EOJ-SW              PIC X      VALUE 'N'.
+               88 WS-TB-EOJ                  VALUE 'Y'.
+       77  WS-CUSTOMER-COUNT           PIC S9(7) COMP VALUE 0.
+
+       01  WS-RPT-HEADING.
+           05 FILLER                   PIC X(15)
+                                        VALUE 'NEW BUSINESS - '.
+           05 RH-RUN-DATE              PIC X(08).
+           05 FILLER                   PIC X(57) VALUE SPACES.
+
+       01  WS-RPT-DETAIL.
+           05 FILLER                   PIC X(06) VALUE ' CUST='.
+           05 RD-CUSTOMERNUM           PIC Z(09)9.
+           05 FILLER                   PIC X(07) VALUE ' NAME='.
+           05 RD-LASTNAME              PIC X(20).
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 RD-FIRSTNAME             PIC X(15).
+           05 FILLER                   PIC X(06) VALUE ' PCDE='.
+           05 RD-POSTCODE              PIC X(08).
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 RD-TRANSID               PIC X(04).
+
+       01  WS-RPT-TOTAL.
+           05 FILLER                   PIC X(20)
+                                        VALUE 'TOTAL NEW CUSTOMERS='.
+           05 RT-COUNT                 PIC Z(06)9.
+           05 FILLER                   PIC X(53) VALUE SPACES.
+
+      * Terminal/channel breakdown heading and detail lines - printed
+      * after the customer detail lines, one row per distinct TERMID
+      * that added a customer today.
+       01  WS-RPT-TB-HEADING.
+           05 FILLER                   PIC X(31)
+                      VALUE 'NEW BUSINESS BY TERMINAL/CHANNEL'.
+           05 FILLER                   PIC X(49) VALUE SPACES.
+
+       01  WS-RPT-TB-DETAIL.
+           05 FILLER                   PIC X(07) VALUE ' TERM='.
+           05 RB-TERMID                PIC X(04).
+           05 FILLER                   PIC X(08) VALUE ' COUNT='.
+           05 RB-COUNT                 PIC Z(06)9.
+           05 FILLER                   PIC X(55) VALUE SPACES.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL
+               DECLARE NBCURSOR CURSOR FOR
+                   SELECT A.CUSTOMERNUMBER,
+                          C.LASTNAME,
+                          C.FIRSTNAME,
+                          C.POSTCODE,
+                          A.TRANSID
+                     FROM CUSTOMER_AUDIT A, CUSTOMER C
+                    WHERE A.CUSTOMERNUMBER = C.CUSTOMERNUMBER
+                      AND A.AUDITACTION    = 'ADD'
+                      AND A.AUDITDATE      = :WS-RUN-DATE
+                    ORDER BY A.CUSTOMERNUMBER
+           END-EXEC.
+
+       01  WS-CURSOR-ROW.
+           05 WC-CUSTOMERNUM           PIC S9(9) COMP.
+           05 WC-LASTNAME              PIC X(20).
+           05 WC-FIRSTNAME             PIC X(15).
+           05 WC-POSTCODE              PIC X(08).
+           05 WC-TRANSID               PIC X(04).
+
+      * Breakdown cursor - one row per TERMID active today, with the
+      * count of adds that terminal was responsible for.
+           EXEC SQL
+               DECLARE TBCURSOR CURSOR FOR
+                   SELECT TERMID, COUNT(*)
+                     FROM CUSTOMER_AUDIT
+                    WHERE AUDITACTION = 'ADD'
+                      AND AUDITDATE   = :WS-RUN-DATE
+                    GROUP BY TERMID
+                    ORDER BY TERMID
+           END-EXEC.
+
+       01  WS-TB-ROW.
+           05 WB-TERMID                PIC X(04).
+           05 WB-COUNT                 PIC S9(9) COMP.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE                                                  *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-ROWS THRU 2000-PROCESS-ROWS-EXIT
+               UNTIL WS-EOJ.
+           PERFORM 8000-TERMINAL-BREAKDOWN
+               THRU 8000-TERMINAL-BREAKDOWN-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the report and work out the run date     *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT NBB-RPT
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+
+      * AUDITDATE is stored MMDDYYYY (the format LGACB01 asks CICS
+      * FORMATTIME for) - rearrange the YYYYMMDD we just accepted to
+      * match it
+           MOVE WS-TODAY-YYYYMMDD(5:2) TO WS-RUN-DATE(1:2)
+           MOVE WS-TODAY-YYYYMMDD(7:2) TO WS-RUN-DATE(3:2)
+           MOVE WS-TODAY-YYYYMMDD(1:4) TO WS-RUN-DATE(5:4)
+
+           MOVE WS-RUN-DATE TO RH-RUN-DATE
+           MOVE WS-RPT-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+
+           EXEC SQL
+               OPEN NBCURSOR
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE 'UNABLE TO OPEN NBCURSOR' TO RPT-LINE
+             WRITE RPT-LINE
+             MOVE 'Y' TO WS-EOJ-SW
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-ROWS - one report line per cursor row              *
+      ******************************************************************
+       2000-PROCESS-ROWS.
+           EXEC SQL
+               FETCH NBCURSOR
+                 INTO :WC-CUSTOMERNUM,
+                      :WC-LASTNAME,
+                      :WC-FIRSTNAME,
+                      :WC-POSTCODE,
+                      :WC-TRANSID
+           END-EXEC
+
+           IF SQLCODE EQUAL 100
+             MOVE 'Y' TO WS-EOJ-SW
+             GO TO 2000-PROCESS-ROWS-EXIT
+           END-IF
+
+           IF SQLCODE NOT EQUAL 0
+             MOVE 'FETCH ERROR ON NBCURSOR' TO RPT-LINE
+             WRITE RPT-LINE
+             MOVE 'Y' TO WS-EOJ-SW
+             GO TO 2000-PROCESS-ROWS-EXIT
+           END-IF
+
+           ADD 1 TO WS-CUSTOMER-COUNT
+           MOVE WC-CUSTOMERNUM TO RD-CUSTOMERNUM
+           MOVE WC-LASTNAME    TO RD-LASTNAME
+           MOVE WC-FIRSTNAME   TO RD-FIRSTNAME
+           MOVE WC-POSTCODE    TO RD-POSTCODE
+           MOVE WC-TRANSID     TO RD-TRANSID
+           MOVE WS-RPT-DETAIL  TO RPT-LINE
+           WRITE RPT-LINE.
+       2000-PROCESS-ROWS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - totals line, close down                       *
+      ******************************************************************
+       9000-TERMINATE.
+           EXEC SQL
+               CLOSE NBCURSOR
+           END-EXEC
+
+           MOVE WS-CUSTOMER-COUNT TO RT-COUNT
+           MOVE WS-RPT-TOTAL TO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE NBB-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-TERMINAL-BREAKDOWN - new-business volume by TERMID        *
+      ******************************************************************
+       8000-TERMINAL-BREAKDOWN.
+           MOVE WS-RPT-TB-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+
+           EXEC SQL
+               OPEN TBCURSOR
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE 'UNABLE TO OPEN TBCURSOR' TO RPT-LINE
+             WRITE RPT-LINE
+             GO TO 8000-TERMINAL-BREAKDOWN-EXIT
+           END-IF
+
+           PERFORM 8100-BREAKDOWN-ROW THRU 8100-BREAKDOWN-ROW-EXIT
+               UNTIL WS-TB-EOJ
+
+           EXEC SQL
+               CLOSE TBCURSOR
+           END-EXEC.
+       8000-TERMINAL-BREAKDOWN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8100-BREAKDOWN-ROW - one report line per distinct TERMID       *
+      ******************************************************************
+       8100-BREAKDOWN-ROW.
+           EXEC SQL
+               FETCH TBCURSOR
+                 INTO :WB-TERMID,
+                      :WB-COUNT
+           END-EXEC
+
+           IF SQLCODE EQUAL 100
+             MOVE 'Y' TO WS-TB-EOJ-SW
+             GO TO 8100-BREAKDOWN-ROW-EXIT
+           END-IF
+
+           IF SQLCODE NOT EQUAL 0
+             MOVE 'FETCH ERROR ON TBCURSOR' TO RPT-LINE
+             WRITE RPT-LINE
+             MOVE 'Y' TO WS-TB-EOJ-SW
+             GO TO 8100-BREAKDOWN-ROW-EXIT
+           END-IF
+
+           MOVE WB-TERMID      TO RB-TERMID
+           MOVE WB-COUNT       TO RB-COUNT
+           MOVE WS-RPT-TB-DETAIL TO RPT-LINE
+           WRITE RPT-LINE.
+       8100-BREAKDOWN-ROW-EXIT.
+           EXIT.
