@@ -0,0 +1,264 @@
+      ******************************************************************
+      *                                                                *
+      * (C) Copyright IBM Corp. 2011, 2024                             *
+      *                                                                *
+      *                READ Customer Policy-Count Summary              *
+      *                                                                *
+      *   Given a customer number, returns a count of that customer's  *
+      *  active policies (EXPIRYDATE not yet passed) broken down by    *
+      *  policy type - so a call-center rep pulling up a customer sees *
+      *  "2 motor, 1 house" at a glance instead of running a separate  *
+      *  lookup per policy type.                                       *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     LGCSU01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           05 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGCSU01-------WS'.
+           05 WS-TRANSID               PIC X(4).
+           05 WS-TERMID                PIC X(4).
+           05 WS-TASKNUM               PIC 9(7).
+           05 WS-CALEN                 PIC S9(4) COMP.
+
+      * Variables for time/date processing
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+       01  WS-TODAY-YYYYMMDD           PIC 9(08) VALUE 0.
+       01  WS-TODAY-DATE               PIC X(10) VALUE SPACES.
+
+      * Error Message structure
+       01  ERROR-MSG.
+           05 EM-DATE                  PIC X(8)  VALUE SPACES.
+           05 FILLER                   PIC X     VALUE SPACES.
+           05 EM-TIME                  PIC X(6)  VALUE SPACES.
+           05 FILLER                   PIC X(9)  VALUE ' LGCSU01 '.
+           05 EM-VARIABLE.
+             15 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             15 EM-CUSNUM              PIC X(10)  VALUE SPACES.
+             15 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             15 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             15 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+
+       01  CA-ERROR-MSG.
+           05 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
+           05 CA-DATA                  PIC X(90) VALUE SPACES.
+      *----------------------------------------------------------------*
+       77 LGSTSQ                       PIC X(8)  VALUE 'LGSTSQ'.
+
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+      * Fields to be used to check that commarea is correct length
+       01  WS-COMMAREA-LENGTHS.
+           05 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           05 WS-CA-CUSTNUM-LEN        PIC S9(4) COMP VALUE +10.
+           05 WS-REQUIRED-CA-LEN       PIC S9(4) COMP VALUE +0.
+
+      *    Include copybook for defintion of policy detail lengths
+           COPY LGPOLICY.
+      *----------------------------------------------------------------*
+
+       01  WS-SWITCHES.
+           05 WS-PS-EOJ-SW              PIC X      VALUE 'N'.
+               88 WS-PS-EOJ                   VALUE 'Y'.
+
+      * copied from the commarea so the cursor below only needs
+      * WORKING-STORAGE host variables, the same way LGRNB01/LGNBB01
+      * do rather than reaching into the LINKAGE SECTION
+       01  WS-CUSTOMER-NUM              PIC 9(10).
+
+       01  WS-PS-ROW.
+           05 WS-PS-POLICYTYPE          PIC X(03).
+           05 WS-PS-TYPE-COUNT          PIC S9(9) COMP.
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE PSCURSOR CURSOR FOR
+                   SELECT POLICYTYPE, COUNT(*)
+                     FROM POLICY
+                    WHERE CUSTOMERNUMBER = :WS-CUSTOMER-NUM
+                      AND EXPIRYDATE >= :WS-TODAY-DATE
+                    GROUP BY POLICYTYPE
+           END-EXEC.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE LGCSUMCA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE.
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           MOVE EIBCALEN TO WS-CALEN.
+
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF.
+
+           MOVE '00' TO CA-RETURN-CODE.
+
+           COMPUTE WS-REQUIRED-CA-LEN = WS-CA-HEADER-LEN
+                                       + WS-CA-CUSTNUM-LEN
+                                       + WS-SUMRY-CUST-LEN.
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC.
+
+           PERFORM GET-TODAYS-DATE.
+           PERFORM READ-POLICY-SUMMARY.
+
+           EXEC CICS RETURN END-EXEC.
+
+      *================================================================*
+       GET-TODAYS-DATE.
+      *================================================================*
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     DATESEP
+                     YYYYMMDD(WS-TODAY-YYYYMMDD)
+           END-EXEC
+           MOVE WS-TODAY-YYYYMMDD(1:4) TO WS-TODAY-DATE(1:4)
+           MOVE '-'                    TO WS-TODAY-DATE(5:1)
+           MOVE WS-TODAY-YYYYMMDD(5:2) TO WS-TODAY-DATE(6:2)
+           MOVE '-'                    TO WS-TODAY-DATE(8:1)
+           MOVE WS-TODAY-YYYYMMDD(7:2) TO WS-TODAY-DATE(9:2).
+      *================================================================*
+       READ-POLICY-SUMMARY.
+      *================================================================*
+      * EXPIRYDATE is YYYY-MM-DD, which (unlike CUSTOMER_AUDIT's
+      * MMDDYYYY) sorts correctly as a string, so a plain >= is safe
+      *================================================================*
+           MOVE ' SELECT POLICY SUMMARY' TO EM-SQLREQ
+           MOVE CA-CUSTOMER-NUM TO EM-CUSNUM
+           MOVE CA-CUSTOMER-NUM TO WS-CUSTOMER-NUM
+
+           INITIALIZE CA-POLICY-SUMMARY
+
+           EXEC SQL
+               OPEN PSCURSOR
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               MOVE 'Y' TO WS-PS-EOJ-SW
+           END-EVALUATE
+
+           PERFORM ACCUMULATE-TYPE-COUNT THRU ACCUMULATE-TYPE-COUNT-EXIT
+               UNTIL WS-PS-EOJ
+
+           EXEC SQL
+               CLOSE PSCURSOR
+           END-EXEC
+
+           COMPUTE CA-TOTAL-POLICY-COUNT = CA-HOUSE-COUNT
+                                          + CA-MOTOR-COUNT
+                                          + CA-ENDOW-COUNT
+                                          + CA-COMM-COUNT.
+      *================================================================*
+       ACCUMULATE-TYPE-COUNT.
+      *================================================================*
+           EXEC SQL
+               FETCH PSCURSOR
+                 INTO :WS-PS-POLICYTYPE,
+                      :WS-PS-TYPE-COUNT
+           END-EXEC
+
+           IF SQLCODE EQUAL 100
+             MOVE 'Y' TO WS-PS-EOJ-SW
+             GO TO ACCUMULATE-TYPE-COUNT-EXIT
+           END-IF
+
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             MOVE 'Y' TO WS-PS-EOJ-SW
+             GO TO ACCUMULATE-TYPE-COUNT-EXIT
+           END-IF
+
+           EVALUATE WS-PS-POLICYTYPE
+             WHEN 'HOU'
+               MOVE WS-PS-TYPE-COUNT TO CA-HOUSE-COUNT
+             WHEN 'MOT'
+               MOVE WS-PS-TYPE-COUNT TO CA-MOTOR-COUNT
+             WHEN 'END'
+               MOVE WS-PS-TYPE-COUNT TO CA-ENDOW-COUNT
+             WHEN 'COM'
+               MOVE WS-PS-TYPE-COUNT TO CA-COMM-COUNT
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+       ACCUMULATE-TYPE-COUNT-EXIT.
+           EXIT.
+      *================================================================*
+      * Procedure to write error message to Queues                     *
+      *================================================================*
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 91 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:90) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             END-IF
+           END-IF.
