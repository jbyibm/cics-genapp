@@ -0,0 +1,37 @@
+      ******************************************************************
+      *                                                                *
+      *               LGENDWCA - Endowment policy commarea              *
+      *                                                                *
+      *   Field-by-field layout of the DFHCOMMAREA passed to LGEPB01.  *
+      *  CA-POLICY-DATA is WS-POLICY-LEN (LGPOLICY) bytes, followed by  *
+      *  CA-ENDOW-DATA at WS-ENDOW-LEN bytes - the two together match   *
+      *  WS-FULL-ENDOW-LEN.                                             *
+      *                                                                *
+      ******************************************************************
+       01  CA-HEADER.
+           05 CA-RETURN-CODE           PIC X(02).
+           05 CA-REQUEST-TYPE          PIC X(01).
+               88 CA-REQ-ADD-POLICY          VALUE '1'.
+           05 CA-COMMAREA-VERSN        PIC X(02).
+           05 CA-STAFF-ID              PIC X(05).
+           05 FILLER                   PIC X(08).
+
+       01  CA-POLICY-DATA.
+           05 CA-POLICY-NUM            PIC 9(10).
+           05 CA-CUSTOMER-NUM          PIC 9(10).
+           05 CA-ISSUE-DATE            PIC X(10).
+           05 CA-EXPIRY-DATE           PIC X(10).
+           05 CA-LAST-CHANGED          PIC X(10).
+           05 CA-BROKER-ID             PIC X(08).
+           05 CA-BROKER-COMMISSION     PIC 9(03)V9(02).
+           05 CA-POLICY-TYPE           PIC X(01).
+           05 FILLER                   PIC X(08).
+
+       01  CA-ENDOW-DATA.
+           05 CA-ENDOW-TERM-YEARS       PIC 9(02).
+           05 CA-ENDOW-SUM-ASSURED      PIC 9(07)V9(02).
+           05 CA-ENDOW-PREMIUM          PIC 9(05)V9(02).
+           05 CA-ENDOW-WITH-PROFITS     PIC X(01).
+               88 CA-ENDOW-IS-WITH-PROFITS  VALUE 'Y'.
+           05 CA-ENDOW-LIFE-ASSURED     PIC X(20).
+           05 FILLER                   PIC X(13).
