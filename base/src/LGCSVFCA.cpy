@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      *         LGCSVFCA - Customer-secret verify commarea              *
+      *                                                                *
+      *   DFHCOMMAREA layout for LGCSV01, the authentication path       *
+      *  that actually consumes D2-CUSTSECR-PASS/COUNT/STATE - until    *
+      *  this program existed nothing incremented the failure count     *
+      *  or honoured a lockout.                                         *
+      *                                                                *
+      ******************************************************************
+       01  CA-HEADER.
+           05 CA-RETURN-CODE           PIC X(02).
+           05 CA-REQUEST-TYPE          PIC X(01).
+               88 CA-REQ-VERIFY-SECRET       VALUE '1'.
+           05 CA-COMMAREA-VERSN        PIC X(02).
+           05 CA-STAFF-ID              PIC X(05).
+           05 FILLER                   PIC X(08).
+
+       01  CA-VERIFY-DATA.
+           05 CA-CUSTOMER-NUM          PIC 9(10).
+           05 CA-SECRET-SUBMITTED      PIC X(32).
+           05 FILLER                   PIC X(08).
