@@ -0,0 +1,249 @@
+      ******************************************************************
+      *                                                                *
+      * (C) Copyright IBM Corp. 2011, 2024                             *
+      *                                                                *
+      *                   Error Queue Monitor                          *
+      *                                                                *
+      *   WRITE-ERROR-MESSAGE (lgacdb01.cbl and friends) LINKs to      *
+      *  LGSTSQ to drop each ERROR-MSG, and separately up to 90 bytes  *
+      *  of the failing commarea via CA-ERROR-MSG, but nothing before  *
+      *  this transaction ever read that queue back - entries just    *
+      *  sat there until whoever owns the queue definition aged them   *
+      *  out.  LGSTSQ has no source in this suite to confirm it        *
+      *  against, but "TSQ" in the name is taken here to mean a CICS   *
+      *  Temporary Storage Queue, not a Transient Data Queue, so this  *
+      *  monitor browses LGERRORQ with READQ TS ... NEXT.  Scheduled   *
+      *  to run periodically (same unattended CICS-scheduled style as  *
+      *  LGSRB01), it drains whatever is on the queue, tells an        *
+      *  ERROR-MSG entry from a raw CA-ERROR-MSG commarea dump by the  *
+      *  'COMMAREA=' tag CA-ERROR-MSG always leads with, breaks the    *
+      *  EM- fields out where the caller's ERROR-MSG copy uses the     *
+      *  CNUM=/PNUM=/SQLCODE= layout (everyone except LGCTB01), and    *
+      *  inserts one ERRORLOG row per entry with whatever it could     *
+      *  not break out kept in RAWMSG.  If a single drain turns up     *
+      *  more entries than WS-PAGE-THRESHOLD, that is taken as the     *
+      *  "page operations" case - there is no paging integration      *
+      *  anywhere in this suite to call out to, so the stand-in is a   *
+      *  distinctly-worded high-severity entry put back through the    *
+      *  same LGSTSQ LINK every other program already uses to surface  *
+      *  trouble, for whatever downstream tooling watches that queue.  *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     LGEQM01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           05 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGEQM01-------WS'.
+           05 WS-TRANSID               PIC X(4).
+           05 WS-TERMID                PIC X(4).
+           05 WS-TASKNUM               PIC 9(7).
+
+       01  WS-RESP                    PIC S9(8) COMP.
+       01  WS-SWITCHES.
+           05 WS-EOJ-SW                PIC X      VALUE 'N'.
+               88 WS-EOJ                     VALUE 'Y'.
+       77  WS-DRAINED-COUNT            PIC S9(7) COMP VALUE 0.
+       77  WS-PAGE-THRESHOLD           PIC S9(4) COMP VALUE 25.
+       77  WS-QUEUE-LEN                PIC S9(4) COMP VALUE 0.
+       77  WS-SCAN-POS                 PIC S9(4) COMP VALUE 0.
+
+      * Variables for time/date processing
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+
+      * Error Message structure - this program's own failures only,
+      * so EM-VARIABLE is free text like LGCTB01's rather than the
+      * CNUM=/PNUM= layout the customer/policy transactions use.
+       01  ERROR-MSG.
+           05 EM-DATE                  PIC X(8)  VALUE SPACES.
+           05 FILLER                   PIC X     VALUE SPACES.
+           05 EM-TIME                  PIC X(6)  VALUE SPACES.
+           05 FILLER                   PIC X(9)  VALUE ' LGEQM01 '.
+           05 EM-VARIABLE              PIC X(40) VALUE SPACES.
+      *----------------------------------------------------------------*
+       77 LGSTSQ                       PIC X(8)  VALUE 'LGSTSQ'.
+
+      *----------------------------------------------------------------*
+      * Queue being drained - see header note on the TSQ/TDQ question *
+      *----------------------------------------------------------------*
+       77 LGERRORQ                     PIC X(8)  VALUE 'LGERRORQ'.
+
+      *----------------------------------------------------------------*
+      * Generic receiving area for one queue item, big enough for the *
+      * larger of ERROR-MSG and CA-ERROR-MSG, redefined both ways     *
+      *----------------------------------------------------------------*
+       01  WS-QUEUE-DATA                PIC X(99) VALUE SPACES.
+
+       01  WS-QUEUE-AS-ERRMSG REDEFINES WS-QUEUE-DATA.
+           05 QM-EM-DATE                PIC X(8).
+           05 FILLER                    PIC X.
+           05 QM-EM-TIME                PIC X(6).
+           05 QM-EM-PROGRAM             PIC X(9).
+           05 QM-EM-VARIABLE            PIC X(75).
+
+       01  WS-QUEUE-AS-COMMAREA REDEFINES WS-QUEUE-DATA.
+           05 QM-CA-TAG                 PIC X(9).
+           05 QM-CA-DATA                PIC X(90).
+
+      *----------------------------------------------------------------*
+      * Host variables for the ERRORLOG insert - mirrors ERROR-MSG's  *
+      * EM- fields, with a RAWMSG fallback for whatever a caller's    *
+      * layout did not break out structurally (e.g. LGCTB01)          *
+      *----------------------------------------------------------------*
+       01  WS-LOG-DATE                  PIC X(8)  VALUE SPACES.
+       01  WS-LOG-TIME                  PIC X(6)  VALUE SPACES.
+       01  WS-LOG-PROGRAM               PIC X(8)  VALUE SPACES.
+       01  WS-LOG-CUSTNUM               PIC X(10) VALUE SPACES.
+       01  WS-LOG-POLNUM                PIC X(10) VALUE SPACES.
+       01  WS-LOG-SQLRC                 PIC X(6)  VALUE SPACES.
+       01  WS-LOG-RAWMSG                PIC X(90) VALUE SPACES.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE.
+      *----------------------------------------------------------------*
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+
+           PERFORM DRAIN-QUEUE-ITEM UNTIL WS-EOJ.
+
+           IF WS-DRAINED-COUNT > 0
+             EXEC CICS DELETEQ TS QUEUE(LGERRORQ) RESP(WS-RESP)
+             END-EXEC
+           END-IF.
+
+           PERFORM CHECK-QUEUE-DEPTH.
+
+           EXEC CICS RETURN END-EXEC.
+
+      *================================================================*
+       DRAIN-QUEUE-ITEM.
+      *================================================================*
+      * Clear WS-QUEUE-DATA before every READQ - callers' ERROR-MSG    *
+      * layouts are different fixed widths, so a short item would      *
+      * otherwise leave a longer item's trailing bytes (including its  *
+      * SQLCODE= tag/value) sitting stale past where the new READQ     *
+      * wrote, and PARSE-VARIABLE-FIELDS would pick that up as if it   *
+      * belonged to the current item.                                  *
+           MOVE SPACES TO WS-QUEUE-DATA
+
+           EXEC CICS READQ TS QUEUE(LGERRORQ)
+                     INTO(WS-QUEUE-DATA)
+                     LENGTH(WS-QUEUE-LEN)
+                     NEXT
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+             MOVE 'Y' TO WS-EOJ-SW
+             GO TO DRAIN-QUEUE-ITEM-EXIT
+           END-IF
+
+           ADD 1 TO WS-DRAINED-COUNT
+           PERFORM LOG-QUEUE-ENTRY.
+       DRAIN-QUEUE-ITEM-EXIT.
+           EXIT.
+      *================================================================*
+       LOG-QUEUE-ENTRY.
+      *================================================================*
+           MOVE SPACES TO WS-LOG-DATE    WS-LOG-TIME
+                           WS-LOG-PROGRAM WS-LOG-CUSTNUM
+                           WS-LOG-POLNUM  WS-LOG-SQLRC
+                           WS-LOG-RAWMSG
+
+           IF QM-CA-TAG EQUAL 'COMMAREA='
+             MOVE QM-CA-DATA TO WS-LOG-RAWMSG
+           ELSE
+             MOVE QM-EM-DATE          TO WS-LOG-DATE
+             MOVE QM-EM-TIME          TO WS-LOG-TIME
+             MOVE QM-EM-PROGRAM(2:8)  TO WS-LOG-PROGRAM
+             MOVE QM-EM-VARIABLE(1:75) TO WS-LOG-RAWMSG(1:75)
+             PERFORM PARSE-VARIABLE-FIELDS
+           END-IF.
+
+           PERFORM INSERT-ERRORLOG-ROW.
+      *================================================================*
+       PARSE-VARIABLE-FIELDS.
+      *================================================================*
+      * Picks CNUM=/PNUM=/SQLCODE= out of EM-VARIABLE where the caller *
+      * used that layout (lgacdb01.cbl and most of its callers) -     *
+      * left blank, with RAWMSG carrying the text, where it did not.  *
+      *================================================================*
+           MOVE 0 TO WS-SCAN-POS
+           INSPECT QM-EM-VARIABLE TALLYING WS-SCAN-POS
+                   FOR CHARACTERS BEFORE INITIAL ' CNUM='
+           IF WS-SCAN-POS < LENGTH OF QM-EM-VARIABLE
+             MOVE QM-EM-VARIABLE(WS-SCAN-POS + 7 : 10) TO WS-LOG-CUSTNUM
+           END-IF
+
+           MOVE 0 TO WS-SCAN-POS
+           INSPECT QM-EM-VARIABLE TALLYING WS-SCAN-POS
+                   FOR CHARACTERS BEFORE INITIAL ' PNUM='
+           IF WS-SCAN-POS < LENGTH OF QM-EM-VARIABLE
+             MOVE QM-EM-VARIABLE(WS-SCAN-POS + 7 : 10) TO WS-LOG-POLNUM
+           END-IF
+
+           MOVE 0 TO WS-SCAN-POS
+           INSPECT QM-EM-VARIABLE TALLYING WS-SCAN-POS
+                   FOR CHARACTERS BEFORE INITIAL ' SQLCODE='
+           IF WS-SCAN-POS < LENGTH OF QM-EM-VARIABLE
+             MOVE QM-EM-VARIABLE(WS-SCAN-POS + 10 : 6) TO WS-LOG-SQLRC
+           END-IF.
+      *================================================================*
+       INSERT-ERRORLOG-ROW.
+      *================================================================*
+           EXEC SQL
+               INSERT INTO ERRORLOG
+                      (ERRORDATE, ERRORTIME, PROGRAMID, CUSTOMERNUM,
+                       POLICYNUM, SQLRC, RAWMSG)
+                VALUES (:WS-LOG-DATE, :WS-LOG-TIME, :WS-LOG-PROGRAM,
+                        :WS-LOG-CUSTNUM, :WS-LOG-POLNUM, :WS-LOG-SQLRC,
+                        :WS-LOG-RAWMSG)
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE ' INSERT ERRORLOG FAILED' TO EM-VARIABLE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+      *================================================================*
+       CHECK-QUEUE-DEPTH.
+      *================================================================*
+           IF WS-DRAINED-COUNT > WS-PAGE-THRESHOLD
+             MOVE ' ERRORQ DEPTH OVER PAGE THRESHOLD - CALL OPS'
+               TO EM-VARIABLE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+      *================================================================*
+      * Procedure to write error message to Queues                     *
+      *================================================================*
+       WRITE-ERROR-MESSAGE.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
