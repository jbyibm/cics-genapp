@@ -0,0 +1,367 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID.    LGCMB01                                         *
+      * AUTHOR.        D. MERCER, NEW BUSINESS SYSTEMS                 *
+      * INSTALLATION.  GENAPP BATCH SUITE                              *
+      * DATE-WRITTEN.  2024-04-02                                      *
+      * DATE-COMPILED.                                                 *
+      *                                                                *
+      *   Monthly commission accrual.  BROKERID on POLICY carries the  *
+      *  selling broker's code; where that code is one of our own       *
+      *  EMP_ID values (the in-house sales staff are set up on          *
+      *  EMPLOYEE with BROKERID holding their zero-padded EMP_ID) the   *
+      *  commission earned - PREMIUM x BROKERSCOMMISSION, taken from    *
+      *  whichever of HOUSE/MOTOR/ENDOWMENT/COMMERCIAL the policy is -  *
+      *  is accrued into EMPLOYEE_COMMISSION for the run month and      *
+      *  printed on the commission statement.  External brokers whose   *
+      *  BROKERID does not resolve to an EMPLOYEE row are left alone -  *
+      *  they are paid outside this system.  Run once a month, after    *
+      *  the online month-end has closed.                               *
+      *                                                                *
+      *    Modification History                                        *
+      *    ----------------------                                      *
+      *    2024-04-02  DM  Initial version.                            *
+      *                                                                *
+      ******************************************************************
+       PROGRAM-ID.     LGCMB01.
+       AUTHOR.         D. MERCER.
+       DATE-WRITTEN.   2024-04-02.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMM-RPT  ASSIGN TO COMMRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMM-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-TODAY-YYYYMMDD           PIC 9(08) VALUE 0.
+       77  WS-RUN-PERIOD               PIC X(06) VALUE SPACES.
+
+      * Period-override card, read off SYSIN - blank defaults to the
+      * current calendar month, the same way a same-day rerun would
+      * already behave; an explicit CCYYMM lets a late rerun (e.g.
+      * after an abend that spills past midnight) still post against
+      * the month the online month-end actually closed for, instead
+      * of silently drifting onto the new month.
+       01  WS-PARM-CARD.
+           05 WS-PARM-PERIOD           PIC X(06).
+           05 FILLER                   PIC X(74).
+
+       01  WS-SWITCHES.
+           05 WS-EOJ-SW                PIC X      VALUE 'N'.
+               88 WS-EOJ                     VALUE 'Y'.
+           05 WS-STMT-EOJ-SW           PIC X      VALUE 'N'.
+               88 WS-STMT-EOJ                VALUE 'Y'.
+       77  WS-POLICY-COUNT             PIC S9(7) COMP VALUE 0.
+       77  WS-STATEMENT-COUNT          PIC S9(7) COMP VALUE 0.
+       77  WS-GRAND-TOTAL              PIC 9(09)V9(02) VALUE 0.
+       77  WS-ROW-COUNT                PIC S9(4) COMP VALUE 0.
+       77  WS-EMP-ID-NUM               PIC 9(05) VALUE 0.
+       77  WS-COMMISSION-AMT           PIC 9(09)V9(02) VALUE 0.
+       77  WS-EMP-NAME                 PIC X(20) VALUE SPACES.
+      * Periodic COMMIT, same idiom as LGMCB01's 2600-COMMIT-CHECK, so
+      * a large commission book is not one giant unit of work
+       77  WS-COMMIT-INTERVAL          PIC S9(5) COMP VALUE 100.
+       77  WS-ROWS-SINCE-COMMIT        PIC S9(5) COMP VALUE 0.
+
+       01  WS-RPT-HEADING.
+           05 FILLER                   PIC X(21)
+                                        VALUE 'COMMISSION STATEMENT '.
+           05 RH-RUN-PERIOD            PIC X(06).
+           05 FILLER                   PIC X(53) VALUE SPACES.
+
+       01  WS-RPT-DETAIL.
+           05 FILLER                   PIC X(06) VALUE ' EMP='.
+           05 RD-EMP-ID                PIC Z(04)9.
+           05 FILLER                   PIC X(07) VALUE ' NAME='.
+           05 RD-EMP-NAME              PIC X(20).
+           05 FILLER                   PIC X(07) VALUE ' POLS='.
+           05 RD-POLICY-COUNT          PIC Z(04)9.
+           05 FILLER                   PIC X(07) VALUE ' COMM='.
+           05 RD-AMOUNT                PIC Z(07)9.99.
+           05 FILLER                   PIC X(05) VALUE SPACES.
+
+       01  WS-RPT-TOTAL.
+           05 FILLER                   PIC X(23)
+                                        VALUE 'TOTAL COMMISSION PAID='.
+           05 RT-AMOUNT                PIC Z(08)9.99.
+           05 FILLER                   PIC X(48) VALUE SPACES.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL
+               DECLARE CMCURSOR CURSOR FOR
+                   SELECT P.BROKERID, P.BROKERSCOMMISSION, H.PREMIUM
+                     FROM POLICY P, HOUSE H
+                    WHERE P.POLICYNUMBER = H.POLICYNUMBER
+                      AND P.POLICYTYPE   = 'HOU'
+                   UNION ALL
+                   SELECT P.BROKERID, P.BROKERSCOMMISSION, M.PREMIUM
+                     FROM POLICY P, MOTOR M
+                    WHERE P.POLICYNUMBER = M.POLICYNUMBER
+                      AND P.POLICYTYPE   = 'MOT'
+                   UNION ALL
+                   SELECT P.BROKERID, P.BROKERSCOMMISSION, E.PREMIUM
+                     FROM POLICY P, ENDOWMENT E
+                    WHERE P.POLICYNUMBER = E.POLICYNUMBER
+                      AND P.POLICYTYPE   = 'END'
+                   UNION ALL
+                   SELECT P.BROKERID, P.BROKERSCOMMISSION, C.PREMIUM
+                     FROM POLICY P, COMMERCIAL C
+                    WHERE P.POLICYNUMBER = C.POLICYNUMBER
+                      AND P.POLICYTYPE   = 'COM'
+           END-EXEC.
+
+       01  WS-CURSOR-ROW.
+           05 WC-BROKERID              PIC X(08).
+           05 WC-BROKERSCOMMISSION     PIC 9(03)V9(02).
+           05 WC-PREMIUM               PIC 9(07)V9(02).
+
+           EXEC SQL
+               DECLARE STCURSOR CURSOR FOR
+                   SELECT EMPID, EMPNAME, POLICYCOUNT, COMMAMOUNT
+                     FROM EMPLOYEE_COMMISSION
+                    WHERE COMMPERIOD = :WS-RUN-PERIOD
+                    ORDER BY EMPID
+           END-EXEC.
+
+       01  WS-STATEMENT-ROW.
+           05 WST-EMPID                PIC 9(05).
+           05 WST-EMPNAME              PIC X(20).
+           05 WST-POLICYCOUNT          PIC S9(7) COMP.
+           05 WST-COMMAMOUNT           PIC 9(09)V9(02).
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE                                                  *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-ROWS THRU 2000-PROCESS-ROWS-EXIT
+               UNTIL WS-EOJ.
+           PERFORM 4000-PRINT-STATEMENT THRU 4000-PRINT-STATEMENT-EXIT
+               UNTIL WS-STMT-EOJ.
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the report, work out the run period and *
+      * clear down any prior accrual already posted for this period -  *
+      * every run recomputes the full accrual from the POLICY tables,  *
+      * so a re-run in the same month does not double the figures.     *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT COMM-RPT
+
+           ACCEPT WS-PARM-CARD FROM SYSIN
+
+           IF WS-PARM-PERIOD EQUAL SPACES
+             ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+             MOVE WS-TODAY-YYYYMMDD(1:6) TO WS-RUN-PERIOD
+           ELSE
+             MOVE WS-PARM-PERIOD TO WS-RUN-PERIOD
+           END-IF
+
+           MOVE WS-RUN-PERIOD TO RH-RUN-PERIOD
+           MOVE WS-RPT-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+
+           EXEC SQL
+               DELETE FROM EMPLOYEE_COMMISSION
+                     WHERE COMMPERIOD = :WS-RUN-PERIOD
+           END-EXEC
+
+           EXEC SQL
+               OPEN CMCURSOR
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE 'UNABLE TO OPEN CMCURSOR' TO RPT-LINE
+             WRITE RPT-LINE
+             MOVE 'Y' TO WS-EOJ-SW
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-ROWS - one policy's commission per cursor row.    *
+      * BROKERID resolves to an EMP_ID only for in-house sales staff - *
+      * anything else is an external broker and is skipped here.       *
+      ******************************************************************
+       2000-PROCESS-ROWS.
+           EXEC SQL
+               FETCH CMCURSOR
+                 INTO :WC-BROKERID,
+                      :WC-BROKERSCOMMISSION,
+                      :WC-PREMIUM
+           END-EXEC
+
+           IF SQLCODE EQUAL 100
+             MOVE 'Y' TO WS-EOJ-SW
+             GO TO 2000-PROCESS-ROWS-EXIT
+           END-IF
+
+           IF SQLCODE NOT EQUAL 0
+             MOVE 'FETCH ERROR ON CMCURSOR' TO RPT-LINE
+             WRITE RPT-LINE
+             MOVE 'Y' TO WS-EOJ-SW
+             GO TO 2000-PROCESS-ROWS-EXIT
+           END-IF
+
+           IF WC-BROKERID(4:5) IS NOT NUMERIC
+             GO TO 2000-PROCESS-ROWS-EXIT
+           END-IF
+
+           MOVE WC-BROKERID(4:5) TO WS-EMP-ID-NUM
+
+           EXEC SQL
+               SELECT EMP_NAME
+                 INTO :WS-EMP-NAME
+                 FROM EMPLOYEE
+                WHERE EMP_ID = :WS-EMP-ID-NUM
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL 0
+             GO TO 2000-PROCESS-ROWS-EXIT
+           END-IF
+
+           ADD 1 TO WS-POLICY-COUNT
+           COMPUTE WS-COMMISSION-AMT ROUNDED =
+                   WC-PREMIUM * WC-BROKERSCOMMISSION / 100
+
+           PERFORM 3000-ACCRUE-COMMISSION.
+           PERFORM 2600-COMMIT-CHECK THRU 2600-COMMIT-CHECK-EXIT.
+       2000-PROCESS-ROWS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2600-COMMIT-CHECK - periodic COMMIT every WS-COMMIT-INTERVAL   *
+      * rows, so a large commission book is not one giant unit of work *
+      ******************************************************************
+       2600-COMMIT-CHECK.
+           ADD 1 TO WS-ROWS-SINCE-COMMIT
+           IF WS-ROWS-SINCE-COMMIT NOT LESS THAN WS-COMMIT-INTERVAL
+             EXEC SQL COMMIT END-EXEC
+             MOVE 0 TO WS-ROWS-SINCE-COMMIT
+           END-IF.
+       2600-COMMIT-CHECK-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-ACCRUE-COMMISSION - add this policy's commission onto the *
+      * employee's running total for the run period.                  *
+      ******************************************************************
+       3000-ACCRUE-COMMISSION.
+           MOVE 0 TO WS-ROW-COUNT
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-ROW-COUNT
+                 FROM EMPLOYEE_COMMISSION
+                WHERE EMPID       = :WS-EMP-ID-NUM
+                  AND COMMPERIOD  = :WS-RUN-PERIOD
+           END-EXEC
+
+           IF WS-ROW-COUNT IS GREATER THAN ZERO
+             EXEC SQL
+                 UPDATE EMPLOYEE_COMMISSION
+                    SET POLICYCOUNT = POLICYCOUNT + 1,
+                        COMMAMOUNT  = COMMAMOUNT + :WS-COMMISSION-AMT
+                  WHERE EMPID      = :WS-EMP-ID-NUM
+                    AND COMMPERIOD = :WS-RUN-PERIOD
+             END-EXEC
+           ELSE
+             EXEC SQL
+                 INSERT INTO EMPLOYEE_COMMISSION
+                           ( EMPID,
+                             EMPNAME,
+                             COMMPERIOD,
+                             POLICYCOUNT,
+                             COMMAMOUNT )
+                    VALUES ( :WS-EMP-ID-NUM,
+                             :WS-EMP-NAME,
+                             :WS-RUN-PERIOD,
+                             1,
+                             :WS-COMMISSION-AMT )
+             END-EXEC
+           END-IF.
+       3000-ACCRUE-COMMISSION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-PRINT-STATEMENT - one line per employee who earned        *
+      * commission this period, read back off EMPLOYEE_COMMISSION so   *
+      * the printed statement matches exactly what was posted.         *
+      ******************************************************************
+       4000-PRINT-STATEMENT.
+           IF WS-STATEMENT-COUNT EQUAL 0
+             EXEC SQL
+                 OPEN STCURSOR
+             END-EXEC
+             IF SQLCODE NOT EQUAL 0
+               MOVE 'UNABLE TO OPEN STCURSOR' TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE 'Y' TO WS-STMT-EOJ-SW
+               GO TO 4000-PRINT-STATEMENT-EXIT
+             END-IF
+           END-IF
+
+           EXEC SQL
+               FETCH STCURSOR
+                 INTO :WST-EMPID,
+                      :WST-EMPNAME,
+                      :WST-POLICYCOUNT,
+                      :WST-COMMAMOUNT
+           END-EXEC
+
+           IF SQLCODE EQUAL 100
+             MOVE 'Y' TO WS-STMT-EOJ-SW
+             EXEC SQL
+                 CLOSE STCURSOR
+             END-EXEC
+             GO TO 4000-PRINT-STATEMENT-EXIT
+           END-IF
+
+           IF SQLCODE NOT EQUAL 0
+             MOVE 'FETCH ERROR ON STCURSOR' TO RPT-LINE
+             WRITE RPT-LINE
+             MOVE 'Y' TO WS-STMT-EOJ-SW
+             GO TO 4000-PRINT-STATEMENT-EXIT
+           END-IF
+
+           ADD 1 TO WS-STATEMENT-COUNT
+           ADD WST-COMMAMOUNT TO WS-GRAND-TOTAL
+           MOVE WST-EMPID       TO RD-EMP-ID
+           MOVE WST-EMPNAME     TO RD-EMP-NAME
+           MOVE WST-POLICYCOUNT TO RD-POLICY-COUNT
+           MOVE WST-COMMAMOUNT  TO RD-AMOUNT
+           MOVE WS-RPT-DETAIL   TO RPT-LINE
+           WRITE RPT-LINE.
+       4000-PRINT-STATEMENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - close the input cursor, print the grand total *
+      ******************************************************************
+       9000-TERMINATE.
+           EXEC SQL COMMIT END-EXEC
+
+           EXEC SQL
+               CLOSE CMCURSOR
+           END-EXEC
+
+           MOVE WS-GRAND-TOTAL TO RT-AMOUNT
+           MOVE WS-RPT-TOTAL TO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE COMM-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.
