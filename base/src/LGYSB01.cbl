@@ -0,0 +1,323 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID.    LGYSB01                                         *
+      * AUTHOR.        D. MERCER, NEW BUSINESS SYSTEMS                 *
+      * INSTALLATION.  GENAPP BATCH SUITE                              *
+      * DATE-WRITTEN.  2024-07-15                                      *
+      * DATE-COMPILED.                                                 *
+      *                                                                *
+      *   Year-end policyholder statement.  Driven by a single SYSIN   *
+      *  card carrying the statement year (CCYY); for every customer   *
+      *  with at least one policy in force on 31 December of that     *
+      *  year - ISSUEDATE on or before, EXPIRYDATE on or after - it    *
+      *  prints one detail line per policy (type, premium, cover       *
+      *  level, renewal date) taken from whichever of HOUSE/MOTOR/     *
+      *  ENDOWMENT/COMMERCIAL the policy belongs to, followed by a     *
+      *  per-customer total line.  Run once a year, after the online   *
+      *  year-end close.                                               *
+      *                                                                *
+      *    Modification History                                       *
+      *    ----------------------                                      *
+      *    2024-07-15  DM  Initial version.                            *
+      *                                                                *
+      ******************************************************************
+       PROGRAM-ID.     LGYSB01.
+       AUTHOR.         D. MERCER.
+       DATE-WRITTEN.   2024-07-15.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE  ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT YS-RPT     ASSIGN TO YSBRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-LINE                   PIC X(04).
+
+       FD  YS-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-STMT-YEAR                PIC X(04) VALUE SPACES.
+       77  WS-YEAREND-DATE             PIC X(10) VALUE SPACES.
+       01  WS-SWITCHES.
+           05 WS-PARM-EOJ-SW           PIC X      VALUE 'N'.
+               88 WS-PARM-EOJ                VALUE 'Y'.
+           05 WS-EOJ-SW                PIC X      VALUE 'N'.
+               88 WS-EOJ                     VALUE 'Y'.
+           05 WS-FIRST-ROW-SW          PIC X      VALUE 'Y'.
+               88 WS-FIRST-ROW               VALUE 'Y'.
+       77  WS-PREV-CUSTOMERNUMBER      PIC 9(10) VALUE 0.
+       77  WS-CUSTOMER-COUNT           PIC S9(7) COMP VALUE 0.
+       77  WS-GRAND-POLICY-COUNT       PIC S9(7) COMP VALUE 0.
+       77  WS-GRAND-PREMIUM-TOTAL      PIC 9(09)V9(02) VALUE 0.
+       77  WS-STMT-POLICY-COUNT        PIC S9(5) COMP VALUE 0.
+       77  WS-STMT-PREMIUM-TOTAL       PIC 9(07)V9(02) VALUE 0.
+
+       01  WS-RPT-HEADING.
+           05 FILLER                   PIC X(26) VALUE
+                                        'YEAR-END STATEMENT - YEAR='.
+           05 RH-YEAR                  PIC X(04).
+           05 FILLER                   PIC X(50) VALUE SPACES.
+
+       01  WS-RPT-CUST-HEADING.
+           05 FILLER                   PIC X(10) VALUE ' CUSTOMER='.
+           05 RCH-CUSTOMERNUMBER       PIC Z(09)9.
+           05 FILLER                   PIC X(60) VALUE SPACES.
+
+       01  WS-RPT-DETAIL.
+           05 FILLER                   PIC X(06) VALUE '  POL='.
+           05 RD-POLICYNUMBER          PIC Z(09)9.
+           05 FILLER                   PIC X(06) VALUE ' TYPE='.
+           05 RD-POLICYTYPE            PIC X(03).
+           05 FILLER                   PIC X(06) VALUE ' PREM='.
+           05 RD-PREMIUM               PIC Z(06)9.99.
+           05 FILLER                   PIC X(07) VALUE ' COVER='.
+           05 RD-COVER                 PIC Z(08)9.99.
+           05 FILLER                   PIC X(06) VALUE ' EXPY='.
+           05 RD-EXPIRYDATE            PIC X(10).
+           05 FILLER                   PIC X(06) VALUE SPACES.
+
+       01  WS-RPT-CUST-TOTAL.
+           05 FILLER                   PIC X(07) VALUE '  POLS='.
+           05 RCT-POLICY-COUNT         PIC Z(04)9.
+           05 FILLER                   PIC X(12) VALUE ' TOTAL PREM='.
+           05 RCT-PREMIUM              PIC Z(07)9.99.
+           05 FILLER                   PIC X(46) VALUE SPACES.
+
+       01  WS-RPT-GRAND-TOTAL.
+           05 FILLER                   PIC X(10) VALUE 'CUSTOMERS='.
+           05 RGT-CUSTOMER-COUNT       PIC Z(05)9.
+           05 FILLER                   PIC X(10) VALUE ' POLICIES='.
+           05 RGT-POLICY-COUNT         PIC Z(06)9.
+           05 FILLER                   PIC X(12) VALUE ' GRAND PREM='.
+           05 RGT-PREMIUM              PIC Z(08)9.99.
+           05 FILLER                   PIC X(24) VALUE SPACES.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * ISSUEDATE/EXPIRYDATE are stored YYYY-MM-DD, which - like
+      * LGRNB01/LGCSU01's EXPIRYDATE comparisons - sorts correctly as
+      * a string, so a plain <=/>= against WS-YEAREND-DATE is safe
+           EXEC SQL
+               DECLARE YSCURSOR CURSOR FOR
+                   SELECT P.CUSTOMERNUMBER, P.POLICYNUMBER,
+                          P.POLICYTYPE, P.EXPIRYDATE,
+                          H.PREMIUM, H.HOUSEVALUE
+                     FROM POLICY P, HOUSE H
+                    WHERE P.POLICYNUMBER = H.POLICYNUMBER
+                      AND P.ISSUEDATE  <= :WS-YEAREND-DATE
+                      AND P.EXPIRYDATE >= :WS-YEAREND-DATE
+                   UNION ALL
+                   SELECT P.CUSTOMERNUMBER, P.POLICYNUMBER,
+                          P.POLICYTYPE, P.EXPIRYDATE,
+                          M.PREMIUM, M.VEHICLEVALUE
+                     FROM POLICY P, MOTOR M
+                    WHERE P.POLICYNUMBER = M.POLICYNUMBER
+                      AND P.ISSUEDATE  <= :WS-YEAREND-DATE
+                      AND P.EXPIRYDATE >= :WS-YEAREND-DATE
+                   UNION ALL
+                   SELECT P.CUSTOMERNUMBER, P.POLICYNUMBER,
+                          P.POLICYTYPE, P.EXPIRYDATE,
+                          E.PREMIUM, E.SUMASSURED
+                     FROM POLICY P, ENDOWMENT E
+                    WHERE P.POLICYNUMBER = E.POLICYNUMBER
+                      AND P.ISSUEDATE  <= :WS-YEAREND-DATE
+                      AND P.EXPIRYDATE >= :WS-YEAREND-DATE
+                   UNION ALL
+                   SELECT P.CUSTOMERNUMBER, P.POLICYNUMBER,
+                          P.POLICYTYPE, P.EXPIRYDATE,
+                          C.PREMIUM, C.TURNOVER
+                     FROM POLICY P, COMMERCIAL C
+                    WHERE P.POLICYNUMBER = C.POLICYNUMBER
+                      AND P.ISSUEDATE  <= :WS-YEAREND-DATE
+                      AND P.EXPIRYDATE >= :WS-YEAREND-DATE
+                   ORDER BY 1, 2
+           END-EXEC.
+
+       01  WS-CURSOR-ROW.
+           05 WC-CUSTOMERNUMBER        PIC 9(10).
+           05 WC-POLICYNUMBER          PIC 9(10).
+           05 WC-POLICYTYPE            PIC X(03).
+           05 WC-EXPIRYDATE            PIC X(10).
+           05 WC-PREMIUM               PIC 9(07)V9(02).
+           05 WC-COVERLEVEL            PIC 9(09)V9(02).
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE                                                  *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-ROWS THRU 2000-PROCESS-ROWS-EXIT
+               UNTIL WS-EOJ.
+           IF WS-CUSTOMER-COUNT IS GREATER THAN ZERO
+             PERFORM 4000-PRINT-CUSTOMER-TOTAL
+                 THRU 4000-PRINT-CUSTOMER-TOTAL-EXIT
+           END-IF.
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - read the statement-year card off SYSIN, open *
+      * the report, open the cursor.                                   *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  PARM-FILE
+           OPEN OUTPUT YS-RPT
+
+           READ PARM-FILE
+             AT END
+               MOVE 'NO STATEMENT-YEAR CARD ON SYSIN' TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE 'Y' TO WS-PARM-EOJ-SW
+               MOVE 'Y' TO WS-EOJ-SW
+           END-READ
+
+           IF NOT WS-PARM-EOJ
+             MOVE PARM-LINE TO WS-STMT-YEAR
+             STRING WS-STMT-YEAR DELIMITED BY SIZE
+                    '-12-31'  DELIMITED BY SIZE
+                    INTO WS-YEAREND-DATE
+
+             MOVE WS-STMT-YEAR TO RH-YEAR
+             MOVE WS-RPT-HEADING TO RPT-LINE
+             WRITE RPT-LINE
+
+             EXEC SQL
+                 OPEN YSCURSOR
+             END-EXEC
+             IF SQLCODE NOT EQUAL 0
+               MOVE 'UNABLE TO OPEN YSCURSOR' TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE 'Y' TO WS-EOJ-SW
+             END-IF
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-ROWS - one policy per cursor row, in customer-    *
+      * number order; a change of customer number closes off the       *
+      * previous customer's statement before this row's own customer   *
+      * heading (if new) and detail line are printed.                  *
+      ******************************************************************
+       2000-PROCESS-ROWS.
+           EXEC SQL
+               FETCH YSCURSOR
+                 INTO :WC-CUSTOMERNUMBER,
+                      :WC-POLICYNUMBER,
+                      :WC-POLICYTYPE,
+                      :WC-EXPIRYDATE,
+                      :WC-PREMIUM,
+                      :WC-COVERLEVEL
+           END-EXEC
+
+           IF SQLCODE EQUAL 100
+             MOVE 'Y' TO WS-EOJ-SW
+             GO TO 2000-PROCESS-ROWS-EXIT
+           END-IF
+
+           IF SQLCODE NOT EQUAL 0
+             MOVE 'FETCH ERROR ON YSCURSOR' TO RPT-LINE
+             WRITE RPT-LINE
+             MOVE 'Y' TO WS-EOJ-SW
+             GO TO 2000-PROCESS-ROWS-EXIT
+           END-IF
+
+           IF NOT WS-FIRST-ROW
+               AND WC-CUSTOMERNUMBER NOT EQUAL WS-PREV-CUSTOMERNUMBER
+             PERFORM 4000-PRINT-CUSTOMER-TOTAL
+                 THRU 4000-PRINT-CUSTOMER-TOTAL-EXIT
+           END-IF
+
+           IF WS-FIRST-ROW
+               OR WC-CUSTOMERNUMBER NOT EQUAL WS-PREV-CUSTOMERNUMBER
+             PERFORM 3000-START-CUSTOMER THRU 3000-START-CUSTOMER-EXIT
+           END-IF
+
+           PERFORM 3500-PRINT-POLICY-DETAIL
+               THRU 3500-PRINT-POLICY-DETAIL-EXIT.
+       2000-PROCESS-ROWS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-START-CUSTOMER - new customer breaking in off the cursor -*
+      * print the customer heading and reset the per-customer totals.  *
+      ******************************************************************
+       3000-START-CUSTOMER.
+           MOVE 'N' TO WS-FIRST-ROW-SW
+           MOVE WC-CUSTOMERNUMBER TO WS-PREV-CUSTOMERNUMBER
+           ADD 1 TO WS-CUSTOMER-COUNT
+           MOVE 0 TO WS-STMT-POLICY-COUNT
+           MOVE 0 TO WS-STMT-PREMIUM-TOTAL
+
+           MOVE WC-CUSTOMERNUMBER TO RCH-CUSTOMERNUMBER
+           MOVE WS-RPT-CUST-HEADING TO RPT-LINE
+           WRITE RPT-LINE.
+       3000-START-CUSTOMER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3500-PRINT-POLICY-DETAIL - one line per policy, accumulating   *
+      * the per-customer and grand totals as it goes.                  *
+      ******************************************************************
+       3500-PRINT-POLICY-DETAIL.
+           ADD 1 TO WS-STMT-POLICY-COUNT
+           ADD 1 TO WS-GRAND-POLICY-COUNT
+           ADD WC-PREMIUM TO WS-STMT-PREMIUM-TOTAL
+           ADD WC-PREMIUM TO WS-GRAND-PREMIUM-TOTAL
+
+           MOVE WC-POLICYNUMBER TO RD-POLICYNUMBER
+           MOVE WC-POLICYTYPE   TO RD-POLICYTYPE
+           MOVE WC-PREMIUM      TO RD-PREMIUM
+           MOVE WC-COVERLEVEL   TO RD-COVER
+           MOVE WC-EXPIRYDATE   TO RD-EXPIRYDATE
+           MOVE WS-RPT-DETAIL   TO RPT-LINE
+           WRITE RPT-LINE.
+       3500-PRINT-POLICY-DETAIL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-PRINT-CUSTOMER-TOTAL - closing total line for the         *
+      * customer whose policies have just finished printing.           *
+      ******************************************************************
+       4000-PRINT-CUSTOMER-TOTAL.
+           MOVE WS-STMT-POLICY-COUNT  TO RCT-POLICY-COUNT
+           MOVE WS-STMT-PREMIUM-TOTAL TO RCT-PREMIUM
+           MOVE WS-RPT-CUST-TOTAL     TO RPT-LINE
+           WRITE RPT-LINE.
+       4000-PRINT-CUSTOMER-TOTAL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - close the cursor, print the grand totals      *
+      ******************************************************************
+       9000-TERMINATE.
+           IF NOT WS-PARM-EOJ
+             EXEC SQL
+                 CLOSE YSCURSOR
+             END-EXEC
+           END-IF
+
+           MOVE WS-CUSTOMER-COUNT      TO RGT-CUSTOMER-COUNT
+           MOVE WS-GRAND-POLICY-COUNT  TO RGT-POLICY-COUNT
+           MOVE WS-GRAND-PREMIUM-TOTAL TO RGT-PREMIUM
+           MOVE WS-RPT-GRAND-TOTAL     TO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE PARM-FILE
+           CLOSE YS-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.
