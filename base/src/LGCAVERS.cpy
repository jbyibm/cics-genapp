@@ -0,0 +1,22 @@
+      ******************************************************************
+      *               LGCAVERS - commarea version catalog               *
+      *                                                                *
+      *   Required EIBCALEN for each commarea layout version LGACB01   *
+      *  understands, keyed by CA-COMMAREA-VERSN.  A caller sending an *
+      *  older/shorter layout gets told which version this copy of     *
+      *  LGACB01 actually expects, instead of a bare "too short".      *
+      ******************************************************************
+       01  LGCAVERS-STATICS.
+           05 FILLER                  PIC X(02) VALUE '01'.
+           05 FILLER                  PIC S9(4) COMP VALUE +90.
+           05 FILLER                  PIC X(02) VALUE '02'.
+           05 FILLER                  PIC S9(4) COMP VALUE +211.
+
+       01  LGCAVERS-TABLE REDEFINES LGCAVERS-STATICS.
+           05 LGCAVERS-ENTRY OCCURS 2 TIMES INDEXED BY LGCAVERS-IDX.
+               10 LGCAVERS-VERSION     PIC X(02).
+               10 LGCAVERS-REQUIRE-LEN PIC S9(4) COMP.
+
+      * the version this copy of LGACB01 issues when the caller does
+      * not state one
+       77  LGCAVERS-CURRENT           PIC X(02) VALUE '02'.
