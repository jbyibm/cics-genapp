@@ -0,0 +1,30 @@
+      ******************************************************************
+      *                                                                *
+      *             LGCSUMCA - Customer policy-count commarea          *
+      *                                                                *
+      *   Caller sets CA-CUSTOMER-NUM and calls LGCSU01; a count of    *
+      *  that customer's active policies (EXPIRYDATE not yet passed)  *
+      *  per policy type comes back in CA-POLICY-SUMMARY, WS-SUMRY-    *
+      *  CUST-LEN bytes (LGPOLICY) - the same summary-read shape       *
+      *  LGENSMCA already uses for a single endowment policy, one     *
+      *  level up at the whole-customer level.                        *
+      *                                                                *
+      ******************************************************************
+       01  CA-HEADER.
+           05 CA-RETURN-CODE           PIC X(02).
+           05 CA-REQUEST-TYPE          PIC X(01).
+               88 CA-REQ-READ-SUMMARY        VALUE '1'.
+           05 CA-COMMAREA-VERSN        PIC X(02).
+           05 CA-STAFF-ID              PIC X(05).
+           05 FILLER                   PIC X(08).
+
+       01  CA-CUSTOMER-NUM-DATA.
+           05 CA-CUSTOMER-NUM          PIC 9(10).
+
+       01  CA-POLICY-SUMMARY.
+           05 CA-HOUSE-COUNT           PIC 9(03).
+           05 CA-MOTOR-COUNT           PIC 9(03).
+           05 CA-ENDOW-COUNT           PIC 9(03).
+           05 CA-COMM-COUNT            PIC 9(03).
+           05 CA-TOTAL-POLICY-COUNT    PIC 9(04).
+           05 FILLER                   PIC X(08).
