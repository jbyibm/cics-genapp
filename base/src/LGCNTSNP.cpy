@@ -0,0 +1,13 @@
+      ******************************************************************
+      *               LGCNTSNP - Counter snapshot record                *
+      *                                                                *
+      *   Layout of the VSAM KSDS record written nightly by LGCTB01    *
+      *  (the GENACUSTNUM high-water-mark snapshot) and read back by   *
+      *  the LGRCB01 reconciliation report.  Key is CNT-NAME.          *
+      ******************************************************************
+       01  LGCNTSNP-RECORD.
+           05 CNT-NAME                 PIC X(16).
+           05 CNT-POOL                 PIC X(08).
+           05 CNT-VALUE                PIC S9(9) COMP.
+           05 CNT-SNAPSHOT-DATE        PIC X(08).
+           05 CNT-SNAPSHOT-TIME        PIC X(06).
