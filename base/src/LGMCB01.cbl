@@ -0,0 +1,698 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID.    LGMCB01                                         *
+      * AUTHOR.        D. MERCER, NEW BUSINESS SYSTEMS                 *
+      * INSTALLATION.  GENAPP BATCH SUITE                              *
+      * DATE-WRITTEN.  2024-04-18                                      *
+      * DATE-COMPILED.                                                 *
+      *                                                                *
+      *   Bulk customer loader for migrating a book of business from   *
+      *  an acquired agency.  Reads a fixed-format sequential extract  *
+      *  (LGMCEXT - the same fields as LGCMAREA's CA-CUSTOMER-DATA)    *
+      *  and performs the equivalent of LGACB01's INSERT-CUSTOMER for  *
+      *  each record, committing every WS-COMMIT-INTERVAL rows so a    *
+      *  multi-thousand-row run does not hold one giant unit of work.  *
+      *  A customer number is always obtained the same way LGACB01     *
+      *  does when LGAC-NCS is 'OFF' (DEFAULT then IDENTITY_VAL_LOCAL) *
+      *  - GET COUNTER is a CICS verb a batch step cannot call.        *
+      *                                                                *
+      *   A run ID and restart switch are read off a SYSIN parameter   *
+      *  card.  Every commit, the extract record number and customer   *
+      *  number reached so far are saved to LGMCCKP, keyed by that     *
+      *  run ID; a restart run skips straight back to the record       *
+      *  after the last checkpoint instead of re-inserting customers   *
+      *  already committed.                                            *
+      *                                                                *
+      *    Modification History                                       *
+      *    ----------------------                                      *
+      *    2024-04-18  DM  Initial version.                            *
+      *    2024-04-25  DM  Added checkpoint/restart via LGMCCKP.       *
+      *                                                                *
+      ******************************************************************
+       PROGRAM-ID.     LGMCB01.
+       AUTHOR.         D. MERCER.
+       DATE-WRITTEN.   2024-04-18.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MC-EXTRACT ASSIGN TO MCEXTIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MC-RPT     ASSIGN TO MCLOADRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CKP-FILE   ASSIGN TO LGMCCKP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CKP-RUN-ID
+               FILE STATUS IS WS-CKP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MC-EXTRACT
+           RECORDING MODE IS F.
+           COPY LGMCEXT.
+
+       FD  MC-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(80).
+
+       FD  CKP-FILE.
+           COPY LGMCCKP.
+
+       WORKING-STORAGE SECTION.
+       77  WS-TODAY-YYYYMMDD           PIC 9(08) VALUE 0.
+       01  WS-SWITCHES.
+           05 WS-EOJ-SW                PIC X      VALUE 'N'.
+               88 WS-EOJ                     VALUE 'Y'.
+           05 WS-RECORD-OK-SW          PIC X      VALUE 'Y'.
+               88 WS-RECORD-OK               VALUE 'Y'.
+
+      * Restart parameter card, read off SYSIN
+       01  WS-PARM-CARD.
+           05 WS-PARM-RUN-ID           PIC X(08).
+           05 WS-PARM-RESTART-SW       PIC X(01).
+               88 WS-PARM-IS-RESTART         VALUE 'Y'.
+           05 FILLER                   PIC X(71).
+
+       77  WS-CKP-STATUS                PIC X(02).
+
+       77  WS-READ-COUNT                PIC S9(7) COMP VALUE 0.
+       77  WS-INSERT-COUNT              PIC S9(7) COMP VALUE 0.
+       77  WS-REJECT-COUNT              PIC S9(7) COMP VALUE 0.
+       77  WS-DUP-COUNT                 PIC S9(7) COMP VALUE 0.
+       77  WS-COMMIT-INTERVAL           PIC S9(5) COMP VALUE 100.
+       77  WS-ROWS-SINCE-COMMIT         PIC S9(5) COMP VALUE 0.
+
+       77  DB2-CUSTOMERNUM-INT          PIC S9(9) COMP VALUE 0.
+       77  WS-DUP-CUSTOMER-NUM          PIC S9(9) COMP VALUE 0.
+       77  WS-REJECT-REASON             PIC X(40) VALUE SPACES.
+
+      * Same structural checks as LGACB01's VALIDATE-POSTCODE
+       01  WS-POSTCODE-WORK.
+           05 WS-PC-OUTWARD            PIC X(04).
+           05 WS-PC-OUT-LEN            PIC 9(02).
+           05 WS-PC-INWARD             PIC X(03).
+           05 WS-PC-IN-LEN             PIC 9(02).
+
+      * Same structural checks as LGACB01's VALIDATE-EMAIL-ADDRESS
+       01  WS-EMAIL-WORK.
+           05 WS-EM-AT-COUNT           PIC 9(02).
+           05 WS-EM-LOCAL-PART         PIC X(40).
+           05 WS-EM-LOCAL-LEN          PIC 9(02).
+           05 WS-EM-DOMAIN-PART        PIC X(40).
+           05 WS-EM-DOMAIN-LEN         PIC 9(02).
+           05 WS-EM-DOT-COUNT          PIC 9(02).
+
+      * Same sanity bounds as LGACB01's VALIDATE-DATE-OF-BIRTH
+       77  WS-DOB-MIN-AGE              PIC S9(3) COMP VALUE 0.
+       77  WS-DOB-MAX-AGE              PIC S9(3) COMP VALUE 120.
+       01  WS-DOB-WORK.
+           05 WS-DOB-NUMERIC           PIC 9(08).
+           05 WS-AGE-YEARS             PIC S9(04) COMP.
+
+      * Same non-printable-character clean as LGACB01's
+      * EDIT-INPUT-FIELDS/EDIT-ONE-FIELD
+       01  WS-EDIT-WORK.
+           05 WS-EDIT-TEXT             PIC X(40).
+           05 WS-EDIT-LEN              PIC S9(04) COMP.
+           05 WS-EDIT-IDX              PIC S9(04) COMP.
+
+      * Same phone punctuation normalize as LGACB01's
+      * NORMALIZE-PHONE-NUMBERS/NORMALIZE-ONE-PHONE-FIELD
+       01  WS-PHONE-WORK.
+           05 WS-PHONE-RAW             PIC X(20).
+           05 WS-PHONE-DIGITS          PIC X(20).
+           05 WS-PHONE-DIGIT-CNT       PIC S9(04) COMP.
+           05 WS-PHONE-IDX             PIC S9(04) COMP.
+           05 WS-PHONE-NORMALIZED      PIC X(20).
+           05 WS-PHONE-VALID-SW        PIC X.
+               88 WS-PHONE-VALID             VALUE 'Y'.
+
+      * Same postcode to sales-region lookup as LGACB01's
+      * DERIVE-REGION-CODE, against the same LGREGTAB table
+           COPY LGREGTAB.
+       77  WS-REGION-CODE              PIC X(04).
+       01  WS-REGION-FOUND-SW          PIC X VALUE 'N'.
+           88 WS-REGION-FOUND                VALUE 'Y'.
+
+       01  WS-RPT-HEADING.
+           05 FILLER                   PIC X(18)
+                                        VALUE 'CUSTOMER LOAD RUN '.
+           05 RH-RUN-DATE              PIC X(08).
+           05 FILLER                   PIC X(54) VALUE SPACES.
+
+       01  WS-RPT-DETAIL.
+           05 FILLER                   PIC X(08) VALUE ' REC   ='.
+           05 RD-RECORD-NUM            PIC Z(06)9.
+           05 FILLER                   PIC X(08) VALUE ' CUST  ='.
+           05 RD-CUSTOMERNUM           PIC Z(09)9.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 RD-STATUS                PIC X(44).
+
+       01  WS-RPT-SUMMARY.
+           05 FILLER                   PIC X(10) VALUE 'READ    ='.
+           05 RS-READ-COUNT            PIC Z(06)9.
+           05 FILLER                   PIC X(10) VALUE ' LOADED ='.
+           05 RS-INSERT-COUNT          PIC Z(06)9.
+           05 FILLER                   PIC X(10) VALUE ' DUPES  ='.
+           05 RS-DUP-COUNT             PIC Z(06)9.
+           05 FILLER                   PIC X(10) VALUE ' REJECTS='.
+           05 RS-REJECT-COUNT          PIC Z(06)9.
+           05 FILLER                   PIC X(04) VALUE SPACES.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE                                                  *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE     THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+             UNTIL WS-EOJ.
+           PERFORM 9000-TERMINATE      THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open files, prime the read-ahead             *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  MC-EXTRACT
+           OPEN OUTPUT MC-RPT
+           OPEN I-O    CKP-FILE
+
+           ACCEPT WS-PARM-CARD FROM SYSIN
+
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+           MOVE WS-TODAY-YYYYMMDD TO RH-RUN-DATE
+           MOVE WS-RPT-HEADING    TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM 1100-READ-EXTRACT THRU 1100-READ-EXTRACT-EXIT.
+
+           IF WS-PARM-IS-RESTART
+             PERFORM 1200-READ-CHECKPOINT THRU 1200-READ-CHECKPOINT-EXIT
+             PERFORM 1300-SKIP-TO-CHECKPOINT
+               THRU 1300-SKIP-TO-CHECKPOINT-EXIT
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-READ-EXTRACT - read-ahead one extract record              *
+      ******************************************************************
+       1100-READ-EXTRACT.
+           READ MC-EXTRACT
+             AT END
+               MOVE 'Y' TO WS-EOJ-SW
+           END-READ
+           IF NOT WS-EOJ
+             ADD 1 TO WS-READ-COUNT
+           END-IF.
+       1100-READ-EXTRACT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-READ-CHECKPOINT - look up this run's last checkpoint      *
+      ******************************************************************
+       1200-READ-CHECKPOINT.
+           MOVE WS-PARM-RUN-ID TO CKP-RUN-ID
+           READ CKP-FILE
+             INVALID KEY
+               MOVE 0 TO CKP-LAST-RECORD-NUM CKP-LAST-CUSTOMERNUM
+               MOVE 'NO CHECKPOINT FOR THIS RUN ID - STARTING AT 1'
+                 TO RD-STATUS
+               MOVE WS-RPT-DETAIL TO RPT-LINE
+               WRITE RPT-LINE
+           END-READ.
+       1200-READ-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1300-SKIP-TO-CHECKPOINT - discard extract records already      *
+      * accounted for by the last checkpoint, without reprocessing     *
+      * them                                                           *
+      ******************************************************************
+       1300-SKIP-TO-CHECKPOINT.
+           PERFORM 1100-READ-EXTRACT THRU 1100-READ-EXTRACT-EXIT
+             UNTIL WS-EOJ
+                OR WS-READ-COUNT > CKP-LAST-RECORD-NUM.
+       1300-SKIP-TO-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-RECORD - validate, check for a duplicate, insert  *
+      ******************************************************************
+       2000-PROCESS-RECORD.
+           MOVE 'Y' TO WS-RECORD-OK-SW
+           MOVE SPACES TO WS-REJECT-REASON
+
+           PERFORM 2100-VALIDATE-POSTCODE
+             THRU 2100-VALIDATE-POSTCODE-EXIT.
+           IF WS-RECORD-OK
+             PERFORM 2200-VALIDATE-EMAIL THRU 2200-VALIDATE-EMAIL-EXIT
+           END-IF.
+           IF WS-RECORD-OK
+             PERFORM 2300-VALIDATE-DOB THRU 2300-VALIDATE-DOB-EXIT
+           END-IF.
+           IF WS-RECORD-OK
+             PERFORM 2350-EDIT-FIELDS THRU 2350-EDIT-FIELDS-EXIT
+           END-IF.
+           IF WS-RECORD-OK
+             PERFORM 2400-CHECK-DUPLICATE
+               THRU 2400-CHECK-DUPLICATE-EXIT
+           END-IF.
+           IF WS-RECORD-OK
+             PERFORM 2450-NORMALIZE-PHONE
+               THRU 2450-NORMALIZE-PHONE-EXIT
+           END-IF.
+           IF WS-RECORD-OK
+             PERFORM 2500-INSERT-CUSTOMER
+               THRU 2500-INSERT-CUSTOMER-EXIT
+           ELSE
+             ADD 1 TO WS-REJECT-COUNT
+             MOVE WS-READ-COUNT  TO RD-RECORD-NUM
+             MOVE 0              TO RD-CUSTOMERNUM
+             MOVE WS-REJECT-REASON TO RD-STATUS
+             MOVE WS-RPT-DETAIL  TO RPT-LINE
+             WRITE RPT-LINE
+           END-IF.
+
+           PERFORM 2600-COMMIT-CHECK THRU 2600-COMMIT-CHECK-EXIT.
+           PERFORM 1100-READ-EXTRACT THRU 1100-READ-EXTRACT-EXIT.
+       2000-PROCESS-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-VALIDATE-POSTCODE - same structural check as LGACB01      *
+      ******************************************************************
+       2100-VALIDATE-POSTCODE.
+           INITIALIZE WS-POSTCODE-WORK
+
+           UNSTRING MC-POSTCODE DELIMITED BY SPACE
+             INTO WS-PC-OUTWARD COUNT IN WS-PC-OUT-LEN
+                  WS-PC-INWARD  COUNT IN WS-PC-IN-LEN
+           END-UNSTRING
+
+           IF WS-PC-OUT-LEN < 2 OR WS-PC-OUT-LEN > 4
+               OR WS-PC-IN-LEN NOT = 3
+               OR WS-PC-OUTWARD(1:1) IS NOT ALPHABETIC
+               OR WS-PC-INWARD(1:1)  IS NOT NUMERIC
+               OR WS-PC-INWARD(2:2)  IS NOT ALPHABETIC
+             MOVE 'N' TO WS-RECORD-OK-SW
+             MOVE 'INVALID POSTCODE' TO WS-REJECT-REASON
+           END-IF.
+       2100-VALIDATE-POSTCODE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-VALIDATE-EMAIL - same structural check as LGACB01         *
+      ******************************************************************
+       2200-VALIDATE-EMAIL.
+           INITIALIZE WS-EMAIL-WORK
+
+           INSPECT MC-EMAIL-ADDRESS TALLYING WS-EM-AT-COUNT
+                   FOR ALL '@'
+
+           UNSTRING MC-EMAIL-ADDRESS DELIMITED BY '@'
+             INTO WS-EM-LOCAL-PART  COUNT IN WS-EM-LOCAL-LEN
+                  WS-EM-DOMAIN-PART COUNT IN WS-EM-DOMAIN-LEN
+           END-UNSTRING
+
+           INSPECT WS-EM-DOMAIN-PART(1:WS-EM-DOMAIN-LEN)
+                   TALLYING WS-EM-DOT-COUNT FOR ALL '.'
+
+           IF WS-EM-AT-COUNT NOT = 1
+               OR WS-EM-LOCAL-LEN = 0
+               OR WS-EM-DOMAIN-LEN < 3
+               OR WS-EM-DOT-COUNT = 0
+               OR WS-EM-DOMAIN-PART(WS-EM-DOMAIN-LEN:1) = '.'
+             MOVE 'N' TO WS-RECORD-OK-SW
+             MOVE 'INVALID EMAIL ADDRESS' TO WS-REJECT-REASON
+           END-IF.
+       2200-VALIDATE-EMAIL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-VALIDATE-DOB - same sanity bounds as LGACB01, against     *
+      * today's date from the system clock rather than EXEC CICS       *
+      * ASKTIME, which a batch step cannot call                        *
+      ******************************************************************
+       2300-VALIDATE-DOB.
+           INITIALIZE WS-DOB-WORK
+
+           MOVE MC-DOB(1:4) TO WS-DOB-NUMERIC(1:4)
+           MOVE MC-DOB(6:2) TO WS-DOB-NUMERIC(5:2)
+           MOVE MC-DOB(9:2) TO WS-DOB-NUMERIC(7:2)
+
+           COMPUTE WS-AGE-YEARS =
+               (WS-TODAY-YYYYMMDD / 10000) - (WS-DOB-NUMERIC / 10000)
+
+           IF WS-DOB-NUMERIC > WS-TODAY-YYYYMMDD
+               OR WS-AGE-YEARS < WS-DOB-MIN-AGE
+               OR WS-AGE-YEARS > WS-DOB-MAX-AGE
+             MOVE 'N' TO WS-RECORD-OK-SW
+             MOVE 'INVALID DATE OF BIRTH' TO WS-REJECT-REASON
+           END-IF.
+       2300-VALIDATE-DOB-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2350-EDIT-FIELDS - same non-printable-character clean as       *
+      * LGACB01's EDIT-INPUT-FIELDS, run before 2400-CHECK-DUPLICATE   *
+      * so a migrated row carrying stray non-printable bytes is        *
+      * compared against CUSTOMER the same way the cleaned value will  *
+      * eventually be inserted                                         *
+      ******************************************************************
+       2350-EDIT-FIELDS.
+           MOVE 10 TO WS-EDIT-LEN.
+           MOVE MC-FIRST-NAME TO WS-EDIT-TEXT(1:10).
+           PERFORM 2355-EDIT-ONE-FIELD THRU 2355-EDIT-ONE-FIELD-EXIT.
+           MOVE WS-EDIT-TEXT(1:10) TO MC-FIRST-NAME.
+
+           MOVE 20 TO WS-EDIT-LEN.
+           MOVE MC-LAST-NAME TO WS-EDIT-TEXT(1:20).
+           PERFORM 2355-EDIT-ONE-FIELD THRU 2355-EDIT-ONE-FIELD-EXIT.
+           MOVE WS-EDIT-TEXT(1:20) TO MC-LAST-NAME.
+
+           MOVE 20 TO WS-EDIT-LEN.
+           MOVE MC-HOUSE-NAME TO WS-EDIT-TEXT(1:20).
+           PERFORM 2355-EDIT-ONE-FIELD THRU 2355-EDIT-ONE-FIELD-EXIT.
+           MOVE WS-EDIT-TEXT(1:20) TO MC-HOUSE-NAME.
+
+           MOVE 4 TO WS-EDIT-LEN.
+           MOVE MC-HOUSE-NUM TO WS-EDIT-TEXT(1:4).
+           PERFORM 2355-EDIT-ONE-FIELD THRU 2355-EDIT-ONE-FIELD-EXIT.
+           MOVE WS-EDIT-TEXT(1:4) TO MC-HOUSE-NUM.
+
+           MOVE 8 TO WS-EDIT-LEN.
+           MOVE MC-POSTCODE TO WS-EDIT-TEXT(1:8).
+           PERFORM 2355-EDIT-ONE-FIELD THRU 2355-EDIT-ONE-FIELD-EXIT.
+           MOVE WS-EDIT-TEXT(1:8) TO MC-POSTCODE.
+
+           MOVE 20 TO WS-EDIT-LEN.
+           MOVE MC-PHONE-MOBILE TO WS-EDIT-TEXT(1:20).
+           PERFORM 2355-EDIT-ONE-FIELD THRU 2355-EDIT-ONE-FIELD-EXIT.
+           MOVE WS-EDIT-TEXT(1:20) TO MC-PHONE-MOBILE.
+
+           MOVE 20 TO WS-EDIT-LEN.
+           MOVE MC-PHONE-HOME TO WS-EDIT-TEXT(1:20).
+           PERFORM 2355-EDIT-ONE-FIELD THRU 2355-EDIT-ONE-FIELD-EXIT.
+           MOVE WS-EDIT-TEXT(1:20) TO MC-PHONE-HOME.
+
+           MOVE 40 TO WS-EDIT-LEN.
+           MOVE MC-EMAIL-ADDRESS TO WS-EDIT-TEXT(1:40).
+           PERFORM 2355-EDIT-ONE-FIELD THRU 2355-EDIT-ONE-FIELD-EXIT.
+           MOVE WS-EDIT-TEXT(1:40) TO MC-EMAIL-ADDRESS.
+       2350-EDIT-FIELDS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2355-EDIT-ONE-FIELD - walk WS-EDIT-TEXT(1:WS-EDIT-LEN),        *
+      * turning any byte outside the printable ASCII range into a     *
+      * space                                                          *
+      ******************************************************************
+       2355-EDIT-ONE-FIELD.
+           MOVE 1 TO WS-EDIT-IDX.
+           PERFORM 2356-EDIT-ONE-CHARACTER
+             THRU 2356-EDIT-ONE-CHARACTER-EXIT
+               UNTIL WS-EDIT-IDX > WS-EDIT-LEN.
+       2355-EDIT-ONE-FIELD-EXIT.
+           EXIT.
+
+       2356-EDIT-ONE-CHARACTER.
+           IF WS-EDIT-TEXT(WS-EDIT-IDX:1) < ' '
+               OR WS-EDIT-TEXT(WS-EDIT-IDX:1) > '~'
+             MOVE SPACE TO WS-EDIT-TEXT(WS-EDIT-IDX:1)
+           END-IF.
+           ADD 1 TO WS-EDIT-IDX.
+       2356-EDIT-ONE-CHARACTER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2400-CHECK-DUPLICATE - same match as LGACB01's                 *
+      * CHECK-DUPLICATE-CUSTOMER (surname/DOB/postcode)                *
+      ******************************************************************
+       2400-CHECK-DUPLICATE.
+           INITIALIZE WS-DUP-CUSTOMER-NUM
+           EXEC SQL
+               SELECT CUSTOMERNUMBER
+                 INTO :WS-DUP-CUSTOMER-NUM
+                 FROM CUSTOMER
+                WHERE LASTNAME    = :MC-LAST-NAME
+                  AND DATEOFBIRTH = :MC-DOB
+                  AND POSTCODE    = :MC-POSTCODE
+                FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           IF SQLCODE = 0
+             MOVE 'N' TO WS-RECORD-OK-SW
+             MOVE 'DUPLICATE OF EXISTING CUSTOMER' TO WS-REJECT-REASON
+             ADD 1 TO WS-DUP-COUNT
+           END-IF.
+       2400-CHECK-DUPLICATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2450-NORMALIZE-PHONE - same punctuation normalize as LGACB01's *
+      * NORMALIZE-PHONE-NUMBERS, run before 2500-INSERT-CUSTOMER so a  *
+      * migrated phone number is stored in the one consistent          *
+      * representation every other entry path guarantees               *
+      ******************************************************************
+       2450-NORMALIZE-PHONE.
+           MOVE MC-PHONE-MOBILE TO WS-PHONE-RAW.
+           PERFORM 2455-NORMALIZE-ONE-PHONE
+             THRU 2455-NORMALIZE-ONE-PHONE-EXIT.
+           IF WS-RECORD-OK
+             MOVE WS-PHONE-NORMALIZED TO MC-PHONE-MOBILE
+
+             MOVE MC-PHONE-HOME TO WS-PHONE-RAW
+             PERFORM 2455-NORMALIZE-ONE-PHONE
+               THRU 2455-NORMALIZE-ONE-PHONE-EXIT
+             IF WS-RECORD-OK
+               MOVE WS-PHONE-NORMALIZED TO MC-PHONE-HOME
+             END-IF
+           END-IF.
+       2450-NORMALIZE-PHONE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2455-NORMALIZE-ONE-PHONE - strip everything but digits (and a  *
+      * leading +) out of WS-PHONE-RAW, then match the digit string    *
+      * against the UK formats LGACB01 recognises.  A field left blank *
+      * by the caller is left blank - both phone numbers are optional. *
+      ******************************************************************
+       2455-NORMALIZE-ONE-PHONE.
+           IF WS-PHONE-RAW = SPACES
+             MOVE SPACES TO WS-PHONE-NORMALIZED
+           ELSE
+             MOVE SPACES TO WS-PHONE-DIGITS
+             MOVE 0 TO WS-PHONE-DIGIT-CNT
+             MOVE 1 TO WS-PHONE-IDX
+             PERFORM 2460-EXTRACT-PHONE-DIGIT
+               THRU 2460-EXTRACT-PHONE-DIGIT-EXIT
+                 UNTIL WS-PHONE-IDX > 20
+
+             PERFORM 2465-BUILD-NORMALIZED-PHONE
+               THRU 2465-BUILD-NORMALIZED-PHONE-EXIT
+
+             IF NOT WS-PHONE-VALID
+               MOVE 'N' TO WS-RECORD-OK-SW
+               MOVE 'PHONE NOT UK FORMAT' TO WS-REJECT-REASON
+             END-IF
+           END-IF.
+       2455-NORMALIZE-ONE-PHONE-EXIT.
+           EXIT.
+
+       2460-EXTRACT-PHONE-DIGIT.
+           IF WS-PHONE-RAW(WS-PHONE-IDX:1) IS NUMERIC
+               OR (WS-PHONE-IDX = 1 AND WS-PHONE-RAW(1:1) = '+')
+             ADD 1 TO WS-PHONE-DIGIT-CNT
+             MOVE WS-PHONE-RAW(WS-PHONE-IDX:1)
+               TO WS-PHONE-DIGITS(WS-PHONE-DIGIT-CNT:1)
+           END-IF.
+           ADD 1 TO WS-PHONE-IDX.
+       2460-EXTRACT-PHONE-DIGIT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2465-BUILD-NORMALIZED-PHONE - recognised forms, once           *
+      * punctuation is stripped:                                       *
+      *   +44 followed by a 10-digit national number                  *
+      *   44  followed by a 10-digit national number (+ was dropped)   *
+      *   0   followed by a 10-digit national number (UK domestic)     *
+      * Anything else does not come out as WS-PHONE-VALID.             *
+      ******************************************************************
+       2465-BUILD-NORMALIZED-PHONE.
+           MOVE 'N' TO WS-PHONE-VALID-SW.
+           MOVE SPACES TO WS-PHONE-NORMALIZED.
+           EVALUATE TRUE
+             WHEN WS-PHONE-DIGITS(1:3) = '+44'
+                  AND WS-PHONE-DIGIT-CNT = 13
+               STRING '+44'                   DELIMITED BY SIZE
+                      WS-PHONE-DIGITS(4:10)    DELIMITED BY SIZE
+                 INTO WS-PHONE-NORMALIZED
+               END-STRING
+               MOVE 'Y' TO WS-PHONE-VALID-SW
+             WHEN WS-PHONE-DIGITS(1:2) = '44'
+                  AND WS-PHONE-DIGIT-CNT = 12
+               STRING '+44'                   DELIMITED BY SIZE
+                      WS-PHONE-DIGITS(3:10)    DELIMITED BY SIZE
+                 INTO WS-PHONE-NORMALIZED
+               END-STRING
+               MOVE 'Y' TO WS-PHONE-VALID-SW
+             WHEN WS-PHONE-DIGITS(1:1) = '0'
+                  AND WS-PHONE-DIGIT-CNT = 11
+               STRING '+44'                   DELIMITED BY SIZE
+                      WS-PHONE-DIGITS(2:10)    DELIMITED BY SIZE
+                 INTO WS-PHONE-NORMALIZED
+               END-STRING
+               MOVE 'Y' TO WS-PHONE-VALID-SW
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+       2465-BUILD-NORMALIZED-PHONE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2480-DERIVE-REGION - same postcode to sales-region lookup as   *
+      * LGACB01's DERIVE-REGION-CODE, against WS-PC-OUTWARD left       *
+      * behind by 2100-VALIDATE-POSTCODE above                         *
+      ******************************************************************
+       2480-DERIVE-REGION.
+           MOVE 'N' TO WS-REGION-FOUND-SW
+           SEARCH LGREGTAB-ENTRY
+             WHEN LGREGTAB-PREFIX(LGREGTAB-IDX) = WS-PC-OUTWARD(1:1)
+               MOVE 'Y' TO WS-REGION-FOUND-SW
+               MOVE LGREGTAB-REGION-CODE(LGREGTAB-IDX) TO WS-REGION-CODE
+           END-SEARCH
+
+           IF NOT WS-REGION-FOUND
+             MOVE 'UNKN' TO WS-REGION-CODE
+           END-IF.
+       2480-DERIVE-REGION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2500-INSERT-CUSTOMER - assign a customer number the same way   *
+      * INSERT-CUSTOMER does with LGAC-NCS 'OFF' - DEFAULT then        *
+      * IDENTITY_VAL_LOCAL(), since a batch step has no named counter  *
+      ******************************************************************
+       2500-INSERT-CUSTOMER.
+           PERFORM 2480-DERIVE-REGION THRU 2480-DERIVE-REGION-EXIT.
+
+           EXEC SQL
+             INSERT INTO CUSTOMER
+                       ( CUSTOMERNUMBER,
+                         FIRSTNAME,
+                         LASTNAME,
+                         DATEOFBIRTH,
+                         HOUSENAME,
+                         HOUSENUMBER,
+                         POSTCODE,
+                         PHONEMOBILE,
+                         PHONEHOME,
+                         EMAILADDRESS,
+                         REGIONCODE,
+                         CUSTOMERSTATUS )
+                VALUES ( DEFAULT,
+                         :MC-FIRST-NAME,
+                         :MC-LAST-NAME,
+                         :MC-DOB,
+                         :MC-HOUSE-NAME,
+                         :MC-HOUSE-NUM,
+                         :MC-POSTCODE,
+                         :MC-PHONE-MOBILE,
+                         :MC-PHONE-HOME,
+                         :MC-EMAIL-ADDRESS,
+                         :WS-REGION-CODE,
+                         'A' )
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE 'N' TO WS-RECORD-OK-SW
+             MOVE 'SQL ERROR INSERTING CUSTOMER' TO WS-REJECT-REASON
+             ADD 1 TO WS-REJECT-COUNT
+             MOVE WS-READ-COUNT  TO RD-RECORD-NUM
+             MOVE 0              TO RD-CUSTOMERNUM
+             MOVE WS-REJECT-REASON TO RD-STATUS
+             MOVE WS-RPT-DETAIL  TO RPT-LINE
+             WRITE RPT-LINE
+           ELSE
+             EXEC SQL
+               SET :DB2-CUSTOMERNUM-INT = IDENTITY_VAL_LOCAL()
+             END-EXEC
+             ADD 1 TO WS-INSERT-COUNT
+             MOVE WS-READ-COUNT       TO RD-RECORD-NUM
+             MOVE DB2-CUSTOMERNUM-INT TO RD-CUSTOMERNUM
+             MOVE 'LOADED'            TO RD-STATUS
+             MOVE WS-RPT-DETAIL       TO RPT-LINE
+             WRITE RPT-LINE
+           END-IF.
+       2500-INSERT-CUSTOMER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2600-COMMIT-CHECK - periodic COMMIT every WS-COMMIT-INTERVAL   *
+      * rows, so a multi-thousand-row run is not one giant unit of     *
+      * work                                                           *
+      ******************************************************************
+       2600-COMMIT-CHECK.
+           ADD 1 TO WS-ROWS-SINCE-COMMIT
+           IF WS-ROWS-SINCE-COMMIT NOT LESS THAN WS-COMMIT-INTERVAL
+             EXEC SQL COMMIT END-EXEC
+             MOVE 0 TO WS-ROWS-SINCE-COMMIT
+             PERFORM 2700-WRITE-CHECKPOINT
+               THRU 2700-WRITE-CHECKPOINT-EXIT
+           END-IF.
+       2600-COMMIT-CHECK-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2700-WRITE-CHECKPOINT - save how far this run ID has got, so a *
+      * restart after an abend resumes here instead of from record 1  *
+      ******************************************************************
+       2700-WRITE-CHECKPOINT.
+           MOVE WS-PARM-RUN-ID      TO CKP-RUN-ID
+           MOVE WS-READ-COUNT       TO CKP-LAST-RECORD-NUM
+           MOVE DB2-CUSTOMERNUM-INT TO CKP-LAST-CUSTOMERNUM
+           ACCEPT CKP-CHECKPOINT-DATE FROM DATE YYYYMMDD
+           ACCEPT CKP-CHECKPOINT-TIME FROM TIME
+
+           REWRITE LGMCCKP-RECORD
+             INVALID KEY
+               WRITE LGMCCKP-RECORD
+                 INVALID KEY
+                   MOVE 'CHECKPOINT WRITE FAILED' TO RD-STATUS
+                   MOVE WS-READ-COUNT  TO RD-RECORD-NUM
+                   MOVE 0              TO RD-CUSTOMERNUM
+                   MOVE WS-RPT-DETAIL  TO RPT-LINE
+                   WRITE RPT-LINE
+               END-WRITE
+           END-REWRITE.
+       2700-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - final COMMIT/checkpoint, summary, close down  *
+      ******************************************************************
+       9000-TERMINATE.
+           EXEC SQL COMMIT END-EXEC
+           PERFORM 2700-WRITE-CHECKPOINT THRU 2700-WRITE-CHECKPOINT-EXIT
+
+           MOVE WS-READ-COUNT    TO RS-READ-COUNT
+           MOVE WS-INSERT-COUNT  TO RS-INSERT-COUNT
+           MOVE WS-DUP-COUNT     TO RS-DUP-COUNT
+           MOVE WS-REJECT-COUNT  TO RS-REJECT-COUNT
+           MOVE WS-RPT-SUMMARY   TO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE MC-EXTRACT
+           CLOSE MC-RPT
+           CLOSE CKP-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
