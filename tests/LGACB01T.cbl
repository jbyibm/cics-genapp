@@ -0,0 +1,188 @@
+      ******************************************************************
+      *                                                                *
+      * (C) Copyright IBM Corp. 2011, 2024                             *
+      *                                                                *
+      *                  LGACB01 Regression Test Driver                *
+      *                                                                *
+      *   Replaces the old tests/where.cbl probe, which SELECTed,      *
+      *  blind-DELETEd and UPDATEd a bare EMPLOYEE table with no       *
+      *  assertions and no connection to anything this shop actually   *
+      *  runs.  This one builds a real LGCMAREA-shaped commarea,       *
+      *  LINKs to LGACB01 the same way any other caller would, and     *
+      *  checks CA-RETURN-CODE plus the CUSTOMER row for three paths:  *
+      *                                                                *
+      *    TEST-ADD-SUCCESS     - a well-formed add, expect '00' and   *
+      *                           a matching CUSTOMER row              *
+      *    TEST-SHORT-COMMAREA  - LENGTH shorter than LGCAVERS '02'    *
+      *                           requires, expect '98'                *
+      *    TEST-SQL-FAILURE     - CA-DOB of 1999-02-30 passes          *
+      *                           VALIDATE-DATE-OF-BIRTH's plausibility*
+      *                           check (it only bounds the year, not  *
+      *                           the day against the month) but is    *
+      *                           not a real calendar date, so DB2     *
+      *                           rejects it on the DATEOFBIRTH column *
+      *                           with a SQLCODE other than -803/-911, *
+      *                           expect '90'                          *
+      *                                                                *
+      *   Intended to run as an unattended CICS transaction in a test  *
+      *  region with its own CUSTOMER table, the same way LGSRB01      *
+      *  runs unattended in production - not under DSN batch, since    *
+      *  only a LINK can reach LGACB01.  Results go to SYSOUT via      *
+      *  DISPLAY; there is no xUnit-style harness anywhere else in     *
+      *  this suite to plug into instead.                              *
+      *                                                                *
+      ******************************************************************
+      *    Modification History                                       *
+      *    ----------------------                                      *
+      *    2024-06-18  DM  Initial version, replacing where.cbl.       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     LGACB01T.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           05 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGACB01T------WS'.
+           05 WS-TRANSID               PIC X(4).
+           05 WS-TERMID                PIC X(4).
+           05 WS-TASKNUM               PIC 9(7).
+
+       01  WS-RESP                    PIC S9(8) COMP.
+       77 LGACB01                      PIC X(8)  VALUE 'LGACB01'.
+       77  WS-FULL-LEN                 PIC S9(4) COMP VALUE +211.
+       77  WS-SHORT-LEN                PIC S9(4) COMP VALUE +90.
+       77  WS-PASS-COUNT               PIC S9(4) COMP VALUE 0.
+       77  WS-FAIL-COUNT                PIC S9(4) COMP VALUE 0.
+       77  WS-VERIFY-COUNT             PIC S9(4) COMP VALUE 0.
+
+      *----------------------------------------------------------------*
+      * Commarea built up the same way a real caller would, LINKed    *
+      * to LGACB01 by address + LENGTH rather than by one enclosing   *
+      * group, since CA-HEADER/CA-CUSTOMER-DATA are declared (and     *
+      * LINKed to here) as two adjacent 01s, the same as LGACB01's own *
+      * DFHCOMMAREA/LGCMAREA pairing                                   *
+      *----------------------------------------------------------------*
+           COPY LGCMAREA.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE.
+      *----------------------------------------------------------------*
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+
+           DISPLAY 'LGACB01T - LGACB01 REGRESSION TEST DRIVER STARTING'.
+
+           PERFORM TEST-ADD-SUCCESS THRU TEST-ADD-SUCCESS-EXIT.
+           PERFORM TEST-SHORT-COMMAREA.
+           PERFORM TEST-SQL-FAILURE.
+
+           DISPLAY 'LGACB01T - PASSED: ' WS-PASS-COUNT
+                   '  FAILED: ' WS-FAIL-COUNT.
+
+           EXEC CICS RETURN END-EXEC.
+
+      *================================================================*
+       TEST-ADD-SUCCESS.
+      *================================================================*
+           PERFORM BUILD-VALID-ADD-COMMAREA
+
+           EXEC CICS LINK PROGRAM(LGACB01)
+                     COMMAREA(CA-HEADER)
+                     LENGTH(WS-FULL-LEN)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             DISPLAY 'TEST-ADD-SUCCESS      FAIL - RETURN CODE '
+                     CA-RETURN-CODE
+             ADD 1 TO WS-FAIL-COUNT
+             GO TO TEST-ADD-SUCCESS-EXIT
+           END-IF
+
+           MOVE 0 TO WS-VERIFY-COUNT
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-VERIFY-COUNT
+                 FROM CUSTOMER
+                WHERE CUSTOMERNUMBER = :CA-CUSTOMER-NUM
+           END-EXEC
+
+           IF WS-VERIFY-COUNT NOT EQUAL 1
+             DISPLAY 'TEST-ADD-SUCCESS      FAIL - NO CUSTOMER ROW'
+             ADD 1 TO WS-FAIL-COUNT
+           ELSE
+             DISPLAY 'TEST-ADD-SUCCESS      PASS'
+             ADD 1 TO WS-PASS-COUNT
+           END-IF.
+       TEST-ADD-SUCCESS-EXIT.
+           EXIT.
+      *================================================================*
+       TEST-SHORT-COMMAREA.
+      *================================================================*
+           PERFORM BUILD-VALID-ADD-COMMAREA
+
+           EXEC CICS LINK PROGRAM(LGACB01)
+                     COMMAREA(CA-HEADER)
+                     LENGTH(WS-SHORT-LEN)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF CA-RETURN-CODE EQUAL '98'
+             DISPLAY 'TEST-SHORT-COMMAREA   PASS'
+             ADD 1 TO WS-PASS-COUNT
+           ELSE
+             DISPLAY 'TEST-SHORT-COMMAREA   FAIL - RETURN CODE '
+                     CA-RETURN-CODE
+             ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+      *================================================================*
+       TEST-SQL-FAILURE.
+      *================================================================*
+           PERFORM BUILD-VALID-ADD-COMMAREA
+           MOVE '1999-02-30' TO CA-DOB
+
+           EXEC CICS LINK PROGRAM(LGACB01)
+                     COMMAREA(CA-HEADER)
+                     LENGTH(WS-FULL-LEN)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF CA-RETURN-CODE EQUAL '90'
+             DISPLAY 'TEST-SQL-FAILURE      PASS'
+             ADD 1 TO WS-PASS-COUNT
+           ELSE
+             DISPLAY 'TEST-SQL-FAILURE      FAIL - RETURN CODE '
+                     CA-RETURN-CODE
+             ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+      *================================================================*
+       BUILD-VALID-ADD-COMMAREA.
+      *================================================================*
+           INITIALIZE CA-HEADER CA-CUSTOMER-DATA
+           SET CA-REQ-ADD-CUSTOMER TO TRUE
+           MOVE 'JANE'           TO CA-FIRST-NAME
+           MOVE 'TESTCASE01'     TO CA-LAST-NAME
+           MOVE '1980-05-15'     TO CA-DOB
+           MOVE 'TEST HOUSE'     TO CA-HOUSE-NAME
+           MOVE '1'              TO CA-HOUSE-NUM
+           MOVE 'SW1 1AA'        TO CA-POSTCODE
+           MOVE '07700900123'    TO CA-PHONE-MOBILE
+           MOVE '02079460123'    TO CA-PHONE-HOME
+           MOVE 'JANE.TEST@EXAMPLE.COM' TO CA-EMAIL-ADDRESS.
