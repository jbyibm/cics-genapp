@@ -0,0 +1,16 @@
+//LGRNB01  JOB (ACCTNO),'RENEWAL NOTICE RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* Daily policy renewal notification sweep.  Queues an SMS and/or *
+//* email notice for every policy whose EXPIRYDATE falls inside the *
+//* renewal window.  Run once the online day has ended.             *
+//*---------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=CICSPROD.GENAPP.LOADLIB,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(LGRNB01) PLAN(LGRNB01) LIB('CICSPROD.GENAPP.DBRMLIB')
+  END
+//RNBRPT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
