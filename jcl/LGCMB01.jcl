@@ -0,0 +1,25 @@
+//LGCMB01  JOB (ACCTNO),'COMMISSION RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* Monthly commission accrual and statement, run off POLICY      *
+//* joined to HOUSE/MOTOR/ENDOWMENT/COMMERCIAL for in-house        *
+//* brokers (BROKERID resolving to an EMPLOYEE row).  Run once     *
+//* the online month-end has closed.                               *
+//*                                                                 *
+//* SYSIN card 1-6 is an optional CCYYMM period override - leave    *
+//* blank for the current calendar month, or supply the month the   *
+//* online month-end actually closed for if this run is late (e.g.  *
+//* a retry after an abend that spilled past midnight).             *
+//*---------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=CICSPROD.GENAPP.LOADLIB,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(LGCMB01) PLAN(LGCMB01) LIB('CICSPROD.GENAPP.DBRMLIB')
+  END
+//COMMRPT  DD   SYSOUT=*
+//SYSIN    DD   *
+
+/*
+//SYSUDUMP DD   SYSOUT=*
