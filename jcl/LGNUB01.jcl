@@ -0,0 +1,25 @@
+//LGNUB01  JOB (ACCTNO),'NCS USAGE RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* Weekly named-counter vs IDENTITY fallback usage report.  SYSIN *
+//* carries one MMDDYYYY card per day in the reporting week - run  *
+//* Monday for the week just ended.                                *
+//*---------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=CICSPROD.GENAPP.LOADLIB,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(LGNUB01) PLAN(LGNUB01) LIB('CICSPROD.GENAPP.DBRMLIB')
+  END
+//NUBRPT   DD   SYSOUT=*
+//SYSIN    DD   *
+03022026
+03032026
+03042026
+03052026
+03062026
+03072026
+03082026
+/*
+//SYSUDUMP DD   SYSOUT=*
