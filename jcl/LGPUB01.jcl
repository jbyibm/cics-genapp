@@ -0,0 +1,15 @@
+//LGPUB01  JOB (ACCTNO),'AUDIT/LOG RETENTION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* Retention/purge sweep - drops CUSTOMER_AUDIT and ERRORLOG rows  *
+//* older than the configured retention period.  Run monthly.      *
+//*---------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=CICSPROD.GENAPP.LOADLIB,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(LGPUB01) PLAN(LGPUB01) LIB('CICSPROD.GENAPP.DBRMLIB')
+  END
+//PUBRPT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
