@@ -0,0 +1,17 @@
+//LGRCB01  JOB (ACCTNO),'RECON REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* Nightly reconciliation of the GENACUSTNUM named-counter       *
+//* high-water mark against MAX(CUSTOMERNUMBER) on CUSTOMER.      *
+//* Run AFTER LGCTB01 (the counter snapshot step) each night.     *
+//*---------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=CICSPROD.GENAPP.LOADLIB,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(LGRCB01) PLAN(LGRCB01) LIB('CICSPROD.GENAPP.DBRMLIB')
+  END
+//LGCNTSNP DD   DSN=CICSPROD.GENAPP.LGCNTSNP,DISP=SHR
+//RECONRPT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
