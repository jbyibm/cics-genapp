@@ -0,0 +1,16 @@
+//LGNBB01  JOB (ACCTNO),'NEW BUSINESS RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* Daily New Business report, driven off the CUSTOMER_AUDIT rows *
+//* LGACB01 writes on every successful customer add.  Run once    *
+//* the online day has ended.                                     *
+//*---------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=CICSPROD.GENAPP.LOADLIB,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(LGNBB01) PLAN(LGNBB01) LIB('CICSPROD.GENAPP.DBRMLIB')
+  END
+//NBBRPT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
