@@ -0,0 +1,19 @@
+//LGYSB01  JOB (ACCTNO),'YEAR-END STATEMENT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* Year-end policyholder statement.  SYSIN carries the single     *
+//* CCYY card for the statement year - run once a year, after the  *
+//* online year-end close.                                         *
+//*---------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=CICSPROD.GENAPP.LOADLIB,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(LGYSB01) PLAN(LGYSB01) LIB('CICSPROD.GENAPP.DBRMLIB')
+  END
+//YSBRPT   DD   SYSOUT=*
+//SYSIN    DD   *
+2024
+/*
+//SYSUDUMP DD   SYSOUT=*
