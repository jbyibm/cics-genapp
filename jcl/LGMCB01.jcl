@@ -0,0 +1,25 @@
+//LGMCB01  JOB (ACCTNO),'CUSTOMER LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* Bulk customer loader, for migrating a book of business from   *
+//* an acquired agency.  MCEXTIN is the fixed-format sequential    *
+//* extract (LGMCEXT layout); run ad-hoc, not nightly.             *
+//*                                                                 *
+//* SYSIN card 1-8 is the run ID (ties this run to its LGMCCKP     *
+//* checkpoint record); col 9 is Y to restart from the last        *
+//* checkpoint for that run ID, or N (or blank) for a fresh run.   *
+//*---------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=CICSPROD.GENAPP.LOADLIB,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(LGMCB01) PLAN(LGMCB01) LIB('CICSPROD.GENAPP.DBRMLIB')
+  END
+//MCEXTIN  DD   DSN=CICSPROD.GENAPP.MCEXTRACT,DISP=SHR
+//MCLOADRPT DD  SYSOUT=*
+//LGMCCKP  DD   DSN=CICSPROD.GENAPP.MCCKPVS,DISP=SHR
+//SYSIN    DD   *
+MIG00001N
+/*
+//SYSUDUMP DD   SYSOUT=*
